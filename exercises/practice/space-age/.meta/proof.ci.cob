@@ -2,7 +2,28 @@
        PROGRAM-ID. SPACE-AGE.
        AUTHOR. kapitaali.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    whole-roster batch: one age-in-seconds row per student in,
+      *    one report row per student per planet out.
+           SELECT AGE-ROSTER-FILE ASSIGN TO "AGEROSTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT AGE-REPORT-FILE ASSIGN TO "AGERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGE-RPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AGE-ROSTER-FILE.
+       01  AGE-ROSTER-RECORD.
+           03 AGE-STUDENT-ID           PIC 9(9).
+           03 AGE-STUDENT-NAME         PIC X(20).
+           03 AGE-SECONDS              PIC 9(10).
+
+       FD  AGE-REPORT-FILE.
+       01  AGE-REPORT-RECORD           PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 WS-INPUT                 PIC 9(30).
        01 WS-WHICH-PLANET          PIC X(30).
@@ -10,6 +31,28 @@
        01 WS-ERROR                 PIC X(30).
        01 TEMP                     PIC 9(4)V99.
 
+       01 WS-ROSTER-STATUS         PIC XX.
+       01 WS-AGE-RPT-STATUS        PIC XX.
+       01 WS-PLANET-IDX            PIC 9.
+       01 WS-RESULT-DISPLAY        PIC ZZZ9.99.
+
+      *----------------------------------------------------------------
+      * PLANET-NAME is the eight planets in the same order ROUNDS-TO
+      * already checks, so BATCH-SPACE-AGE can loop them uniformly
+      * instead of repeating the EVALUATE's literals.
+      *----------------------------------------------------------------
+       01 PLANET-NAMES.
+           02 FILLER PIC X(10) VALUE "Mercury   ".
+           02 FILLER PIC X(10) VALUE "Venus     ".
+           02 FILLER PIC X(10) VALUE "Earth     ".
+           02 FILLER PIC X(10) VALUE "Mars      ".
+           02 FILLER PIC X(10) VALUE "Jupiter   ".
+           02 FILLER PIC X(10) VALUE "Saturn    ".
+           02 FILLER PIC X(10) VALUE "Uranus    ".
+           02 FILLER PIC X(10) VALUE "Neptune   ".
+       01 FILLER REDEFINES PLANET-NAMES.
+           02 PLANET-NAME PIC X(10) OCCURS 8 TIMES.
+
        PROCEDURE DIVISION.
         
        ROUNDS-TO.
@@ -32,6 +75,53 @@
               WHEN "Neptune"
                  COMPUTE TEMP ROUNDED = TEMP / 164.79132
               WHEN OTHER
-                 MOVE "not a planet" TO WS-ERROR 
+                 MOVE "not a planet" TO WS-ERROR
            END-EVALUATE.
            MOVE TEMP TO WS-RESULT.
+           EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * ROUNDS-TO-EXIT stops a plain top-level call here instead of
+      * falling through into BATCH-SPACE-AGE's file I/O; PERFORM
+      * ROUNDS-TO from REPORT-ONE-STUDENT-AGE never reaches this
+      * paragraph.
+      *----------------------------------------------------------------
+       ROUNDS-TO-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * BATCH-SPACE-AGE reads AGEROSTR a student at a time and writes
+      * one age-on-each-planet line per student to AGERPT, reusing
+      * ROUNDS-TO for every planet in PLANET-NAMES.
+      *----------------------------------------------------------------
+       BATCH-SPACE-AGE.
+           OPEN INPUT AGE-ROSTER-FILE.
+           OPEN OUTPUT AGE-REPORT-FILE.
+           PERFORM UNTIL WS-ROSTER-STATUS NOT = "00"
+               READ AGE-ROSTER-FILE
+                   AT END MOVE "10" TO WS-ROSTER-STATUS
+                   NOT AT END PERFORM REPORT-ONE-STUDENT-AGE
+               END-READ
+           END-PERFORM.
+           CLOSE AGE-ROSTER-FILE.
+           CLOSE AGE-REPORT-FILE.
+
+       REPORT-ONE-STUDENT-AGE.
+           MOVE AGE-SECONDS TO WS-INPUT.
+           PERFORM VARYING WS-PLANET-IDX FROM 1 BY 1 UNTIL
+                   WS-PLANET-IDX > 8
+               MOVE SPACES TO WS-ERROR
+               MOVE PLANET-NAME(WS-PLANET-IDX) TO WS-WHICH-PLANET
+               PERFORM ROUNDS-TO
+               MOVE WS-RESULT TO WS-RESULT-DISPLAY
+               STRING AGE-STUDENT-ID DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   AGE-STUDENT-NAME DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   PLANET-NAME(WS-PLANET-IDX) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-RESULT-DISPLAY DELIMITED BY SIZE
+                   INTO AGE-REPORT-RECORD
+               END-STRING
+               WRITE AGE-REPORT-RECORD
+           END-PERFORM.
