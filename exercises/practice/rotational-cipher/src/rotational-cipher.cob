@@ -6,8 +6,89 @@
        01 WS-TEXT PIC X(128).
        01 WS-CIPHER PIC X(128).
 
+       01 ALPHA-UPPER PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01 ALPHA-LOWER PIC X(26) VALUE "abcdefghijklmnopqrstuvwxyz".
+
+       01 WS-LEN PIC 999.
+       01 WS-I PIC 999.
+       01 WS-CH PIC X.
+       01 WS-POS PIC 99.
+       01 WS-NEW-POS PIC 99.
+
+      *----------------------------------------------------------------
+      * BRUTE-TABLE holds all 26 possible rotations of WS-TEXT, for
+      * decoding a rotated message whose key isn't known.
+      *----------------------------------------------------------------
+       01 BRUTE-TABLE.
+           02 BRUTE-ROTATION PIC X(128) OCCURS 26 TIMES.
+
        PROCEDURE DIVISION.
+
        ROTATIONAL-CIPHER.
+           MOVE SPACES TO WS-CIPHER.
+           PERFORM STR-LENGTH.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LEN
+               MOVE WS-TEXT(WS-I:1) TO WS-CH
+               PERFORM ROTATE-CHAR
+               MOVE WS-CH TO WS-CIPHER(WS-I:1)
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * ROTATIONAL-CIPHER-EXIT stops a plain top-level call here
+      * instead of falling through into ROTATE-CHAR/STR-LENGTH and on
+      * into BRUTE-FORCE-DECODE; PERFORM ROTATIONAL-CIPHER from
+      * BRUTE-FORCE-DECODE never reaches this paragraph.
+      *----------------------------------------------------------------
+       ROTATIONAL-CIPHER-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * ROTATE-CHAR shifts WS-CH by WS-KEY letters, wrapping within
+      * its own case's alphabet; anything that isn't a letter passes
+      * through unchanged.
+      *----------------------------------------------------------------
+       ROTATE-CHAR.
+           IF WS-CH >= 'A' AND WS-CH <= 'Z'
+               PERFORM VARYING WS-POS FROM 1 BY 1
+                       UNTIL ALPHA-UPPER(WS-POS:1) = WS-CH
+                   CONTINUE
+               END-PERFORM
+               COMPUTE WS-NEW-POS =
+                   FUNCTION MOD(WS-POS - 1 + WS-KEY, 26) + 1
+               MOVE ALPHA-UPPER(WS-NEW-POS:1) TO WS-CH
+           ELSE
+               IF WS-CH >= 'a' AND WS-CH <= 'z'
+                   PERFORM VARYING WS-POS FROM 1 BY 1
+                           UNTIL ALPHA-LOWER(WS-POS:1) = WS-CH
+                       CONTINUE
+                   END-PERFORM
+                   COMPUTE WS-NEW-POS =
+                       FUNCTION MOD(WS-POS - 1 + WS-KEY, 26) + 1
+                   MOVE ALPHA-LOWER(WS-NEW-POS:1) TO WS-CH
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * STR-LENGTH computes WS-LEN, the length of WS-TEXT ignoring
+      * trailing spaces.
+      *----------------------------------------------------------------
+       STR-LENGTH.
+           MOVE 0 TO WS-LEN.
+           PERFORM VARYING WS-I FROM FUNCTION LENGTH(WS-TEXT)
+                   BY -1 UNTIL WS-TEXT(WS-I:1) <> " "
+               ADD 1 TO WS-LEN
+           END-PERFORM.
+           COMPUTE WS-LEN = FUNCTION LENGTH(WS-TEXT) - WS-LEN.
 
-       GOBACK.
-       
\ No newline at end of file
+      *----------------------------------------------------------------
+      * BRUTE-FORCE-DECODE fills BRUTE-TABLE with every one of the 26
+      * possible rotations of WS-TEXT, for when the key isn't known
+      * and the caller wants to read the candidates itself.
+      *----------------------------------------------------------------
+       BRUTE-FORCE-DECODE.
+           PERFORM STR-LENGTH.
+           PERFORM VARYING WS-KEY FROM 0 BY 1 UNTIL WS-KEY > 25
+               PERFORM ROTATIONAL-CIPHER
+               MOVE WS-CIPHER TO BRUTE-ROTATION(WS-KEY + 1)
+           END-PERFORM.
