@@ -13,51 +13,76 @@
        01 IDX                      PIC 999.
        01 J                        PIC 999.
        01 CHAR-TO-CHECK            PIC X.
+       01 WS-IN-QUOTE              PIC X VALUE 'N'.
+           88 IN-QUOTE             VALUE 'Y'.
+           88 NOT-IN-QUOTE         VALUE 'N'.
 
        PROCEDURE DIVISION.
 
        ISPAIRED.
            MOVE 0 TO COUNTER.
+           MOVE 'N' TO WS-IN-QUOTE.
            PERFORM STR-LENGTH.
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX = LEN
                MOVE WS-INPUT(IDX:1) TO CHAR
-               EVALUATE CHAR
-               WHEN '{'
-                   ADD 1 TO COUNTER
-                   MOVE CHAR TO BUFFER(COUNTER:1)
-               WHEN '('
-                   ADD 1 TO COUNTER
-                   MOVE CHAR TO BUFFER(COUNTER:1)
-               WHEN '['
-                   ADD 1 TO COUNTER
-                   MOVE CHAR TO BUFFER(COUNTER:1)
-               WHEN ')'
-                   IF COUNTER > 0
-                        MOVE '(' TO CHAR-TO-CHECK
-                        PERFORM CHECK-AND-REMOVE-CHAR
+               IF CHAR = '"'
+                   IF IN-QUOTE
+                       SET NOT-IN-QUOTE TO TRUE
                    ELSE
-                        ADD 1 TO COUNTER
-                        MOVE CHAR TO BUFFER(COUNTER:1)         
+                       SET IN-QUOTE TO TRUE
                    END-IF
-               WHEN '}'
-                   IF COUNTER > 0
-                        MOVE '{' TO CHAR-TO-CHECK
-                        PERFORM CHECK-AND-REMOVE-CHAR
-                   ELSE
-                        ADD 1 TO COUNTER
-                        MOVE CHAR TO BUFFER(COUNTER:1)         
-                   END-IF
-               WHEN ']'
-                   IF COUNTER > 0
-                        MOVE '[' TO CHAR-TO-CHECK
-                        PERFORM CHECK-AND-REMOVE-CHAR
-                   ELSE
-                        ADD 1 TO COUNTER
-                        MOVE CHAR TO BUFFER(COUNTER:1)         
+               ELSE
+                   IF NOT-IN-QUOTE
+                       EVALUATE CHAR
+                       WHEN '{'
+                           ADD 1 TO COUNTER
+                           MOVE CHAR TO BUFFER(COUNTER:1)
+                       WHEN '('
+                           ADD 1 TO COUNTER
+                           MOVE CHAR TO BUFFER(COUNTER:1)
+                       WHEN '['
+                           ADD 1 TO COUNTER
+                           MOVE CHAR TO BUFFER(COUNTER:1)
+                       WHEN '<'
+                           ADD 1 TO COUNTER
+                           MOVE CHAR TO BUFFER(COUNTER:1)
+                       WHEN ')'
+                           IF COUNTER > 0
+                                MOVE '(' TO CHAR-TO-CHECK
+                                PERFORM CHECK-AND-REMOVE-CHAR
+                           ELSE
+                                ADD 1 TO COUNTER
+                                MOVE CHAR TO BUFFER(COUNTER:1)
+                           END-IF
+                       WHEN '}'
+                           IF COUNTER > 0
+                                MOVE '{' TO CHAR-TO-CHECK
+                                PERFORM CHECK-AND-REMOVE-CHAR
+                           ELSE
+                                ADD 1 TO COUNTER
+                                MOVE CHAR TO BUFFER(COUNTER:1)
+                           END-IF
+                       WHEN ']'
+                           IF COUNTER > 0
+                                MOVE '[' TO CHAR-TO-CHECK
+                                PERFORM CHECK-AND-REMOVE-CHAR
+                           ELSE
+                                ADD 1 TO COUNTER
+                                MOVE CHAR TO BUFFER(COUNTER:1)
+                           END-IF
+                       WHEN '>'
+                           IF COUNTER > 0
+                                MOVE '<' TO CHAR-TO-CHECK
+                                PERFORM CHECK-AND-REMOVE-CHAR
+                           ELSE
+                                ADD 1 TO COUNTER
+                                MOVE CHAR TO BUFFER(COUNTER:1)
+                           END-IF
+                       WHEN OTHER
+                           CONTINUE
+                       END-EVALUATE
                    END-IF
-               WHEN OTHER
-                   CONTINUE
-               END-EVALUATE
+               END-IF
            END-PERFORM.
            IF COUNTER = 0
                MOVE 1 TO WS-RESULT
