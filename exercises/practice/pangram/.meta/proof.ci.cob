@@ -1,8 +1,30 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. PANGRAM.
         ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      *    per-student pass/fail sheet: one (student ID, sentence) row
+      *    in, one PASS/FAIL row out.
+            SELECT PANGRAM-BATCH-FILE ASSIGN TO "PANGRMIN"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-BATCH-STATUS.
+            SELECT PANGRAM-SHEET-FILE ASSIGN TO "PANGRMRPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-SHEET-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD  PANGRAM-BATCH-FILE.
+        01  PANGRAM-BATCH-RECORD.
+            03 PBATCH-STUDENT-ID       PIC 9(9).
+            03 PBATCH-SENTENCE         PIC X(60).
+
+        FD  PANGRAM-SHEET-FILE.
+        01  PANGRAM-SHEET-RECORD       PIC X(80).
+
         WORKING-STORAGE SECTION.
+        01 WS-BATCH-STATUS PIC XX.
+        01 WS-SHEET-STATUS PIC XX.
         01 WS-SENTENCE PIC X(60).
         01 WS-SENTENCE-CHARS REDEFINES WS-SENTENCE.
           02 WS-CHARS PIC X OCCURS 60 TIMES INDEXED 
@@ -43,3 +65,45 @@
             MOVE 1 TO WS-RESULT
           ELSE
             MOVE 0 TO WS-RESULT.
+          EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * PANGRAM-EXIT stops a plain top-level call here instead of
+      * falling through into BATCH-PANGRAM-CHECK's file I/O; PERFORM
+      * PANGRAM from GRADE-ONE-PANGRAM never reaches this paragraph.
+      *----------------------------------------------------------------
+        PANGRAM-EXIT.
+            GOBACK.
+
+      *----------------------------------------------------------------
+      * BATCH-PANGRAM-CHECK reads PANGRMIN a student/sentence row at a
+      * time, runs PANGRAM on each, and writes one PASS/FAIL row per
+      * student to PANGRMRPT.
+      *----------------------------------------------------------------
+        BATCH-PANGRAM-CHECK.
+            OPEN INPUT PANGRAM-BATCH-FILE.
+            OPEN OUTPUT PANGRAM-SHEET-FILE.
+            PERFORM UNTIL WS-BATCH-STATUS NOT = "00"
+                READ PANGRAM-BATCH-FILE
+                    AT END MOVE "10" TO WS-BATCH-STATUS
+                    NOT AT END PERFORM GRADE-ONE-PANGRAM
+                END-READ
+            END-PERFORM.
+            CLOSE PANGRAM-BATCH-FILE.
+            CLOSE PANGRAM-SHEET-FILE.
+
+        GRADE-ONE-PANGRAM.
+            MOVE PBATCH-SENTENCE TO WS-SENTENCE.
+            PERFORM PANGRAM.
+            IF WS-RESULT = 1
+                STRING PBATCH-STUDENT-ID DELIMITED BY SIZE
+                    " PASS" DELIMITED BY SIZE
+                    INTO PANGRAM-SHEET-RECORD
+                END-STRING
+            ELSE
+                STRING PBATCH-STUDENT-ID DELIMITED BY SIZE
+                    " FAIL" DELIMITED BY SIZE
+                    INTO PANGRAM-SHEET-RECORD
+                END-STRING
+            END-IF.
+            WRITE PANGRAM-SHEET-RECORD.
