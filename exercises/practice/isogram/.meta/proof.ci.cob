@@ -1,8 +1,30 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. ISOGRAM.
         ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      *    batch check of a whole candidate list of phrases/titles:
+      *    one line in, one ISOGRAM/repeated-letters verdict line out.
+           SELECT ISOGRAM-CANDIDATE-FILE ASSIGN TO "ISOCANDS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CANDIDATE-STATUS.
+           SELECT ISOGRAM-REPORT-FILE ASSIGN TO "ISORPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ISO-RPT-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD  ISOGRAM-CANDIDATE-FILE.
+        01  ISOGRAM-CANDIDATE-LINE    PIC X(60).
+
+        FD  ISOGRAM-REPORT-FILE.
+        01  ISOGRAM-REPORT-LINE       PIC X(90).
+
         WORKING-STORAGE SECTION.
+        01 WS-CANDIDATE-STATUS      PIC XX.
+        01 WS-ISO-RPT-STATUS        PIC XX.
+        01 WS-REPEATED-LETTERS      PIC X(26).
+        01 WS-REPEATED-LEN          PIC 99.
         01 WS-PHRASE PIC X(60).
         01 WS-UPPER-CASE PIC X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
         01 WS-UPPER-ARRAY REDEFINES WS-UPPER-CASE.
@@ -32,3 +54,77 @@
                     EXIT PERFORM
                 END-IF
           END-PERFORM.
+          EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * ISOGRAM-EXIT stops a plain top-level call here instead of
+      * falling through into FIND-REPEATED-LETTERS/BATCH-ISOGRAM-CHECK;
+      * PERFORM ISOGRAM from CHECK-ONE-CANDIDATE never reaches this
+      * paragraph.
+      *----------------------------------------------------------------
+        ISOGRAM-EXIT.
+            GOBACK.
+
+      *----------------------------------------------------------------
+      * FIND-REPEATED-LETTERS re-scans WS-PHRASE (already uppercased
+      * by ISOGRAM) and collects every letter that appears more than
+      * once into WS-REPEATED-LETTERS, for BATCH-ISOGRAM-CHECK's
+      * report -- ISOGRAM itself only needs the yes/no WS-RESULT, so
+      * it stops at the first repeat instead of collecting them all.
+      *----------------------------------------------------------------
+       FIND-REPEATED-LETTERS.
+           MOVE SPACES TO WS-REPEATED-LETTERS.
+           MOVE 0 TO WS-REPEATED-LEN.
+           SET CHAR-INDEX TO 0.
+           PERFORM VARYING CHAR-INDEX
+             FROM 1
+             BY 1
+             UNTIL CHAR-INDEX > 26
+                 MOVE 0 TO WS-MATCH-COUNT
+                 INSPECT WS-PHRASE
+                     TALLYING WS-MATCH-COUNT
+                     FOR ALL WS-UPPER-CHAR(CHAR-INDEX)
+                 IF WS-MATCH-COUNT > 1
+                     ADD 1 TO WS-REPEATED-LEN
+                     MOVE WS-UPPER-CHAR(CHAR-INDEX)
+                         TO WS-REPEATED-LETTERS(WS-REPEATED-LEN:1)
+                 END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * BATCH-ISOGRAM-CHECK reads ISOCANDS a phrase at a time, runs
+      * ISOGRAM (and, when it fails, FIND-REPEATED-LETTERS) on each,
+      * and writes one verdict line per phrase to ISORPT.
+      *----------------------------------------------------------------
+       BATCH-ISOGRAM-CHECK.
+           OPEN INPUT ISOGRAM-CANDIDATE-FILE.
+           OPEN OUTPUT ISOGRAM-REPORT-FILE.
+           PERFORM UNTIL WS-CANDIDATE-STATUS NOT = "00"
+               READ ISOGRAM-CANDIDATE-FILE
+                   AT END MOVE "10" TO WS-CANDIDATE-STATUS
+                   NOT AT END PERFORM CHECK-ONE-CANDIDATE
+               END-READ
+           END-PERFORM.
+           CLOSE ISOGRAM-CANDIDATE-FILE.
+           CLOSE ISOGRAM-REPORT-FILE.
+
+       CHECK-ONE-CANDIDATE.
+           MOVE ISOGRAM-CANDIDATE-LINE TO WS-PHRASE.
+           PERFORM ISOGRAM.
+           IF WS-RESULT = 1
+               STRING FUNCTION TRIM(ISOGRAM-CANDIDATE-LINE)
+                       DELIMITED BY SIZE
+                   " - ISOGRAM" DELIMITED BY SIZE
+                   INTO ISOGRAM-REPORT-LINE
+               END-STRING
+           ELSE
+               PERFORM FIND-REPEATED-LETTERS
+               STRING FUNCTION TRIM(ISOGRAM-CANDIDATE-LINE)
+                       DELIMITED BY SIZE
+                   " - NOT AN ISOGRAM, REPEATS: " DELIMITED BY SIZE
+                   WS-REPEATED-LETTERS(1:WS-REPEATED-LEN)
+                       DELIMITED BY SIZE
+                   INTO ISOGRAM-REPORT-LINE
+               END-STRING
+           END-IF.
+           WRITE ISOGRAM-REPORT-LINE.
