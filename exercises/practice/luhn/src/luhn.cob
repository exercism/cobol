@@ -9,7 +9,103 @@
        01 WS-CARD-DIGITS PIC 9(32).
        01 WS-CHECKSUM PIC 9(2).
        01 WS-VALID PIC X(5).
-       
+
+       01 WS-STRIPPED      PIC X(32).
+       01 WS-LEN           PIC 9(2) COMP.
+       01 WS-POS-FROM-RIGHT PIC 9(2) COMP.
+       01 WS-DIGIT         PIC 9.
+       01 WS-DOUBLE        PIC 99.
+       01 WS-SUM           PIC 9(4) COMP.
+       01 I                PIC 9(2) COMP.
+
+      * student IDs are minted as a base number plus one Luhn check
+      * digit, so a badge scanner that mis-reads a digit fails here
+      * instead of posting to the wrong kid's account.
+       01 WS-BASE-NUMBER   PIC X(31).
+       01 WS-CHECK-DIGIT   PIC 9.
+
        PROCEDURE DIVISION.
        LUHN.
+           MOVE SPACES TO WS-STRIPPED.
+           MOVE 0 TO WS-LEN.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 32
+              IF WS-CARD-NUMBER(I:1) NOT = SPACE
+                 ADD 1 TO WS-LEN
+                 MOVE WS-CARD-NUMBER(I:1) TO WS-STRIPPED(WS-LEN:1)
+              END-IF
+           END-PERFORM.
+           MOVE "VALID" TO WS-VALID.
+           IF WS-LEN < 2
+              MOVE "INVALID" TO WS-VALID
+           END-IF.
+           IF WS-VALID = "VALID"
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-LEN
+                 IF WS-STRIPPED(I:1) IS NOT NUMERIC
+                    MOVE "INVALID" TO WS-VALID
+                 END-IF
+              END-PERFORM
+           END-IF.
+           IF WS-VALID = "VALID"
+              PERFORM COMPUTE-LUHN-SUM
+              IF FUNCTION MOD(WS-SUM, 10) NOT = 0
+                 MOVE "INVALID" TO WS-VALID
+              END-IF
+           END-IF.
+           EXIT PARAGRAPH.
+
+      * LUHN-EXIT stops a plain top-level call here instead of
+      * falling through into COMPUTE-LUHN-SUM; LUHN's own PERFORM
+      * COMPUTE-LUHN-SUM above never reaches this paragraph.
+       LUHN-EXIT.
+           GOBACK.
+
+      * sums WS-STRIPPED(1:WS-LEN), doubling every second digit
+      * counting from the rightmost (the check digit itself), with
+      * the doubled-digit carry-reduction the Luhn algorithm calls
+      * for.
+       COMPUTE-LUHN-SUM.
+           MOVE 0 TO WS-SUM.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-LEN
+              COMPUTE WS-POS-FROM-RIGHT = WS-LEN - I + 1
+              MOVE WS-STRIPPED(I:1) TO WS-DIGIT
+              IF FUNCTION MOD(WS-POS-FROM-RIGHT, 2) = 0
+                 COMPUTE WS-DOUBLE = WS-DIGIT * 2
+                 IF WS-DOUBLE > 9
+                    SUBTRACT 9 FROM WS-DOUBLE
+                 END-IF
+                 ADD WS-DOUBLE TO WS-SUM
+              ELSE
+                 ADD WS-DIGIT TO WS-SUM
+              END-IF
+           END-PERFORM.
+
+      * mints the check digit for WS-BASE-NUMBER (the ID without its
+      * check digit yet).  The base digits shift one position to the
+      * left once the check digit is appended, so the doubling
+      * parity here is the opposite of COMPUTE-LUHN-SUM's.
+       GENERATE-CHECK-DIGIT.
+           MOVE SPACES TO WS-STRIPPED.
+           MOVE 0 TO WS-LEN.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 31
+              IF WS-BASE-NUMBER(I:1) NOT = SPACE
+                 ADD 1 TO WS-LEN
+                 MOVE WS-BASE-NUMBER(I:1) TO WS-STRIPPED(WS-LEN:1)
+              END-IF
+           END-PERFORM.
+           MOVE 0 TO WS-SUM.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-LEN
+              COMPUTE WS-POS-FROM-RIGHT = WS-LEN - I + 1
+              MOVE WS-STRIPPED(I:1) TO WS-DIGIT
+              IF FUNCTION MOD(WS-POS-FROM-RIGHT, 2) NOT = 0
+                 COMPUTE WS-DOUBLE = WS-DIGIT * 2
+                 IF WS-DOUBLE > 9
+                    SUBTRACT 9 FROM WS-DOUBLE
+                 END-IF
+                 ADD WS-DOUBLE TO WS-SUM
+              ELSE
+                 ADD WS-DIGIT TO WS-SUM
+              END-IF
+           END-PERFORM.
+           COMPUTE WS-CHECK-DIGIT =
+               FUNCTION MOD(10 - FUNCTION MOD(WS-SUM, 10), 10).
 
