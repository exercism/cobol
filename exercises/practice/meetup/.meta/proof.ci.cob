@@ -18,8 +18,18 @@
        01 LEAP-YEAR                PIC 9.
 
        01 Weekdaytable.
-           02 WEEKDAYS-T           PIC 99 OCCURS 6 TIMES. 
- 
+           02 WEEKDAYS-T           PIC 99 OCCURS 6 TIMES.
+
+      * WS-YEAR-SCHEDULE holds one meetup date per month so a whole
+      * year's recurring-meeting calendar can be built in one pass
+      * instead of calling MEETUP twelve separate times.
+       01 WS-YEAR-SCHEDULE.
+           02 SCHEDULE-RESULT      PIC X(40) OCCURS 12 TIMES.
+
+      * WS-MODE picks whether MEETUP resolves a single WS-MONTH date
+      * or builds the whole WS-YEAR-SCHEDULE via MEETUP-FOR-YEAR.
+       01 WS-MODE                  PIC X(4) VALUE SPACES.
+           88 WHOLE-YEAR-MODE      VALUE "YEAR".
 
        PROCEDURE DIVISION.
 
@@ -38,28 +48,48 @@
            END-EVALUATE.
 
 
+      * MEETUP is the caller-facing entry point: it resolves one date
+      * unless WHOLE-YEAR-MODE is set, in which case it hands off to
+      * MEETUP-FOR-YEAR to build the whole WS-YEAR-SCHEDULE instead.
        MEETUP.
+           IF WHOLE-YEAR-MODE
+              PERFORM MEETUP-FOR-YEAR
+           ELSE
+              PERFORM MEETUP-SINGLE-DATE
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * MEETUP-EXIT stops a plain top-level call here instead of
+      * falling through into MEETUP-SINGLE-DATE; MEETUP's own PERFORMs
+      * above never reach this paragraph, since a single-paragraph
+      * PERFORM returns as soon as the performed paragraph itself ends.
+      *----------------------------------------------------------------
+       MEETUP-EXIT.
+           GOBACK.
+
+       MEETUP-SINGLE-DATE.
            INITIALIZE Weekdaytable.
            MOVE ZEROES TO Weekdaytable.
            PERFORM FIND-WEEKDAYS.
-           MOVE MY-DATE(1:4) TO WS-RESULT(1:4) 
+           MOVE MY-DATE(1:4) TO WS-RESULT(1:4)
            MOVE '-' TO WS-RESULT(5:1)
-           MOVE MY-DATE(5:2) TO WS-RESULT(6:2) 
+           MOVE MY-DATE(5:2) TO WS-RESULT(6:2)
            MOVE '-' TO WS-RESULT(8:1)
-           EVALUATE WS-WEEK 
-              WHEN "first" 
-                 MOVE WEEKDAYS-T(1) TO WS-RESULT(9:2)      
-              WHEN "second" 
+           EVALUATE WS-WEEK
+              WHEN "first"
+                 MOVE WEEKDAYS-T(1) TO WS-RESULT(9:2)
+              WHEN "second"
                  MOVE WEEKDAYS-T(2) TO WS-RESULT(9:2)
               WHEN "third"
-                 MOVE WEEKDAYS-T(3) TO WS-RESULT(9:2)               
-              WHEN "fourth" 
-                 MOVE WEEKDAYS-T(4) TO WS-RESULT(9:2)              
-              WHEN "teenth" 
-                 MOVE WEEKDAYS-T(6) TO WS-RESULT(9:2)              
-              WHEN "last" 
+                 MOVE WEEKDAYS-T(3) TO WS-RESULT(9:2)
+              WHEN "fourth"
+                 MOVE WEEKDAYS-T(4) TO WS-RESULT(9:2)
+              WHEN "teenth"
+                 MOVE WEEKDAYS-T(6) TO WS-RESULT(9:2)
+              WHEN "last"
                  MOVE 0 TO LEAP-YEAR
-                 PERFORM IS-IT-LEAP-YEAR    
+                 PERFORM IS-IT-LEAP-YEAR
                  MOVE WEEKDAYS-T(5) TO ITER
                  MOVE ITER TO WS-RESULT(9:2)
                  IF ITER = 0 OR ITER > 31
@@ -77,6 +107,15 @@
            END-EVALUATE.
 
 
+       MEETUP-FOR-YEAR.
+      * builds the full 12-month schedule for WS-YEAR using whatever
+      * WS-WEEK/WS-DAYOFWEEK the caller already set, e.g. every
+      * "second Tuesday" of WS-YEAR.
+           PERFORM VARYING WS-MONTH FROM 1 BY 1 UNTIL WS-MONTH > 12
+              PERFORM MEETUP-SINGLE-DATE
+              MOVE WS-RESULT TO SCHEDULE-RESULT(WS-MONTH)
+           END-PERFORM.
+
        IS-IT-LEAP-YEAR.
       * on every year that is evenly divisible by 4
            IF FUNCTION MOD(WS-YEAR, 4) = 0
