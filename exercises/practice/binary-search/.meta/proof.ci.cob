@@ -2,7 +2,22 @@
        PROGRAM-ID. BINARY-SEARCH.
        AUTHOR. kapitaali.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    a library card catalog is the same binary search as
+      *    BINARY-SEARCH/Taulukko, but run directly against a sorted
+      *    file of a few thousand titles instead of a 20-item table.
+           SELECT CATALOG-FILE ASSIGN TO "CARDCAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CAT-RRN
+               FILE STATUS IS WS-CAT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-RECORD              PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 WS-ITEM                  PIC 9999.
        01 WS-RESULT                PIC 9999.
@@ -18,9 +33,18 @@
        01 COUNTER                  PIC 999.
        01 LEN                      PIC 999.       
 
-       01 Teibel. 
+       01 Teibel.
          02 Taulukko               PIC 999 OCCURS 1 TO 20
-                                   DEPENDING ON IDX.        
+                                   DEPENDING ON IDX.
+
+       01 WS-CAT-STATUS            PIC XX.
+       01 WS-CAT-RRN               PIC 9(6).
+       01 WS-CAT-COUNT             PIC 9(6).
+       01 WS-CAT-LOW               PIC 9(6).
+       01 WS-CAT-HIGH              PIC 9(6).
+       01 WS-CAT-MID               PIC 9(6).
+       01 WS-TITLE                 PIC X(60).
+       01 WS-CAT-FOUND             PIC 9(6).
 
        PROCEDURE DIVISION.
 
@@ -74,26 +98,87 @@
            IF IDX > 2
               PERFORM REVERSE-TABLE
            END-IF.
-           IF L IS LESS THAN 1 OR R IS GREATER THAN IDX 
-              MOVE "value not in array" TO WS-ERROR 
-              EXIT PARAGRAPH 
+           IF L IS LESS THAN 1 OR R IS GREATER THAN IDX
+              MOVE "value not in array" TO WS-ERROR
+              EXIT PARAGRAPH
            END-IF.
-           MOVE 1 TO L. 
+           MOVE 1 TO L.
            COMPUTE R = IDX - 1.
            PERFORM UNTIL L IS GREATER THAN R
               COMPUTE M = L + R
               COMPUTE M = FUNCTION INTEGER-PART(M / 2)
-              IF Taulukko(M) IS LESS THAN WS-ITEM 
+              IF Taulukko(M) IS LESS THAN WS-ITEM
                  COMPUTE L = M + 1
-              ELSE IF Taulukko(M) IS GREATER THAN WS-ITEM 
+              ELSE IF Taulukko(M) IS GREATER THAN WS-ITEM
                  COMPUTE R = M - 1
               ELSE
                  COMPUTE WS-RESULT = M - 1
-                 IF Taulukko(WS-RESULT) = WS-ITEM 
+                 IF Taulukko(WS-RESULT) = WS-ITEM
                     EXIT PARAGRAPH
                  ELSE
-                    MOVE "value not in array" TO WS-ERROR 
-                    EXIT PARAGRAPH 
+                    MOVE "value not in array" TO WS-ERROR
+                    EXIT PARAGRAPH
                  END-IF
               END-IF
            END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * BINARY-SEARCH-EXIT stops a plain top-level call here instead
+      * of falling through into COUNT-CATALOG/CARD-CATALOG-SEARCH,
+      * which would otherwise clobber a correct BINARY-SEARCH result.
+      * A caller reaching BINARY-SEARCH via PERFORM never reaches this
+      * paragraph.
+      *----------------------------------------------------------------
+       BINARY-SEARCH-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * COUNT-CATALOG finds how many titles are on CARDCAT, so the
+      * binary search below knows its upper bound.
+      *----------------------------------------------------------------
+       COUNT-CATALOG.
+           MOVE 0 TO WS-CAT-COUNT.
+           OPEN INPUT CATALOG-FILE.
+           PERFORM UNTIL WS-CAT-STATUS NOT = "00"
+               READ CATALOG-FILE NEXT
+                   AT END MOVE "10" TO WS-CAT-STATUS
+                   NOT AT END ADD 1 TO WS-CAT-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE CATALOG-FILE.
+
+      *----------------------------------------------------------------
+      * CARD-CATALOG-SEARCH binary-searches CARDCAT for WS-TITLE,
+      * assumed sorted ascending, exactly the way BINARY-SEARCH
+      * narrows L/R over Taulukko except each probe is a random READ
+      * by relative record number instead of a table subscript.
+      *----------------------------------------------------------------
+       CARD-CATALOG-SEARCH.
+           MOVE 0 TO WS-CAT-FOUND.
+           MOVE SPACES TO WS-ERROR.
+           PERFORM COUNT-CATALOG.
+           OPEN INPUT CATALOG-FILE.
+           MOVE 1 TO WS-CAT-LOW.
+           MOVE WS-CAT-COUNT TO WS-CAT-HIGH.
+           PERFORM UNTIL WS-CAT-LOW > WS-CAT-HIGH
+               OR WS-CAT-FOUND NOT = 0
+               COMPUTE WS-CAT-MID =
+                   FUNCTION INTEGER-PART(
+                       (WS-CAT-LOW + WS-CAT-HIGH) / 2)
+               MOVE WS-CAT-MID TO WS-CAT-RRN
+               READ CATALOG-FILE
+               IF CATALOG-RECORD < WS-TITLE
+                   COMPUTE WS-CAT-LOW = WS-CAT-MID + 1
+               ELSE
+                   IF CATALOG-RECORD > WS-TITLE
+                       COMPUTE WS-CAT-HIGH = WS-CAT-MID - 1
+                   ELSE
+                       MOVE WS-CAT-MID TO WS-CAT-FOUND
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE CATALOG-FILE.
+           IF WS-CAT-FOUND = 0
+               MOVE "value not in array" TO WS-ERROR
+           END-IF.
