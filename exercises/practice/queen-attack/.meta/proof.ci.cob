@@ -20,6 +20,46 @@
        01 WS-SLOPE       PIC S99V9.
         88 ON-DIAGONAL VALUE -1, 1.
 
+      *----------------------------------------------------------------
+      * PIECE-TABLE holds an arbitrary set of pieces on the board, so
+      * ADD-PIECE/CAN-ATTACK-ANY can check any pair, not just one
+      * fixed white and black queen.
+      *----------------------------------------------------------------
+       01 WS-PIECE-NAME  PIC X(9).
+       01 WS-PIECE-A     PIC X(9).
+       01 WS-PIECE-B     PIC X(9).
+       01 WS-PIECE-COUNT PIC 99 COMP VALUE ZERO.
+       01 PIECE-TABLE.
+           02 PIECE-ENTRY OCCURS 1 TO 32 TIMES
+                          DEPENDING ON WS-PIECE-COUNT
+                          INDEXED BY PIECEX.
+               03 PIECE-ID    PIC X(9).
+               03 PIECE-T-ROW PIC S99.
+               03 PIECE-T-COL PIC S99.
+
+       01 WS-FIND-NAME   PIC X(9).
+       01 WS-FOUND-ROW   PIC S99.
+       01 WS-FOUND-COL   PIC S99.
+       01 WS-ROW-A       PIC S99.
+       01 WS-COL-A       PIC S99.
+       01 WS-ROW-B       PIC S99.
+       01 WS-COL-B       PIC S99.
+
+      *----------------------------------------------------------------
+      * WS-PIECE-FOUND-SWITCH reports whether FIND-PIECE's SEARCH
+      * actually matched WS-FIND-NAME; WS-PIECE-A-FOUND/WS-PIECE-B-FOUND
+      * each hold a copy taken right after that piece's own FIND-PIECE
+      * call, since a second FIND-PIECE call for piece B would otherwise
+      * overwrite the result of piece A's lookup.
+      *----------------------------------------------------------------
+       01 WS-PIECE-FOUND-SWITCH PIC X VALUE "N".
+           88 PIECE-FOUND                   VALUE "Y".
+           88 PIECE-NOT-FOUND               VALUE "N".
+       01 WS-PIECE-A-FOUND      PIC X VALUE "N".
+           88 PIECE-A-WAS-FOUND             VALUE "Y".
+       01 WS-PIECE-B-FOUND      PIC X VALUE "N".
+           88 PIECE-B-WAS-FOUND             VALUE "Y".
+
        PROCEDURE DIVISION.
        QUEEN-ATTACK.
         MOVE 0 TO WS-RESULT.
@@ -28,7 +68,12 @@
          WHEN "create"
            PERFORM CREATE
           WHEN "canAttack"
-           PERFORM CAN-ATTACK.
+           PERFORM CAN-ATTACK
+          WHEN "addPiece"
+           PERFORM ADD-PIECE
+          WHEN "canAttackAny"
+           PERFORM CAN-ATTACK-ANY.
+        GOBACK.
 
         CREATE.
          UNSTRING WS-QUEEN DELIMITED BY ','
@@ -54,3 +99,68 @@
           OR (WS-BLACK_COL = WS-WHITE_COL)
           OR ON-DIAGONAL
            MOVE 1 TO WS-RESULT.
+
+      *----------------------------------------------------------------
+      * ADD-PIECE places WS-PIECE-NAME at the position given in
+      * WS-QUEEN (reusing CREATE's own off-board validation) onto the
+      * shared board instead of the single fixed queen field.
+      *----------------------------------------------------------------
+        ADD-PIECE.
+         MOVE 0 TO WS-RESULT.
+         UNSTRING WS-QUEEN DELIMITED BY ','
+          INTO WS-ROW
+               WS-COL.
+         IF WS-ROW >= 0 AND WS-ROW < 8
+          AND WS-COL >= 0 AND WS-COL < 8
+          AND WS-PIECE-COUNT < 32
+           ADD 1 TO WS-PIECE-COUNT
+           MOVE WS-PIECE-NAME TO PIECE-ID(WS-PIECE-COUNT)
+           MOVE WS-ROW TO PIECE-T-ROW(WS-PIECE-COUNT)
+           MOVE WS-COL TO PIECE-T-COL(WS-PIECE-COUNT)
+           MOVE 1 TO WS-RESULT
+         END-IF.
+
+        FIND-PIECE.
+         MOVE 0 TO WS-FOUND-ROW.
+         MOVE 0 TO WS-FOUND-COL.
+         SET PIECE-NOT-FOUND TO TRUE.
+         SET PIECEX TO 1.
+         SEARCH PIECE-ENTRY
+          AT END CONTINUE
+          WHEN PIECE-ID(PIECEX) = WS-FIND-NAME
+           MOVE PIECE-T-ROW(PIECEX) TO WS-FOUND-ROW
+           MOVE PIECE-T-COL(PIECEX) TO WS-FOUND-COL
+           SET PIECE-FOUND TO TRUE
+         END-SEARCH.
+
+      *----------------------------------------------------------------
+      * CAN-ATTACK-ANY is CAN-ATTACK generalized to any two named
+      * pieces already placed on PIECE-TABLE by ADD-PIECE.  A piece
+      * name that was never added via ADD-PIECE can't attack or be
+      * attacked, so WS-RESULT stays 0 unless FIND-PIECE located both.
+      *----------------------------------------------------------------
+        CAN-ATTACK-ANY.
+         MOVE 0 TO WS-RESULT.
+         MOVE WS-PIECE-A TO WS-FIND-NAME.
+         PERFORM FIND-PIECE.
+         MOVE WS-FOUND-ROW TO WS-ROW-A.
+         MOVE WS-FOUND-COL TO WS-COL-A.
+         MOVE WS-PIECE-FOUND-SWITCH TO WS-PIECE-A-FOUND.
+         MOVE WS-PIECE-B TO WS-FIND-NAME.
+         PERFORM FIND-PIECE.
+         MOVE WS-FOUND-ROW TO WS-ROW-B.
+         MOVE WS-FOUND-COL TO WS-COL-B.
+         MOVE WS-PIECE-FOUND-SWITCH TO WS-PIECE-B-FOUND.
+
+         IF PIECE-A-WAS-FOUND AND PIECE-B-WAS-FOUND
+           IF WS-COL-B = WS-COL-A
+             MOVE 1 TO WS-RESULT
+           ELSE
+             COMPUTE WS-SLOPE = (WS-ROW-B - WS-ROW-A) /
+              (WS-COL-B - WS-COL-A)
+             IF (WS-ROW-B = WS-ROW-A)
+              OR ON-DIAGONAL
+               MOVE 1 TO WS-RESULT
+             END-IF
+           END-IF
+         END-IF.
