@@ -2,8 +2,19 @@
        PROGRAM-ID. acronym.
        AUTHOR. kapitaali.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ACRONYMLOG remembers every acronym ABBREVIATE has issued so
+      *    REGISTER-ACRONYM can flag a newly coined one that collides
+      *    with an earlier one, across runs.
+           SELECT ACRONYM-LOG-FILE ASSIGN TO "ACRONYML"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACRONYM-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  ACRONYM-LOG-FILE.
+       01  ACRONYM-LOG-RECORD          PIC X(20).
 
        WORKING-STORAGE SECTION.
        01 WS-ACRONYM               PIC X(80).
@@ -14,6 +25,11 @@
        01 IDX                      PIC 99.
        01 CHAR                     PIC X.
 
+       01 WS-ACRONYM-LOG-STATUS    PIC XX.
+       01 WS-COLLISION             PIC X VALUE 'N'.
+           88 HAS-COLLISION        VALUE 'Y'.
+           88 NO-COLLISION         VALUE 'N'.
+
        PROCEDURE DIVISION.
        ABBREVIATE.
            PERFORM STR-LENGTH.    
@@ -39,7 +55,18 @@
                    END-IF
                    MOVE 0 TO PICKNEXT
            END-PERFORM.
-           
+           EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * ABBREVIATE-EXIT stops a plain top-level call here instead of
+      * physically falling through into REGISTER-ACRONYM's file I/O;
+      * PERFORM ABBREVIATE from REGISTER-ACRONYM never reaches this
+      * paragraph, since a single-paragraph PERFORM returns as soon as
+      * ABBREVIATE itself ends.
+      *----------------------------------------------------------------
+       ABBREVIATE-EXIT.
+           GOBACK.
+
        STR-LENGTH.
            MOVE 0 TO LEN.
            MOVE FUNCTION LENGTH(WS-ACRONYM) TO IDX.
@@ -48,3 +75,41 @@
                ADD 1 TO LEN
            END-PERFORM.
            COMPUTE LEN = 80 - LEN.
+
+      *----------------------------------------------------------------
+      * REGISTER-ACRONYM runs ABBREVIATE and then checks WS-RESULT
+      * against every acronym ACRONYMLOG has on file; a match sets
+      * HAS-COLLISION instead of registering the acronym again.
+      *----------------------------------------------------------------
+       REGISTER-ACRONYM.
+           MOVE 'N' TO WS-COLLISION.
+           PERFORM ABBREVIATE.
+           PERFORM CHECK-ACRONYM-COLLISION.
+           IF NO-COLLISION
+               OPEN EXTEND ACRONYM-LOG-FILE
+               IF WS-ACRONYM-LOG-STATUS = "35"
+                   OPEN OUTPUT ACRONYM-LOG-FILE
+               END-IF
+               MOVE WS-RESULT TO ACRONYM-LOG-RECORD
+               WRITE ACRONYM-LOG-RECORD
+               CLOSE ACRONYM-LOG-FILE
+           END-IF.
+
+       CHECK-ACRONYM-COLLISION.
+           MOVE 'N' TO WS-COLLISION.
+           OPEN INPUT ACRONYM-LOG-FILE.
+           IF WS-ACRONYM-LOG-STATUS = "35"
+               OPEN OUTPUT ACRONYM-LOG-FILE
+               CLOSE ACRONYM-LOG-FILE
+               OPEN INPUT ACRONYM-LOG-FILE
+           END-IF.
+           PERFORM UNTIL WS-ACRONYM-LOG-STATUS NOT = "00"
+               READ ACRONYM-LOG-FILE
+                   AT END MOVE "10" TO WS-ACRONYM-LOG-STATUS
+                   NOT AT END
+                       IF ACRONYM-LOG-RECORD = WS-RESULT
+                           SET HAS-COLLISION TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ACRONYM-LOG-FILE.
