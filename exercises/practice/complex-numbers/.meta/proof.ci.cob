@@ -10,7 +10,10 @@
        01 Z2-IM          PIC S99999. 
        01 RESULT-RE      PIC S99999V9999.
        01 RESULT-IM      PIC S99999V9999.
-       01 TEMP           PIC S99999.       
+       01 TEMP           PIC S99999.
+       01 WS-ERROR       PIC X VALUE 'N'.
+           88 DIVISOR-IS-ZERO VALUE 'Y'.
+           88 DIVISOR-OK      VALUE 'N'.
 
        PROCEDURE DIVISION.
 
@@ -39,17 +42,25 @@
            COMPUTE RESULT-IM = Z1-IM * Z2-RE + Z1-RE * Z2-IM.
 
        C-DIV.
+           MOVE 'N' TO WS-ERROR.
            DISPLAY "Z1 (" Z1-RE "," Z1-IM ") Z2 (" Z2-RE "," Z2-IM ")".
-           COMPUTE TEMP = Z2-RE * Z2-RE + Z2-IM * Z2-IM. 
+           COMPUTE TEMP = Z2-RE * Z2-RE + Z2-IM * Z2-IM.
            DISPLAY "TEMP " TEMP.
-           COMPUTE RESULT-RE = Z1-RE * Z2-RE + Z1-IM * Z2-IM. 
-           COMPUTE RESULT-RE = RESULT-RE / TEMP. 
-           DISPLAY "RESULT-RE " RESULT-RE.
-           COMPUTE RESULT-IM = Z1-IM * Z2-RE - Z1-RE * Z2-IM.
-           DISPLAY Z1-IM "*" Z2-RE "-" Z1-RE "*" Z2-IM.
-           DISPLAY "= " RESULT-IM " / TEMP=" TEMP.
-           COMPUTE RESULT-IM = RESULT-IM / TEMP.
-           DISPLAY "RESULT-IM " RESULT-IM.
+           IF TEMP = 0
+              SET DIVISOR-IS-ZERO TO TRUE
+              MOVE 0 TO RESULT-RE
+              MOVE 0 TO RESULT-IM
+              DISPLAY "C-DIV ERROR: DIVISION BY ZERO"
+           ELSE
+              COMPUTE RESULT-RE = Z1-RE * Z2-RE + Z1-IM * Z2-IM
+              COMPUTE RESULT-RE = RESULT-RE / TEMP
+              DISPLAY "RESULT-RE " RESULT-RE
+              COMPUTE RESULT-IM = Z1-IM * Z2-RE - Z1-RE * Z2-IM
+              DISPLAY Z1-IM "*" Z2-RE "-" Z1-RE "*" Z2-IM
+              DISPLAY "= " RESULT-IM " / TEMP=" TEMP
+              COMPUTE RESULT-IM = RESULT-IM / TEMP
+              DISPLAY "RESULT-IM " RESULT-IM
+           END-IF.
 
        C-ABS.
            MOVE 0 TO RESULT-IM.
