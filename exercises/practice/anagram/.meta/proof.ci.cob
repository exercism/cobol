@@ -4,8 +4,30 @@
        CONFIGURATION SECTION.
        REPOSITORY.
         FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    FIND-ANAGRAMS-FROM-FILE streams candidates from WORDLIST one
+      *    at a time instead of requiring the whole (max 20-word)
+      *    WS-CANDIDATES-TABLE to be pre-loaded, so a word list of a
+      *    few thousand words can be checked without growing that
+      *    table.
+           SELECT ANAGRAM-CANDIDATE-FILE ASSIGN TO "WORDLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CANDIDATE-FILE-STATUS.
+           SELECT ANAGRAM-MATCH-FILE ASSIGN TO "ANAGRAMS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MATCH-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ANAGRAM-CANDIDATE-FILE.
+       01  ANAGRAM-CANDIDATE-RECORD    PIC X(20).
+
+       FD  ANAGRAM-MATCH-FILE.
+       01  ANAGRAM-MATCH-RECORD        PIC X(20).
+
        WORKING-STORAGE SECTION.
+       01 WS-CANDIDATE-FILE-STATUS PIC XX.
+       01 WS-MATCH-FILE-STATUS     PIC XX.
        01 WS-SUBJECT PIC X(20).
        01 WS-CANDIDATES-COUNT PIC 9.
        01 WS-CANDIDATES-TABLE.
@@ -26,9 +48,19 @@
        01 WS-LOWERED-SUBJECT PIC X(20).
        01 WS-LOWERED-CANDIDATE PIC X(20).
 
+      * WS-MODE picks FIND-ANAGRAMS' candidate source: the in-memory
+      * WS-CANDIDATES-TABLE by default, or WORDLIST via
+      * FIND-ANAGRAMS-FROM-FILE when set to "FILE".
+       01 WS-MODE PIC X(4) VALUE SPACES.
+           88 FILE-MODE VALUE "FILE".
+
        PROCEDURE DIVISION.
 
        FIND-ANAGRAMS.
+        IF FILE-MODE
+           PERFORM FIND-ANAGRAMS-FROM-FILE
+           EXIT PARAGRAPH
+        END-IF.
         MOVE SPACE TO WS-RESULT-LIST
         MOVE SPACE TO WS-SEPARATOR
         MOVE LOWER-CASE(TRIM(WS-SUBJECT)) TO WS-LOWERED-SUBJECT
@@ -54,6 +86,45 @@
           END-IF
 
         END-PERFORM.
+        EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * FIND-ANAGRAMS-EXIT stops a plain top-level call here instead
+      * of falling through into FIND-ANAGRAMS-FROM-FILE; FIND-ANAGRAMS'
+      * own PERFORMs above never reach this paragraph.
+      *----------------------------------------------------------------
+       FIND-ANAGRAMS-EXIT.
+        GOBACK.
+
+      *----------------------------------------------------------------
+      * FIND-ANAGRAMS-FROM-FILE is FIND-ANAGRAMS against WORDLIST
+      * instead of WS-CANDIDATES-TABLE: one candidate read, checked,
+      * and (if it matches) written to ANAGRAMS at a time.
+      *----------------------------------------------------------------
+       FIND-ANAGRAMS-FROM-FILE.
+        MOVE LOWER-CASE(TRIM(WS-SUBJECT)) TO WS-LOWERED-SUBJECT
+        MOVE WS-LOWERED-SUBJECT TO WS-STRING
+        PERFORM WORD-PRIMERIZATION
+        MOVE WS-WORD-CODE TO WS-SUBJECT-CODE
+
+        OPEN INPUT ANAGRAM-CANDIDATE-FILE
+        OPEN OUTPUT ANAGRAM-MATCH-FILE
+        PERFORM UNTIL WS-CANDIDATE-FILE-STATUS NOT = "00"
+           READ ANAGRAM-CANDIDATE-FILE
+              AT END MOVE "10" TO WS-CANDIDATE-FILE-STATUS
+              NOT AT END
+                 MOVE LOWER-CASE(TRIM(ANAGRAM-CANDIDATE-RECORD))
+                     TO WS-STRING
+                 PERFORM IS-ANAGRAMS
+                 IF WS-IS-ANAGRAM = "T"
+                    MOVE ANAGRAM-CANDIDATE-RECORD
+                        TO ANAGRAM-MATCH-RECORD
+                    WRITE ANAGRAM-MATCH-RECORD
+                 END-IF
+           END-READ
+        END-PERFORM.
+        CLOSE ANAGRAM-CANDIDATE-FILE.
+        CLOSE ANAGRAM-MATCH-FILE.
 
        IS-ANAGRAMS.
         MOVE "F" TO WS-IS-ANAGRAM
