@@ -0,0 +1,359 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GRADE-SCHOOL-BATCH.
+000300 AUTHOR. kapitaali.
+000400 INSTALLATION. DISTRICT DATA PROCESSING.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-08 KAP  NIGHTLY ENROLLMENT BATCH -- READS THE STATE'S
+001100*                 DAILY ADD/DROP/TRANSFER EXTRACT AND APPLIES IT
+001200*                 TO THE SAME ROSTER-FILE GRADE-SCHOOL MAINTAINS,
+001300*                 SO THE ROSTER RECONCILES ITSELF OVERNIGHT.
+001310* 2026-08-08 KAP  ADDED CHECKPOINT/RESTART -- THE JOB NOW SAVES
+001320*                 ITS TRANSACTION-COUNT POSITION EVERY
+001330*                 WS-CHECKPOINT-INTERVAL RECORDS AND SKIPS BACK
+001340*                 TO IT ON THE NEXT RUN INSTEAD OF REPROCESSING
+001350*                 (AND DOUBLE-APPLYING) EVERYTHING FROM THE TOP.
+001400*----------------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 REPOSITORY.
+001800     FUNCTION ALL INTRINSIC.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT ENROLLMENT-TRANSACTIONS ASSIGN TO "ENROLLTX"
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS IS WS-TX-STATUS.
+002400
+002500     SELECT ROSTER-FILE ASSIGN TO "ROSTERF"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS DYNAMIC
+002800         RECORD KEY IS FR-STUDENT-ID
+002900         FILE STATUS IS WS-FILE-STATUS.
+002950
+002960     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTF"
+002970         ORGANIZATION IS LINE SEQUENTIAL
+002980         FILE STATUS IS WS-CHECKPOINT-STATUS.
+002985
+002986     SELECT AUDIT-FILE ASSIGN TO "ROSTRAUD"
+002987         ORGANIZATION IS LINE SEQUENTIAL
+002988         FILE STATUS IS WS-AUDIT-STATUS.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  ENROLLMENT-TRANSACTIONS.
+003400*----------------------------------------------------------------
+003500* ONE TRANSACTION PER LINE:  A=ADD  W=WITHDRAW  U=UPDATE
+003600*----------------------------------------------------------------
+003700 01  TX-RECORD.
+003800     05 TX-CODE               PIC X(01).
+003900     05 TX-STUDENT-ID         PIC 9(09).
+004000     05 TX-NAME               PIC X(60).
+004100     05 TX-GRADE              PIC 9(02).
+004200     05 TX-TEACHER            PIC X(30).
+004300     05 TX-SECTION            PIC 9(01).
+004350     05 TX-HOUSEHOLD-ID       PIC 9(09).
+004360     05 TX-IEP-FLAG           PIC X(01).
+004400
+004500 FD  ROSTER-FILE.
+004600 01  ROSTER-RECORD.
+004700     05 FR-STUDENT-ID         PIC 9(09).
+004800     05 FR-NAME               PIC X(60).
+004900     05 FR-GRADE              PIC 9(02).
+005000     05 FR-TEACHER            PIC X(30).
+005100     05 FR-SECTION            PIC 9(01).
+005150     05 FR-HOUSEHOLD-ID       PIC 9(09).
+005160*    RESTRICTED -- STUDENT-PRIVACY STATUTE.
+005170     05 FR-IEP-FLAG           PIC X(01).
+005200
+005210 FD  CHECKPOINT-FILE.
+005220 01  CHECKPOINT-RECORD.
+005230     05 CHECKPOINT-COUNT      PIC 9(07).
+005240
+005250 FD  AUDIT-FILE.
+005260 01  AUDIT-RECORD.
+005270     05 AUD-DATE              PIC 9(8).
+005280     05 AUD-ACTION            PIC X(8).
+005290     05 AUD-STUDENT-ID        PIC 9(9).
+005291     05 AUD-BEFORE-NAME       PIC X(60).
+005292     05 AUD-BEFORE-GRADE      PIC 99.
+005293     05 AUD-AFTER-NAME        PIC X(60).
+005294     05 AUD-AFTER-GRADE       PIC 99.
+005295
+005300 WORKING-STORAGE SECTION.
+005400 01 WS-TX-STATUS               PIC XX.
+005500 01 WS-FILE-STATUS             PIC XX.
+005510 01 WS-CHECKPOINT-STATUS       PIC XX.
+005520 01 WS-AUDIT-STATUS            PIC XX.
+005530 01 WS-AUDIT-ACTION            PIC X(8).
+005600 01 WS-EOF-SWITCH              PIC X(01) VALUE "N".
+005700     88 END-OF-TRANSACTIONS              VALUE "Y".
+005800 01 WS-TX-COUNT                PIC 9(07) COMP VALUE ZERO.
+005900 01 WS-ADD-COUNT               PIC 9(07) COMP VALUE ZERO.
+006000 01 WS-WITHDRAW-COUNT          PIC 9(07) COMP VALUE ZERO.
+006100 01 WS-UPDATE-COUNT            PIC 9(07) COMP VALUE ZERO.
+006200 01 WS-REJECT-COUNT            PIC 9(07) COMP VALUE ZERO.
+006201 01 WS-MAX-GRADE               PIC 99 COMP VALUE 12.
+006202 01 WS-DEFAULT-CAPACITY        PIC 9(4) COMP VALUE 24.
+006203 01 WS-SECTION-COUNT           PIC 9(4) COMP VALUE ZERO.
+006204 01 WS-SAVED-STUDENT-ID        PIC 9(09).
+006205 01 WS-TX-VALID-SWITCH         PIC X VALUE "Y".
+006206     88 TX-DATA-VALID                    VALUE "Y".
+006207     88 TX-DATA-INVALID                  VALUE "N".
+006208 01 WS-TX-CAPACITY-SWITCH      PIC X VALUE "Y".
+006209     88 TX-SECTION-HAS-CAPACITY          VALUE "Y".
+006210     88 TX-SECTION-AT-CAPACITY           VALUE "N".
+006215 01 WS-CHECKPOINT-INTERVAL     PIC 9(04) COMP VALUE 500.
+006220 01 WS-LAST-CHECKPOINT         PIC 9(07) COMP VALUE ZERO.
+006230 01 WS-SKIP-COUNT              PIC 9(07) COMP VALUE ZERO.
+006240 01 WS-CKPT-QUOTIENT           PIC 9(07) COMP VALUE ZERO.
+006250 01 WS-CKPT-REMAINDER          PIC 9(07) COMP VALUE ZERO.
+006300
+006400 PROCEDURE DIVISION.
+006500
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE
+006800     PERFORM 2000-PROCESS-TRANSACTIONS
+006900         UNTIL END-OF-TRANSACTIONS
+007000     PERFORM 3000-TERMINATE
+007100     GOBACK.
+007200
+007300 1000-INITIALIZE.
+007400     OPEN INPUT ENROLLMENT-TRANSACTIONS.
+007500     OPEN I-O ROSTER-FILE.
+007600     IF WS-FILE-STATUS = "35"
+007700        OPEN OUTPUT ROSTER-FILE
+007800        CLOSE ROSTER-FILE
+007900        OPEN I-O ROSTER-FILE
+008000     END-IF.
+008010     PERFORM 1100-READ-CHECKPOINT.
+008020     IF WS-LAST-CHECKPOINT > 0
+008030        PERFORM 1200-SKIP-TO-CHECKPOINT
+008040     END-IF.
+008100     IF NOT END-OF-TRANSACTIONS
+008110        READ ENROLLMENT-TRANSACTIONS
+008200           AT END SET END-OF-TRANSACTIONS TO TRUE
+008300        END-READ
+008320     END-IF.
+008330
+008340 1100-READ-CHECKPOINT.
+008350     MOVE 0 TO WS-LAST-CHECKPOINT.
+008360     OPEN INPUT CHECKPOINT-FILE.
+008370     IF WS-CHECKPOINT-STATUS = "00"
+008380        READ CHECKPOINT-FILE
+008390            AT END CONTINUE
+008400        END-READ
+008410        IF WS-CHECKPOINT-STATUS = "00"
+008420           MOVE CHECKPOINT-COUNT TO WS-LAST-CHECKPOINT
+008430        END-IF
+008440        CLOSE CHECKPOINT-FILE
+008450     END-IF.
+008460
+008470 1200-SKIP-TO-CHECKPOINT.
+008480     MOVE WS-LAST-CHECKPOINT TO WS-TX-COUNT.
+008481     PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+008482              UNTIL WS-SKIP-COUNT > WS-LAST-CHECKPOINT
+008483                 OR END-OF-TRANSACTIONS
+008484        READ ENROLLMENT-TRANSACTIONS
+008485            AT END SET END-OF-TRANSACTIONS TO TRUE
+008486        END-READ
+008487     END-PERFORM.
+008488
+008489 1300-WRITE-CHECKPOINT.
+008491     OPEN OUTPUT CHECKPOINT-FILE.
+008492     MOVE WS-TX-COUNT TO CHECKPOINT-COUNT.
+008493     WRITE CHECKPOINT-RECORD.
+008494     CLOSE CHECKPOINT-FILE.
+008495
+008496 2000-PROCESS-TRANSACTIONS.
+008600     ADD 1 TO WS-TX-COUNT
+008700     EVALUATE TX-CODE
+008800         WHEN "A"
+008900             PERFORM 2100-ADD-TRANSACTION
+009000         WHEN "W"
+009100             PERFORM 2200-WITHDRAW-TRANSACTION
+009200         WHEN "U"
+009300             PERFORM 2300-UPDATE-TRANSACTION
+009400         WHEN OTHER
+009500             ADD 1 TO WS-REJECT-COUNT
+009600     END-EVALUATE
+009610     DIVIDE WS-TX-COUNT BY WS-CHECKPOINT-INTERVAL
+009620         GIVING WS-CKPT-QUOTIENT
+009630         REMAINDER WS-CKPT-REMAINDER
+009640     IF WS-CKPT-REMAINDER = 0
+009650        PERFORM 1300-WRITE-CHECKPOINT
+009660     END-IF
+009700     READ ENROLLMENT-TRANSACTIONS
+009800         AT END SET END-OF-TRANSACTIONS TO TRUE
+009900     END-READ.
+010000
+010005*----------------------------------------------------------------
+010010* 2100/2200/2300 apply the same VALIDATE-STUDENT/
+010020* CHECK-SECTION-CAPACITY/WRITE-AUDIT-RECORD rules GRADE-SCHOOL's
+010030* own ADD-STUDENT/WITHDRAW-STUDENT/UPDATE-STUDENT enforce, so the
+010040* overnight batch cannot admit a blank-name row, overfill a
+010050* section, or apply a change with no audit trail -- this program
+010060* keeps its own roster in ROSTER-FILE rather than GRADE-SCHOOL's
+010070* in-memory STUDENTROSTER table, so the checks are re-applied
+010080* here against the file directly instead of being PERFORMed
+010090* across a program boundary.
+010095*----------------------------------------------------------------
+010100 2100-ADD-TRANSACTION.
+010110     PERFORM 2050-VALIDATE-TX-STUDENT.
+010120     IF TX-DATA-INVALID
+010130        ADD 1 TO WS-REJECT-COUNT
+010140     ELSE
+010150        PERFORM 2060-CHECK-TX-SECTION-CAPACITY
+010160        IF TX-SECTION-AT-CAPACITY
+010170           ADD 1 TO WS-REJECT-COUNT
+010180        ELSE
+010200           MOVE TX-STUDENT-ID TO FR-STUDENT-ID
+010300           MOVE TX-NAME TO FR-NAME
+010400           MOVE TX-GRADE TO FR-GRADE
+010500           MOVE TX-TEACHER TO FR-TEACHER
+010600           MOVE TX-SECTION TO FR-SECTION
+010650           MOVE TX-HOUSEHOLD-ID TO FR-HOUSEHOLD-ID
+010660           MOVE TX-IEP-FLAG TO FR-IEP-FLAG
+010700           WRITE ROSTER-RECORD
+010800               INVALID KEY ADD 1 TO WS-REJECT-COUNT
+010900               NOT INVALID KEY
+010910                  ADD 1 TO WS-ADD-COUNT
+010920                  MOVE "ADD" TO WS-AUDIT-ACTION
+010930                  MOVE SPACES TO AUD-BEFORE-NAME
+010940                  MOVE 0 TO AUD-BEFORE-GRADE
+010950                  MOVE TX-NAME TO AUD-AFTER-NAME
+010960                  MOVE TX-GRADE TO AUD-AFTER-GRADE
+010970                  PERFORM 2070-WRITE-AUDIT-RECORD
+011000           END-WRITE
+011010        END-IF
+011020     END-IF.
+011100
+011200 2200-WITHDRAW-TRANSACTION.
+011300     MOVE TX-STUDENT-ID TO FR-STUDENT-ID.
+011310     READ ROSTER-FILE
+011320         INVALID KEY ADD 1 TO WS-REJECT-COUNT
+011330     END-READ.
+011340     IF WS-FILE-STATUS = "00"
+011350        MOVE FR-NAME TO AUD-BEFORE-NAME
+011360        MOVE FR-GRADE TO AUD-BEFORE-GRADE
+011400        DELETE ROSTER-FILE
+011500            INVALID KEY ADD 1 TO WS-REJECT-COUNT
+011600            NOT INVALID KEY
+011610               ADD 1 TO WS-WITHDRAW-COUNT
+011620               MOVE "WITHDRAW" TO WS-AUDIT-ACTION
+011630               MOVE SPACES TO AUD-AFTER-NAME
+011640               MOVE 0 TO AUD-AFTER-GRADE
+011650               PERFORM 2070-WRITE-AUDIT-RECORD
+011700        END-DELETE
+011710     END-IF.
+011800
+011900 2300-UPDATE-TRANSACTION.
+012000     MOVE TX-STUDENT-ID TO FR-STUDENT-ID.
+012100     READ ROSTER-FILE
+012200         INVALID KEY ADD 1 TO WS-REJECT-COUNT
+012300     END-READ.
+012400     IF WS-FILE-STATUS = "00"
+012410        PERFORM 2050-VALIDATE-TX-STUDENT
+012420        IF TX-DATA-INVALID
+012430           ADD 1 TO WS-REJECT-COUNT
+012440        ELSE
+012450           MOVE FR-NAME TO AUD-BEFORE-NAME
+012460           MOVE FR-GRADE TO AUD-BEFORE-GRADE
+012500           MOVE TX-NAME TO FR-NAME
+012600           MOVE TX-GRADE TO FR-GRADE
+012700           MOVE TX-TEACHER TO FR-TEACHER
+012800           MOVE TX-SECTION TO FR-SECTION
+012850           MOVE TX-HOUSEHOLD-ID TO FR-HOUSEHOLD-ID
+012860           MOVE TX-IEP-FLAG TO FR-IEP-FLAG
+012900           REWRITE ROSTER-RECORD
+013000               INVALID KEY ADD 1 TO WS-REJECT-COUNT
+013100               NOT INVALID KEY
+013110                  ADD 1 TO WS-UPDATE-COUNT
+013120                  MOVE "UPDATE" TO WS-AUDIT-ACTION
+013130                  MOVE TX-NAME TO AUD-AFTER-NAME
+013140                  MOVE TX-GRADE TO AUD-AFTER-GRADE
+013150                  PERFORM 2070-WRITE-AUDIT-RECORD
+013200           END-REWRITE
+013210        END-IF
+013300     END-IF.
+013310
+013320*----------------------------------------------------------------
+013330* 2050 mirrors GRADE-SCHOOL's VALIDATE-STUDENT: a blank name or
+013340* a grade past WS-MAX-GRADE is rejected before it ever reaches
+013350* WRITE/REWRITE.
+013360*----------------------------------------------------------------
+013370 2050-VALIDATE-TX-STUDENT.
+013380     SET TX-DATA-VALID TO TRUE.
+013390     IF FUNCTION TRIM(TX-NAME) = SPACES
+013400        SET TX-DATA-INVALID TO TRUE
+013410     END-IF.
+013420     IF TX-GRADE > WS-MAX-GRADE
+013430        SET TX-DATA-INVALID TO TRUE
+013440     END-IF.
+013450
+013460*----------------------------------------------------------------
+013470* 2060 mirrors GRADE-SCHOOL's CHECK-SECTION-CAPACITY: a full
+013480* sequential pass of ROSTER-FILE tallies how many students are
+013490* already in TX-GRADE/TX-SECTION, since this program's roster
+013500* lives only in the indexed file, not an in-memory table keyed
+013510* for that count.  The current FR-STUDENT-ID key (needed by the
+013520* caller's own WRITE) is saved and restored around the scan.
+013530*----------------------------------------------------------------
+013540 2060-CHECK-TX-SECTION-CAPACITY.
+013550     SET TX-SECTION-HAS-CAPACITY TO TRUE.
+013560     MOVE FR-STUDENT-ID TO WS-SAVED-STUDENT-ID.
+013570     MOVE 0 TO WS-SECTION-COUNT.
+013580     MOVE 0 TO FR-STUDENT-ID.
+013590     START ROSTER-FILE KEY IS NOT LESS THAN FR-STUDENT-ID
+013600         INVALID KEY MOVE "10" TO WS-FILE-STATUS
+013610     END-START.
+013620     PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+013630        READ ROSTER-FILE NEXT RECORD
+013640            AT END MOVE "10" TO WS-FILE-STATUS
+013650        END-READ
+013660        IF WS-FILE-STATUS = "00"
+013670           IF FR-GRADE = TX-GRADE AND FR-SECTION = TX-SECTION
+013680              ADD 1 TO WS-SECTION-COUNT
+013690           END-IF
+013700        END-IF
+013710     END-PERFORM.
+013720     IF WS-SECTION-COUNT >= WS-DEFAULT-CAPACITY
+013730        SET TX-SECTION-AT-CAPACITY TO TRUE
+013740     END-IF.
+013750     MOVE WS-SAVED-STUDENT-ID TO FR-STUDENT-ID.
+013760     MOVE "00" TO WS-FILE-STATUS.
+013770
+013780*----------------------------------------------------------------
+013790* 2070 mirrors GRADE-SCHOOL's WRITE-AUDIT-RECORD, writing to the
+013800* same ROSTRAUD file so the add/withdraw/update trail is one
+013810* unbroken history regardless of which program applied the
+013820* change.
+013830*----------------------------------------------------------------
+013840 2070-WRITE-AUDIT-RECORD.
+013850     OPEN EXTEND AUDIT-FILE.
+013860     IF WS-AUDIT-STATUS = "35"
+013870        OPEN OUTPUT AUDIT-FILE
+013880     END-IF.
+013890     MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE.
+013900     MOVE WS-AUDIT-ACTION TO AUD-ACTION.
+013910     MOVE TX-STUDENT-ID TO AUD-STUDENT-ID.
+013920     WRITE AUDIT-RECORD.
+013930     CLOSE AUDIT-FILE.
+013935
+013940 3000-TERMINATE.
+013950     PERFORM 3100-CLEAR-CHECKPOINT.
+013960     CLOSE ENROLLMENT-TRANSACTIONS.
+013970     CLOSE ROSTER-FILE.
+013980     DISPLAY "GRADE-SCHOOL-BATCH TRANSACTIONS READ: " WS-TX-COUNT.
+013990     DISPLAY "  ADDS APPLIED:      " WS-ADD-COUNT.
+014000     DISPLAY "  WITHDRAWALS:       " WS-WITHDRAW-COUNT.
+014100     DISPLAY "  UPDATES:           " WS-UPDATE-COUNT.
+014200     DISPLAY "  REJECTED:          " WS-REJECT-COUNT.
+014300
+014310 3100-CLEAR-CHECKPOINT.
+014320     OPEN OUTPUT CHECKPOINT-FILE.
+014330     MOVE 0 TO CHECKPOINT-COUNT.
+014340     WRITE CHECKPOINT-RECORD.
+014350     CLOSE CHECKPOINT-FILE.
