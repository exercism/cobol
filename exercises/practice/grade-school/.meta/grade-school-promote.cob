@@ -0,0 +1,163 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GRADE-SCHOOL-PROMOTE.
+000300 AUTHOR. kapitaali.
+000400 INSTALLATION. DISTRICT DATA PROCESSING.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-08 KAP  END-OF-YEAR ROLLOVER -- WALKS ROSTERF AND ADDS
+001100*                 1 TO EVERY STUDENT'S GRADE.  ANYONE AT OR PAST
+001200*                 THE TERMINAL GRADE IS MOVED TO ALUMNI INSTEAD
+001300*                 OF INCREMENTING OFF THE END OF THE SCHOOL, AND
+001400*                 EVERY CHANGE IS LOGGED TO THE SAME AUDIT TRAIL
+001500*                 THE ONLINE PROGRAM WRITES.
+001600*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 REPOSITORY.
+002000     FUNCTION ALL INTRINSIC.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT ROSTER-FILE ASSIGN TO "ROSTERF"
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS DYNAMIC
+002600         RECORD KEY IS FR-STUDENT-ID
+002700         FILE STATUS IS WS-FILE-STATUS.
+002800
+002900     SELECT ALUMNI-FILE ASSIGN TO "ALUMNI"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-ALUMNI-STATUS.
+003200
+003300     SELECT AUDIT-FILE ASSIGN TO "ROSTRAUD"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-AUDIT-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  ROSTER-FILE.
+004000*----------------------------------------------------------------
+004100* LAYOUT MUST MATCH GRADE-SCHOOL AND GRADE-SCHOOL-BATCH -- THIS
+004200* PROGRAM SHARES THE SAME PHYSICAL ROSTERF FILE.
+004300*----------------------------------------------------------------
+004400 01  ROSTER-RECORD.
+004500     05 FR-STUDENT-ID         PIC 9(09).
+004600     05 FR-NAME               PIC X(60).
+004700     05 FR-GRADE              PIC 9(02).
+004800     05 FR-TEACHER            PIC X(30).
+004900     05 FR-SECTION            PIC 9(01).
+005000     05 FR-HOUSEHOLD-ID       PIC 9(09).
+005100*    RESTRICTED -- STUDENT-PRIVACY STATUTE.
+005200     05 FR-IEP-FLAG           PIC X(01).
+005300
+005400 FD  ALUMNI-FILE.
+005500 01  ALUMNI-RECORD.
+005600     05 ALM-STUDENT-ID        PIC 9(09).
+005700     05 ALM-NAME              PIC X(60).
+005800     05 ALM-TEACHER           PIC X(30).
+005900     05 ALM-GRAD-DATE         PIC 9(08).
+006000
+006100 FD  AUDIT-FILE.
+006200*----------------------------------------------------------------
+006300* LAYOUT MUST MATCH GRADE-SCHOOL -- THIS PROGRAM APPENDS TO THE
+006400* SAME AUDIT TRAIL.
+006500*----------------------------------------------------------------
+006600 01  AUDIT-RECORD.
+006700     05 AUD-DATE              PIC 9(08).
+006800     05 AUD-ACTION            PIC X(08).
+006900     05 AUD-STUDENT-ID        PIC 9(09).
+007000     05 AUD-BEFORE-NAME       PIC X(60).
+007100     05 AUD-BEFORE-GRADE      PIC 9(02).
+007200     05 AUD-AFTER-NAME        PIC X(60).
+007300     05 AUD-AFTER-GRADE       PIC 9(02).
+007400
+007500 WORKING-STORAGE SECTION.
+007600 01 WS-FILE-STATUS             PIC XX.
+007700 01 WS-ALUMNI-STATUS           PIC XX.
+007800 01 WS-AUDIT-STATUS            PIC XX.
+007900 01 WS-MAX-GRADE               PIC 99 COMP VALUE 12.
+008000 01 WS-BEFORE-GRADE            PIC 99.
+008100 01 WS-PROMOTE-COUNT           PIC 9(07) COMP VALUE ZERO.
+008200 01 WS-GRADUATE-COUNT          PIC 9(07) COMP VALUE ZERO.
+008300
+008400 PROCEDURE DIVISION.
+008500
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE
+008800     PERFORM 2000-PROMOTE-ROSTER
+008900         UNTIL WS-FILE-STATUS NOT = "00"
+009000     PERFORM 3000-TERMINATE
+009100     GOBACK.
+009200
+009300 1000-INITIALIZE.
+009400     OPEN I-O ROSTER-FILE.
+009500     OPEN EXTEND ALUMNI-FILE.
+009600     IF WS-ALUMNI-STATUS = "35"
+009700        OPEN OUTPUT ALUMNI-FILE
+009800     END-IF.
+009900     MOVE 0 TO FR-STUDENT-ID.
+010000     START ROSTER-FILE KEY IS NOT LESS THAN FR-STUDENT-ID
+010100         INVALID KEY MOVE "10" TO WS-FILE-STATUS
+010200     END-START.
+010300     PERFORM 2100-READ-NEXT-STUDENT.
+010400
+010500 2000-PROMOTE-ROSTER.
+010600     MOVE FR-GRADE TO WS-BEFORE-GRADE.
+010700     IF FR-GRADE >= WS-MAX-GRADE
+010800        PERFORM 2200-GRADUATE-STUDENT
+010900     ELSE
+011000        PERFORM 2300-PROMOTE-STUDENT
+011100     END-IF.
+011200     PERFORM 2100-READ-NEXT-STUDENT.
+011300
+011400 2100-READ-NEXT-STUDENT.
+011500     READ ROSTER-FILE NEXT RECORD
+011600         AT END MOVE "10" TO WS-FILE-STATUS
+011700     END-READ.
+011800
+011900 2200-GRADUATE-STUDENT.
+012000     MOVE FR-STUDENT-ID TO ALM-STUDENT-ID.
+012100     MOVE FR-NAME TO ALM-NAME.
+012200     MOVE FR-TEACHER TO ALM-TEACHER.
+012300     MOVE FUNCTION CURRENT-DATE(1:8) TO ALM-GRAD-DATE.
+012400     WRITE ALUMNI-RECORD.
+012500     ADD 1 TO WS-GRADUATE-COUNT.
+012600     MOVE "GRADUATE" TO AUD-ACTION.
+012700     MOVE FR-NAME TO AUD-BEFORE-NAME.
+012800     MOVE WS-BEFORE-GRADE TO AUD-BEFORE-GRADE.
+012900     MOVE SPACES TO AUD-AFTER-NAME.
+013000     MOVE 0 TO AUD-AFTER-GRADE.
+013100     PERFORM 2400-WRITE-AUDIT-RECORD.
+013200     DELETE ROSTER-FILE
+013300         INVALID KEY CONTINUE
+013400     END-DELETE.
+013500
+013600 2300-PROMOTE-STUDENT.
+013700     ADD 1 TO FR-GRADE.
+013800     REWRITE ROSTER-RECORD
+013900         INVALID KEY CONTINUE
+014000     END-REWRITE.
+014100     ADD 1 TO WS-PROMOTE-COUNT.
+014200     MOVE "PROMOTE" TO AUD-ACTION.
+014300     MOVE FR-NAME TO AUD-BEFORE-NAME.
+014400     MOVE WS-BEFORE-GRADE TO AUD-BEFORE-GRADE.
+014500     MOVE FR-NAME TO AUD-AFTER-NAME.
+014600     MOVE FR-GRADE TO AUD-AFTER-GRADE.
+014700     PERFORM 2400-WRITE-AUDIT-RECORD.
+014800
+014900 2400-WRITE-AUDIT-RECORD.
+015000     OPEN EXTEND AUDIT-FILE.
+015100     IF WS-AUDIT-STATUS = "35"
+015200        OPEN OUTPUT AUDIT-FILE
+015300     END-IF.
+015400     MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE.
+015500     MOVE FR-STUDENT-ID TO AUD-STUDENT-ID.
+015600     WRITE AUDIT-RECORD.
+015700     CLOSE AUDIT-FILE.
+015800
+015900 3000-TERMINATE.
+016000     CLOSE ROSTER-FILE.
+016100     CLOSE ALUMNI-FILE.
+016200     DISPLAY "GRADE-SCHOOL-PROMOTE PROMOTED: " WS-PROMOTE-COUNT.
+016300     DISPLAY "  GRADUATED:          " WS-GRADUATE-COUNT.
