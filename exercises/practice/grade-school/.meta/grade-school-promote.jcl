@@ -0,0 +1,15 @@
+//GSPROMO JOB (ACCTNO),'END OF YEAR PROMOTION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS ONCE A YEAR, AFTER THE LAST DAY OF CLASS.  WALKS ROSTERF *
+//* AND ADVANCES EVERY STUDENT ONE GRADE; ANYONE AT THE TERMINAL  *
+//* GRADE IS MOVED TO ALUMNI INSTEAD.  EVERY CHANGE IS LOGGED TO  *
+//* ROSTRAUD, THE SAME AUDIT TRAIL GRADE-SCHOOL WRITES.           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=GRADE-SCHOOL-PROMOTE
+//STEPLIB  DD DSN=DIST.SCHOOL.LOADLIB,DISP=SHR
+//ROSTERF  DD DSN=DIST.SCHOOL.ROSTER,DISP=SHR
+//ALUMNI   DD DSN=DIST.SCHOOL.ALUMNI,DISP=MOD
+//ROSTRAUD DD DSN=DIST.SCHOOL.ROSTER.AUDIT,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
