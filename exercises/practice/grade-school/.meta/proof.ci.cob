@@ -2,75 +2,861 @@
        PROGRAM-ID. GRADE-SCHOOL.
        AUTHOR. kapitaali.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTERF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FR-STUDENT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CLASS-ROSTER-RPT ASSIGN TO "ROSTERPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "ROSTRAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT ENROLLMENT-EXTRACT ASSIGN TO "ENROLEXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COURSE-GRADE-FILE ASSIGN TO "CRSGRADE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CG-FILE-STATUS.
+
+           SELECT ATTENDANCE-FILE ASSIGN TO "ATTNDNCE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD.
+           05 FR-STUDENT-ID        PIC 9(9).
+           05 FR-NAME              PIC X(60).
+           05 FR-GRADE             PIC 99.
+           05 FR-TEACHER           PIC X(30).
+           05 FR-SECTION           PIC 9.
+           05 FR-HOUSEHOLD-ID       PIC 9(9).
+      * RESTRICTED -- STUDENT-PRIVACY STATUTE.  SEE GET-IEP-STATUS.
+           05 FR-IEP-FLAG           PIC X.
+
+       FD  CLASS-ROSTER-RPT.
+       01  RPT-LINE                PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-DATE              PIC 9(8).
+           05 AUD-ACTION            PIC X(8).
+           05 AUD-STUDENT-ID        PIC 9(9).
+           05 AUD-BEFORE-NAME       PIC X(60).
+           05 AUD-BEFORE-GRADE      PIC 99.
+           05 AUD-AFTER-NAME        PIC X(60).
+           05 AUD-AFTER-GRADE       PIC 99.
+
+      * one summary record per grade (grade code, headcount), in the
+      * fixed-width layout the state DOE enrollment portal expects.
+       FD  ENROLLMENT-EXTRACT.
+       01  EXT-RECORD.
+           05 EXT-GRADE             PIC 99.
+           05 EXT-HEADCOUNT         PIC 9(5).
+
+      * one row per student per course per term -- ST-GRADE only
+      * ever told us the grade LEVEL a student is enrolled in, not
+      * how they're doing in a course.  Keyed off the same student
+      * ID the roster carries.
+       FD  COURSE-GRADE-FILE.
+       01  CG-RECORD.
+           05 CG-STUDENT-ID         PIC 9(9).
+           05 CG-COURSE             PIC X(20).
+           05 CG-TERM               PIC X(6).
+           05 CG-GRADE-POINTS       PIC 9V99.
+
+      * daily attendance transaction: one row per student per day,
+      * present/absent/tardy.  GRADE-SCHOOL never knew whether a
+      * student showed up today, only whether they were on the
+      * roster at all.
+       FD  ATTENDANCE-FILE.
+       01  ATT-RECORD.
+           05 ATT-STUDENT-ID        PIC 9(9).
+           05 ATT-DATE               PIC 9(8).
+           05 ATT-CODE               PIC X(1).
+
        WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX.
        01 WS-STUDENTNAME           PIC X(60).
-       01 WS-STUDENTGRADE          PIC 9.
-       01 WS-DESIREDGRADE          PIC 9.
-       01 ENTRIES                  PIC 99 COMP.
-       01 I                        PIC 99 COMP.
-       01 J                        PIC 99 COMP.
-       01 K                        PIC 99 COMP.
-       01 TEMPNAME                 PIC X(60).
-       01 TEMPGRADE                PIC 9.
+       01 WS-STUDENTGRADE          PIC 99.
+       01 WS-DESIREDGRADE          PIC 99.
+       01 WS-STUDENT-ID            PIC 9(9).
 
+      * MINT-STUDENT-ID/VALIDATE-STUDENT-ID-CHECK-DIGIT mint and verify
+      * the trailing digit of WS-STUDENT-ID as a Luhn check digit (the
+      * same algorithm LUHN's GENERATE-CHECK-DIGIT uses), so the
+      * library checkout and cafeteria POS scanners can catch a
+      * mis-scanned or mistyped badge number before it posts to the
+      * wrong kid's account.
+       01 WS-SID-BASE              PIC 9(8) COMP.
+       01 WS-SID-WORK              PIC 9(8) COMP.
+       01 WS-SID-DIGIT             PIC 9.
+       01 WS-SID-DOUBLE            PIC 99.
+       01 WS-SID-SUM               PIC 9(4) COMP.
+       01 WS-SID-POS               PIC 99 COMP.
+       01 WS-SID-CHECK             PIC 9.
+       01 WS-SID-CHECK-DIGIT       PIC 9.
+       01 WS-ID-CHECK-SWITCH       PIC X VALUE "Y".
+           88 ID-CHECK-DIGIT-VALID            VALUE "Y".
+           88 ID-CHECK-DIGIT-INVALID          VALUE "N".
+
+       01 WS-TEACHER               PIC X(30).
+       01 WS-SECTION               PIC 9.
+       01 WS-HOUSEHOLD-ID          PIC 9(9).
+      * RESTRICTED -- STUDENT-PRIVACY STATUTE.  SEE GET-IEP-STATUS.
+       01 WS-IEP-FLAG              PIC X VALUE "N".
+       01 WS-IEP-RESULT            PIC X.
+           88 IEP-RESULT-YES                 VALUE "Y".
+           88 IEP-RESULT-NO                  VALUE "N".
+       01 ENTRIES                  PIC 9(4) COMP.
+       01 MAX-ENTRIES              PIC 9(4) COMP VALUE 2000.
+       01 I                        PIC 9(4) COMP.
+       01 J                        PIC 9(4) COMP.
+       01 WS-FOUND-INDX            PIC 9(4) COMP.
+       01 WS-MAX-GRADE             PIC 99 VALUE 12.
+       01 WS-VALID-SWITCH          PIC X VALUE "Y".
+           88 STUDENT-DATA-VALID             VALUE "Y".
+           88 STUDENT-DATA-INVALID           VALUE "N".
+
+      * the union contract caps each section at 24 -- WS-DEFAULT-CAPACITY
+      * is the fallback and SECTION-CAPACITY-TABLE lets a particular
+      * grade be configured with a different limit (a split or combined
+      * class, say) without touching the paragraph that enforces it.
+       01 WS-CAPACITY-SWITCH       PIC X VALUE "Y".
+           88 SECTION-HAS-CAPACITY           VALUE "Y".
+           88 SECTION-AT-CAPACITY            VALUE "N".
+       01 WS-DEFAULT-CAPACITY      PIC 9(4) COMP VALUE 24.
+       01 WS-CAPACITY-LIMIT        PIC 9(4) COMP.
+       01 WS-SECTION-COUNT         PIC 9(4) COMP.
+       01 SECTION-CAPACITY-TABLE.
+           02 CAP-TABLE-ROW         OCCURS 13 TIMES
+                                       INDEXED BY CAPX.
+              05 CAP-GRADE          PIC 99.
+              05 CAP-LIMIT          PIC 9(4) COMP.
+
+       01 WS-RPT-LINES-ON-PAGE     PIC 99 COMP.
+       01 WS-RPT-MAX-LINES         PIC 99 COMP VALUE 50.
+       01 WS-RPT-PAGE              PIC 999 COMP.
+       01 WS-RPT-SEQ               PIC 999.
+       01 WS-PRIOR-GRADE           PIC 99.
+       01 WS-PRIOR-SECTION         PIC 9.
+      * grade 0 (kindergarten) is a legal WS-STUDENTGRADE value, so
+      * WS-PRIOR-GRADE alone can't double as the "no grade seen yet"
+      * sentinel for PRINT-CLASS-ROSTER's page break -- this switch
+      * tracks first-time-through explicitly.
+       01 WS-RPT-FIRST-GRADE-SWITCH PIC X VALUE "Y".
+           88 RPT-FIRST-GRADE-OF-REPORT     VALUE "Y".
+           88 RPT-NOT-FIRST-GRADE-OF-REPORT VALUE "N".
+       01 RPT-LINE-NUMBER          PIC ZZ9.
+       01 RPT-PAGE-NUMBER          PIC ZZ9.
+
+       01 WS-AUDIT-STATUS          PIC XX.
+       01 WS-AUDIT-ACTION          PIC X(8).
+
+       01 WS-EXTRACT-GRADE         PIC 99 COMP.
+       01 WS-EXTRACT-COUNT         PIC 9(5) COMP.
+
+       01 WS-CG-FILE-STATUS        PIC XX.
+       01 WS-CG-STUDENT-ID         PIC 9(9).
+       01 WS-CG-COURSE             PIC X(20).
+       01 WS-CG-TERM               PIC X(6).
+       01 WS-CG-GRADE-POINTS       PIC 9V99.
+       01 WS-CG-ENTRIES            PIC 9(4) COMP.
+       01 WS-GPA-COUNT             PIC 9(4) COMP.
+       01 WS-GPA-TOTAL             PIC 9(6)V99.
+       01 WS-TERM-GPA              PIC 9V99.
+
+       01 WS-ATT-FILE-STATUS       PIC XX.
+       01 WS-ATT-STUDENT-ID        PIC 9(9).
+       01 WS-ATT-DATE              PIC 9(8).
+       01 WS-ATT-CODE              PIC X(1).
+       01 WS-ATT-ENTRIES           PIC 9(6) COMP.
+       01 WS-ABSENCE-COUNT         PIC 9(4) COMP.
+       01 WS-TRUANCY-THRESHOLD     PIC 9(4) COMP VALUE 10.
+       01 WS-TRUANT-SWITCH         PIC X VALUE "N".
+           88 STUDENT-IS-TRUANT               VALUE "Y".
+           88 STUDENT-NOT-TRUANT              VALUE "N".
+
+      * ROSTER used to be a fixed OCCURS 10 table, which meant the 11th
+      * student of the year had nowhere to go.  It is now table-driven off
+      * ENTRIES (the same OCCURS ... DEPENDING ON pattern KNAPSACK uses for
+      * TABLEROW) so a roster can grow to MAX-ENTRIES students.
        01 STUDENTROSTER.
-           02 ROSTER               OCCURS 10 INDEXED BY INDX.
+           02 ROSTER               OCCURS 1 TO 2000 TIMES
+                                      DEPENDING ON ENTRIES
+                                      INDEXED BY INDX.
+              05 ST-STUDENT-ID     PIC 9(9).
               05 ST-NAME           PIC X(60).
-              05 ST-GRADE          PIC 9.   
+              05 ST-GRADE          PIC 99.
+              05 ST-TEACHER        PIC X(30).
+              05 ST-SECTION        PIC 9.
+              05 ST-HOUSEHOLD-ID   PIC 9(9).
+      * RESTRICTED FIELD -- STUDENT-PRIVACY STATUTE.  THE ONLY
+      * PARAGRAPH CLEARED TO READ ST-IEP-FLAG IS GET-IEP-STATUS.
+      * ANY NEW REPORT PARAGRAPH THAT NEEDS IT MUST BE ADDED TO THAT
+      * CLEARANCE LIST BY NAME BELOW, NOT READ IT DIRECTLY.
+              05 ST-IEP-FLAG       PIC X.
+                 88 ST-HAS-IEP                VALUE "Y".
+                 88 ST-NO-IEP                 VALUE "N".
+
+       01 WS-REPORT-COUNT          PIC 9(4) COMP.
+       01 GRADE-REPORT.
+           02 GRADE-REPORT-ROW     OCCURS 1 TO 2000 TIMES
+                                      DEPENDING ON WS-REPORT-COUNT.
+              05 RPT-STUDENT-ID    PIC 9(9).
+              05 RPT-NAME          PIC X(60).
+              05 RPT-GRADE         PIC 99.
+
+       01 WS-HOUSEHOLD-COUNT       PIC 9(4) COMP.
+       01 HOUSEHOLD-REPORT.
+           02 HSHLD-REPORT-ROW     OCCURS 1 TO 2000 TIMES
+                                      DEPENDING ON WS-HOUSEHOLD-COUNT.
+              05 HSHLD-STUDENT-ID  PIC 9(9).
+              05 HSHLD-NAME        PIC X(60).
+              05 HSHLD-GRADE       PIC 99.
+
+      * one row per student per course per term, table-driven off
+      * WS-CG-ENTRIES the same way STUDENTROSTER is table-driven off
+      * ENTRIES.
+       01 COURSE-GRADE-TABLE.
+           02 CG-ROW                OCCURS 1 TO 4000 TIMES
+                                       DEPENDING ON WS-CG-ENTRIES
+                                       INDEXED BY CGX.
+              05 CG-T-STUDENT-ID    PIC 9(9).
+              05 CG-T-COURSE        PIC X(20).
+              05 CG-T-TERM          PIC X(6).
+              05 CG-T-GRADE-POINTS  PIC 9V99.
+
+      * daily attendance, table-driven off WS-ATT-ENTRIES the same
+      * way every other variable-length roster table in this program
+      * is.
+       01 ATTENDANCE-TABLE.
+           02 ATT-ROW                OCCURS 1 TO 100000 TIMES
+                                        DEPENDING ON WS-ATT-ENTRIES
+                                        INDEXED BY ATTX.
+              05 ATT-T-STUDENT-ID     PIC 9(9).
+              05 ATT-T-DATE            PIC 9(8).
+              05 ATT-T-CODE            PIC X(1).
 
 
        PROCEDURE DIVISION.
 
 
+      * the roster used to live only in WORKING-STORAGE, so it started
+      * over empty on every run.  INIT-ROSTER now opens ROSTER-FILE
+      * (keyed on the student ID) and loads it back into the table.
        INIT-ROSTER.
            INITIALIZE STUDENTROSTER.
            MOVE 0 TO ENTRIES.
            SET INDX TO 0.
+           PERFORM LOAD-ROSTER-FILE.
+           PERFORM INIT-CAPACITY-TABLE.
+           MOVE 0 TO WS-CG-ENTRIES.
+           SET CGX TO 0.
+           PERFORM LOAD-COURSE-GRADE-FILE.
+           MOVE 0 TO WS-ATT-ENTRIES.
+           SET ATTX TO 0.
+           PERFORM LOAD-ATTENDANCE-FILE.
 
 
-       ADD-STUDENT.       
-           SET INDX TO ENTRIES.
-           SEARCH ROSTER VARYING INDX
-               AT END PERFORM ADD-ENTRY
-             WHEN ST-NAME(INDX) = WS-STUDENTNAME 
-                   CONTINUE
-           END-SEARCH.          
-           SORT ROSTER ASCENDING ST-GRADE ST-NAME.
-           PERFORM MOVE-ENTRIES.
+      * every grade starts out at the contract default of 24 per
+      * section; a district that negotiates a different cap for one
+      * grade only has to change CAP-LIMIT for that row.
+       INIT-CAPACITY-TABLE.
+           PERFORM VARYING CAPX FROM 1 BY 1 UNTIL CAPX > 13
+              SET I TO CAPX
+              COMPUTE CAP-GRADE(CAPX) = I - 1
+              MOVE WS-DEFAULT-CAPACITY TO CAP-LIMIT(CAPX)
+           END-PERFORM.
+
+
+       LOAD-ROSTER-FILE.
+           OPEN I-O ROSTER-FILE.
+           IF WS-FILE-STATUS = "35"
+              OPEN OUTPUT ROSTER-FILE
+              CLOSE ROSTER-FILE
+              OPEN I-O ROSTER-FILE
+           END-IF.
+           MOVE 0 TO FR-STUDENT-ID.
+           START ROSTER-FILE KEY IS NOT LESS THAN FR-STUDENT-ID
+               INVALID KEY MOVE "10" TO WS-FILE-STATUS
+           END-START.
+           PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+              READ ROSTER-FILE NEXT RECORD
+                  AT END MOVE "10" TO WS-FILE-STATUS
+              END-READ
+              IF WS-FILE-STATUS = "00"
+                 ADD 1 TO ENTRIES
+                 MOVE FR-STUDENT-ID TO ST-STUDENT-ID(ENTRIES)
+                 MOVE FR-NAME TO ST-NAME(ENTRIES)
+                 MOVE FR-GRADE TO ST-GRADE(ENTRIES)
+                 MOVE FR-TEACHER TO ST-TEACHER(ENTRIES)
+                 MOVE FR-SECTION TO ST-SECTION(ENTRIES)
+                 MOVE FR-HOUSEHOLD-ID TO ST-HOUSEHOLD-ID(ENTRIES)
+                 MOVE FR-IEP-FLAG TO ST-IEP-FLAG(ENTRIES)
+              END-IF
+           END-PERFORM.
+
+
+       CLOSE-ROSTER-FILE.
+           CLOSE ROSTER-FILE.
+
+
+      * COURSE-GRADE-FILE is append-only (report cards are read from
+      * the table, not the file), so loading it back is a plain
+      * sequential read, the same shape LOAD-ROSTER-FILE uses for the
+      * keyed roster.
+       LOAD-COURSE-GRADE-FILE.
+           OPEN INPUT COURSE-GRADE-FILE.
+           IF WS-CG-FILE-STATUS = "35"
+              MOVE "10" TO WS-CG-FILE-STATUS
+           ELSE
+              PERFORM UNTIL WS-CG-FILE-STATUS NOT = "00"
+                 READ COURSE-GRADE-FILE
+                     AT END MOVE "10" TO WS-CG-FILE-STATUS
+                 END-READ
+                 IF WS-CG-FILE-STATUS = "00"
+                    AND WS-CG-ENTRIES < 4000
+                    ADD 1 TO WS-CG-ENTRIES
+                    MOVE CG-STUDENT-ID TO CG-T-STUDENT-ID(WS-CG-ENTRIES)
+                    MOVE CG-COURSE TO CG-T-COURSE(WS-CG-ENTRIES)
+                    MOVE CG-TERM TO CG-T-TERM(WS-CG-ENTRIES)
+                    MOVE CG-GRADE-POINTS
+                         TO CG-T-GRADE-POINTS(WS-CG-ENTRIES)
+                 END-IF
+              END-PERFORM
+              CLOSE COURSE-GRADE-FILE
+           END-IF.
+
+
+      * records one student/course/term grade.  WS-CG-STUDENT-ID,
+      * WS-CG-COURSE, WS-CG-TERM and WS-CG-GRADE-POINTS are the
+      * caller's inputs.
+       RECORD-COURSE-GRADE.
+           IF WS-CG-ENTRIES >= 4000
+              EXIT PARAGRAPH
+           END-IF.
+           ADD 1 TO WS-CG-ENTRIES.
+           MOVE WS-CG-STUDENT-ID TO CG-T-STUDENT-ID(WS-CG-ENTRIES).
+           MOVE WS-CG-COURSE TO CG-T-COURSE(WS-CG-ENTRIES).
+           MOVE WS-CG-TERM TO CG-T-TERM(WS-CG-ENTRIES).
+           MOVE WS-CG-GRADE-POINTS TO CG-T-GRADE-POINTS(WS-CG-ENTRIES).
+           OPEN EXTEND COURSE-GRADE-FILE.
+           IF WS-CG-FILE-STATUS = "35"
+              OPEN OUTPUT COURSE-GRADE-FILE
+           END-IF.
+           MOVE WS-CG-STUDENT-ID TO CG-STUDENT-ID.
+           MOVE WS-CG-COURSE TO CG-COURSE.
+           MOVE WS-CG-TERM TO CG-TERM.
+           MOVE WS-CG-GRADE-POINTS TO CG-GRADE-POINTS.
+           WRITE CG-RECORD.
+           CLOSE COURSE-GRADE-FILE.
+
+
+      * averages every COURSE-GRADE-TABLE row for WS-CG-STUDENT-ID in
+      * WS-CG-TERM into WS-TERM-GPA, since report cards used to be
+      * produced entirely outside this system.
+       COMPUTE-TERM-GPA.
+           MOVE 0 TO WS-GPA-COUNT.
+           MOVE 0 TO WS-GPA-TOTAL.
+           MOVE 0 TO WS-TERM-GPA.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-CG-ENTRIES
+              IF CG-T-STUDENT-ID(I) = WS-CG-STUDENT-ID
+                     AND CG-T-TERM(I) = WS-CG-TERM
+                 ADD 1 TO WS-GPA-COUNT
+                 ADD CG-T-GRADE-POINTS(I) TO WS-GPA-TOTAL
+              END-IF
+           END-PERFORM.
+           IF WS-GPA-COUNT > 0
+              DIVIDE WS-GPA-TOTAL BY WS-GPA-COUNT GIVING WS-TERM-GPA
+           END-IF.
+
+
+      * ATTENDANCE-FILE is append-only, loaded back the same
+      * sequential way COURSE-GRADE-FILE is.
+       LOAD-ATTENDANCE-FILE.
+           OPEN INPUT ATTENDANCE-FILE.
+           IF WS-ATT-FILE-STATUS = "35"
+              MOVE "10" TO WS-ATT-FILE-STATUS
+           ELSE
+              PERFORM UNTIL WS-ATT-FILE-STATUS NOT = "00"
+                 READ ATTENDANCE-FILE
+                     AT END MOVE "10" TO WS-ATT-FILE-STATUS
+                 END-READ
+                 IF WS-ATT-FILE-STATUS = "00"
+                    AND WS-ATT-ENTRIES < 100000
+                    ADD 1 TO WS-ATT-ENTRIES
+                    SET J TO WS-ATT-ENTRIES
+                    MOVE ATT-STUDENT-ID TO ATT-T-STUDENT-ID(J)
+                    MOVE ATT-DATE TO ATT-T-DATE(J)
+                    MOVE ATT-CODE TO ATT-T-CODE(J)
+                 END-IF
+              END-PERFORM
+              CLOSE ATTENDANCE-FILE
+           END-IF.
+
+
+      * records one daily attendance transaction.  WS-ATT-STUDENT-ID,
+      * WS-ATT-DATE and WS-ATT-CODE (P/A/T) are the caller's inputs.
+       RECORD-ATTENDANCE.
+           IF WS-ATT-ENTRIES < 100000
+              ADD 1 TO WS-ATT-ENTRIES
+              MOVE WS-ATT-STUDENT-ID
+                  TO ATT-T-STUDENT-ID(WS-ATT-ENTRIES)
+              MOVE WS-ATT-DATE TO ATT-T-DATE(WS-ATT-ENTRIES)
+              MOVE WS-ATT-CODE TO ATT-T-CODE(WS-ATT-ENTRIES)
+           END-IF.
+           OPEN EXTEND ATTENDANCE-FILE.
+           IF WS-ATT-FILE-STATUS = "35"
+              OPEN OUTPUT ATTENDANCE-FILE
+           END-IF.
+           MOVE WS-ATT-STUDENT-ID TO ATT-STUDENT-ID.
+           MOVE WS-ATT-DATE TO ATT-DATE.
+           MOVE WS-ATT-CODE TO ATT-CODE.
+           WRITE ATT-RECORD.
+           CLOSE ATTENDANCE-FILE.
+
+
+      * flags (WS-TRUANT-SWITCH) a student whose absence count for
+      * the year has crossed WS-TRUANCY-THRESHOLD, so the
+      * chronic-absenteeism report isn't built from scratch in a
+      * spreadsheet every quarter.
+       CHECK-TRUANCY.
+           SET STUDENT-NOT-TRUANT TO TRUE.
+           MOVE 0 TO WS-ABSENCE-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ATT-ENTRIES
+              IF ATT-T-STUDENT-ID(I) = WS-ATT-STUDENT-ID
+                     AND ATT-T-CODE(I) = "A"
+                 ADD 1 TO WS-ABSENCE-COUNT
+              END-IF
+           END-PERFORM.
+           IF WS-ABSENCE-COUNT >= WS-TRUANCY-THRESHOLD
+              SET STUDENT-IS-TRUANT TO TRUE
+           END-IF.
+
+
+      * duplicates used to be caught by matching ST-NAME, so two children
+      * who happened to share a name collided and one add was silently
+      * dropped.  WS-STUDENT-ID is the real key now.  VALIDATE-STUDENT
+      * now also runs first, so a blank name or an out-of-range grade
+      * is rejected instead of taking a roster slot.
+       ADD-STUDENT.
+           PERFORM MINT-STUDENT-ID.
+           PERFORM VALIDATE-STUDENT.
+           IF STUDENT-DATA-VALID
+              PERFORM CHECK-SECTION-CAPACITY
+              IF SECTION-HAS-CAPACITY
+                 IF ENTRIES = 0
+                    PERFORM ADD-ENTRY
+                 ELSE
+                    SET INDX TO 1
+                    SEARCH ROSTER VARYING INDX
+                        AT END PERFORM ADD-ENTRY
+                      WHEN ST-STUDENT-ID(INDX) = WS-STUDENT-ID
+                            CONTINUE
+                    END-SEARCH
+                 END-IF
+                 SORT ROSTER ASCENDING ST-GRADE ST-NAME
+              END-IF
+           END-IF.
 
 
-       MOVE-ENTRIES.
-           COMPUTE J = 10 - ENTRIES.
+      * counts the grade/section WS-STUDENTGRADE/WS-SECTION is headed
+      * for against SECTION-CAPACITY-TABLE and flags (not silently
+      * accepts) an overage.  Callers check SECTION-HAS-CAPACITY
+      * (WS-CAPACITY-SWITCH) after ADD-STUDENT the same way they
+      * already check STUDENT-DATA-VALID.
+       CHECK-SECTION-CAPACITY.
+           SET SECTION-HAS-CAPACITY TO TRUE.
+           MOVE WS-DEFAULT-CAPACITY TO WS-CAPACITY-LIMIT.
+           SET CAPX TO 1
+           SEARCH CAP-TABLE-ROW VARYING CAPX
+               AT END CONTINUE
+             WHEN CAP-GRADE(CAPX) = WS-STUDENTGRADE
+                   MOVE CAP-LIMIT(CAPX) TO WS-CAPACITY-LIMIT
+           END-SEARCH.
+           MOVE 0 TO WS-SECTION-COUNT.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ENTRIES
-              COMPUTE K = I + J
-              MOVE ST-NAME(K) TO TEMPNAME
-              MOVE ST-GRADE(K) TO TEMPGRADE
-              MOVE SPACES TO ST-NAME(K)
-              MOVE 0 TO ST-GRADE(K)
-              MOVE TEMPNAME TO ST-NAME(I)
-              MOVE TEMPGRADE TO ST-GRADE(I)
+              IF ST-GRADE(I) = WS-STUDENTGRADE
+                     AND ST-SECTION(I) = WS-SECTION
+                 ADD 1 TO WS-SECTION-COUNT
+              END-IF
            END-PERFORM.
+           IF WS-SECTION-COUNT >= WS-CAPACITY-LIMIT
+              SET SECTION-AT-CAPACITY TO TRUE
+           END-IF.
+
+
+      * rejects a blank name or a grade the school doesn't offer
+      * before ADD-ENTRY ever runs.  Callers check STUDENT-DATA-VALID
+      * (WS-VALID-SWITCH) after ADD-STUDENT to see whether the add
+      * actually happened.
+       VALIDATE-STUDENT.
+           SET STUDENT-DATA-VALID TO TRUE.
+           IF FUNCTION TRIM(WS-STUDENTNAME) = SPACES
+              SET STUDENT-DATA-INVALID TO TRUE
+           END-IF.
+           IF WS-STUDENTGRADE > WS-MAX-GRADE
+              SET STUDENT-DATA-INVALID TO TRUE
+           END-IF.
+
+
+      * COMPUTE-SID-CHECK-DIGIT runs the Luhn doubling sum over
+      * WS-SID-BASE (the ID without its check digit) and leaves the
+      * minted/expected check digit in WS-SID-CHECK-DIGIT.  Doubling
+      * is keyed off position-from-right WITHIN the 8-digit base,
+      * same as LUHN's GENERATE-CHECK-DIGIT.
+       COMPUTE-SID-CHECK-DIGIT.
+           MOVE WS-SID-BASE TO WS-SID-WORK.
+           MOVE 0 TO WS-SID-SUM.
+           PERFORM VARYING WS-SID-POS FROM 1 BY 1 UNTIL WS-SID-POS > 8
+              COMPUTE WS-SID-DIGIT = FUNCTION MOD(WS-SID-WORK, 10)
+              IF FUNCTION MOD(WS-SID-POS, 2) NOT = 0
+                 COMPUTE WS-SID-DOUBLE = WS-SID-DIGIT * 2
+                 IF WS-SID-DOUBLE > 9
+                    SUBTRACT 9 FROM WS-SID-DOUBLE
+                 END-IF
+                 ADD WS-SID-DOUBLE TO WS-SID-SUM
+              ELSE
+                 ADD WS-SID-DIGIT TO WS-SID-SUM
+              END-IF
+              COMPUTE WS-SID-WORK = FUNCTION INTEGER(WS-SID-WORK / 10)
+           END-PERFORM.
+           COMPUTE WS-SID-CHECK-DIGIT =
+               FUNCTION MOD(10 - FUNCTION MOD(WS-SID-SUM, 10), 10).
+
+
+      * mints WS-STUDENT-ID's trailing digit as a Luhn check digit
+      * over its leading 8 digits, overwriting whatever caller
+      * supplied as the 9th digit -- the roster, not the caller, owns
+      * the check digit once a student is added.
+       MINT-STUDENT-ID.
+           COMPUTE WS-SID-BASE = FUNCTION INTEGER(WS-STUDENT-ID / 10).
+           PERFORM COMPUTE-SID-CHECK-DIGIT.
+           COMPUTE WS-STUDENT-ID =
+               WS-SID-BASE * 10 + WS-SID-CHECK-DIGIT.
+
+
+      * verifies a scanned/keyed WS-STUDENT-ID's trailing digit
+      * against the Luhn check digit minted for its leading 8 digits.
+      * WITHDRAW-STUDENT and UPDATE-STUDENT call this before searching
+      * the roster so a mis-scanned or mistyped badge number is
+      * rejected instead of silently finding no match (or, worse,
+      * some other student's ID).
+       VALIDATE-STUDENT-ID-CHECK-DIGIT.
+           SET ID-CHECK-DIGIT-VALID TO TRUE.
+           COMPUTE WS-SID-BASE = FUNCTION INTEGER(WS-STUDENT-ID / 10).
+           MOVE FUNCTION MOD(WS-STUDENT-ID, 10) TO WS-SID-CHECK.
+           PERFORM COMPUTE-SID-CHECK-DIGIT.
+           IF WS-SID-CHECK-DIGIT NOT = WS-SID-CHECK
+              SET ID-CHECK-DIGIT-INVALID TO TRUE
+           END-IF.
 
 
+      * the table is now sized to ENTRIES (no more padded-with-blanks
+      * slots to shuffle back to the front), so MOVE-ENTRIES is gone --
+      * ADD-ENTRY simply grows the table by one and GET-GRADE no longer
+      * has to touch any entry it isn't reporting on.
        ADD-ENTRY.
+           IF ENTRIES >= MAX-ENTRIES
+              EXIT PARAGRAPH
+           END-IF.
            ADD 1 TO ENTRIES.
+           MOVE WS-STUDENT-ID TO ST-STUDENT-ID(ENTRIES).
            MOVE WS-STUDENTGRADE TO ST-GRADE(ENTRIES).
            MOVE WS-STUDENTNAME TO ST-NAME(ENTRIES).
+           MOVE WS-TEACHER TO ST-TEACHER(ENTRIES).
+           MOVE WS-SECTION TO ST-SECTION(ENTRIES).
+           MOVE WS-HOUSEHOLD-ID TO ST-HOUSEHOLD-ID(ENTRIES).
+           MOVE WS-IEP-FLAG TO ST-IEP-FLAG(ENTRIES).
+           MOVE WS-STUDENT-ID TO FR-STUDENT-ID.
+           MOVE WS-STUDENTNAME TO FR-NAME.
+           MOVE WS-STUDENTGRADE TO FR-GRADE.
+           MOVE WS-TEACHER TO FR-TEACHER.
+           MOVE WS-SECTION TO FR-SECTION.
+           MOVE WS-HOUSEHOLD-ID TO FR-HOUSEHOLD-ID.
+           MOVE WS-IEP-FLAG TO FR-IEP-FLAG.
+           WRITE ROSTER-RECORD INVALID KEY CONTINUE END-WRITE.
+           MOVE "ADD" TO WS-AUDIT-ACTION.
+           MOVE SPACES TO AUD-BEFORE-NAME.
+           MOVE 0 TO AUD-BEFORE-GRADE.
+           MOVE WS-STUDENTNAME TO AUD-AFTER-NAME.
+           MOVE WS-STUDENTGRADE TO AUD-AFTER-GRADE.
+           PERFORM WRITE-AUDIT-RECORD.
 
 
-       GET-GRADE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-              IF WS-DESIREDGRADE IS NOT EQUAL TO ST-GRADE(I)
-                 MOVE SPACES TO ST-NAME(I)
-                 MOVE 0 TO ST-GRADE(I)
+      * GET-GRADE-REPORT is the non-destructive query: it builds
+      * GRADE-REPORT/WS-REPORT-COUNT from the live ROSTER and never
+      * touches an entry that doesn't match WS-DESIREDGRADE, so asking
+      * "who's in grade 3" no longer wipes every other grade out of
+      * the in-memory table.
+       GET-GRADE-REPORT.
+           MOVE 0 TO WS-REPORT-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ENTRIES
+              IF ST-GRADE(I) = WS-DESIREDGRADE
+                 ADD 1 TO WS-REPORT-COUNT
+                 SET J TO WS-REPORT-COUNT
+                 MOVE ST-STUDENT-ID(I) TO RPT-STUDENT-ID(J)
+                 MOVE ST-NAME(I) TO RPT-NAME(J)
+                 MOVE ST-GRADE(I) TO RPT-GRADE(J)
               END-IF
            END-PERFORM.
+
+
+      * kept for callers that still invoke GET-GRADE by name -- it no
+      * longer blanks out the rest of the roster to build its answer.
+       GET-GRADE.
+           PERFORM GET-GRADE-REPORT.
+
+
+      * RESTRICTED -- STUDENT-PRIVACY STATUTE.  This is the only
+      * paragraph in the program cleared to read ST-IEP-FLAG.  Every
+      * other report paragraph (GET-GRADE-REPORT, PRINT-CLASS-ROSTER,
+      * the extracts) is written so it never touches the field at
+      * all.  A caller asks here, by WS-STUDENT-ID, and gets back
+      * WS-IEP-RESULT -- no paragraph outside this clearance list may
+      * be changed to read ST-IEP-FLAG directly.
+       GET-IEP-STATUS.
+           SET IEP-RESULT-NO TO TRUE.
+           SET WS-FOUND-INDX TO 0.
+           IF ENTRIES > 0
+              SET INDX TO 1
+              SEARCH ROSTER VARYING INDX
+                  AT END CONTINUE
+                WHEN ST-STUDENT-ID(INDX) = WS-STUDENT-ID
+                      SET WS-FOUND-INDX TO INDX
+              END-SEARCH
+           END-IF.
+           IF WS-FOUND-INDX > 0
+              IF ST-HAS-IEP(WS-FOUND-INDX)
+                 SET IEP-RESULT-YES TO TRUE
+              END-IF
+           END-IF.
+
+
+      * the October state-enrollment snapshot used to be a hand count
+      * off the printed roster.  This walks the same sorted ROSTER
+      * table GET-GRADE touches and writes one headcount record per
+      * grade to ENROLLMENT-EXTRACT, in the layout the state DOE
+      * portal expects.
+       EXTRACT-STATE-ENROLLMENT.
            SORT ROSTER ASCENDING ST-GRADE ST-NAME.
-           MOVE 0 TO ENTRIES
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-              IF ST-NAME(I) <> SPACES
-                 ADD 1 TO ENTRIES
+           OPEN OUTPUT ENROLLMENT-EXTRACT.
+           PERFORM VARYING WS-EXTRACT-GRADE FROM 0 BY 1
+                    UNTIL WS-EXTRACT-GRADE > WS-MAX-GRADE
+              MOVE 0 TO WS-EXTRACT-COUNT
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > ENTRIES
+                 IF ST-GRADE(I) = WS-EXTRACT-GRADE
+                    ADD 1 TO WS-EXTRACT-COUNT
+                 END-IF
+              END-PERFORM
+              IF WS-EXTRACT-COUNT > 0
+                 MOVE WS-EXTRACT-GRADE TO EXT-GRADE
+                 MOVE WS-EXTRACT-COUNT TO EXT-HEADCOUNT
+                 WRITE EXT-RECORD
               END-IF
            END-PERFORM.
-           PERFORM MOVE-ENTRIES.           
+           CLOSE ENROLLMENT-EXTRACT.
+
+
+      * "can you pull up both of my kids" used to mean searching the
+      * whole roster by last name and guessing.  WS-HOUSEHOLD-ID ties
+      * siblings together on the roster row, and this builds the same
+      * non-destructive HOUSEHOLD-REPORT/WS-HOUSEHOLD-COUNT pattern
+      * GET-GRADE-REPORT uses, for early dismissal and mailing lists.
+       GET-HOUSEHOLD-REPORT.
+           MOVE 0 TO WS-HOUSEHOLD-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ENTRIES
+              IF ST-HOUSEHOLD-ID(I) = WS-HOUSEHOLD-ID
+                 ADD 1 TO WS-HOUSEHOLD-COUNT
+                 SET J TO WS-HOUSEHOLD-COUNT
+                 MOVE ST-STUDENT-ID(I) TO HSHLD-STUDENT-ID(J)
+                 MOVE ST-NAME(I) TO HSHLD-NAME(J)
+                 MOVE ST-GRADE(I) TO HSHLD-GRADE(J)
+              END-IF
+           END-PERFORM.
+
+
+      * removes a student by WS-STUDENT-ID.  Before this the only way
+      * to get a name out of ROSTER was to INIT-ROSTER and re-key
+      * everyone who was left.
+       WITHDRAW-STUDENT.
+           MOVE 0 TO WS-FOUND-INDX.
+           PERFORM VALIDATE-STUDENT-ID-CHECK-DIGIT.
+           IF ID-CHECK-DIGIT-VALID AND ENTRIES > 0
+              SET INDX TO 1
+              SEARCH ROSTER VARYING INDX
+                  AT END CONTINUE
+                WHEN ST-STUDENT-ID(INDX) = WS-STUDENT-ID
+                      SET WS-FOUND-INDX TO INDX
+              END-SEARCH
+           END-IF.
+           IF WS-FOUND-INDX > 0
+              MOVE ST-NAME(WS-FOUND-INDX) TO AUD-BEFORE-NAME
+              MOVE ST-GRADE(WS-FOUND-INDX) TO AUD-BEFORE-GRADE
+              PERFORM REMOVE-ENTRY
+              MOVE WS-STUDENT-ID TO FR-STUDENT-ID
+              DELETE ROSTER-FILE INVALID KEY CONTINUE END-DELETE
+              MOVE "WITHDRAW" TO WS-AUDIT-ACTION
+              MOVE SPACES TO AUD-AFTER-NAME
+              MOVE 0 TO AUD-AFTER-GRADE
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
+
+      * closes the gap left by WITHDRAW-STUDENT by shifting every
+      * entry behind WS-FOUND-INDX down by one slot, then shrinking
+      * the table.
+       REMOVE-ENTRY.
+           PERFORM VARYING I FROM WS-FOUND-INDX BY 1
+                    UNTIL I >= ENTRIES
+              COMPUTE J = I + 1
+              MOVE ST-STUDENT-ID(J) TO ST-STUDENT-ID(I)
+              MOVE ST-NAME(J) TO ST-NAME(I)
+              MOVE ST-GRADE(J) TO ST-GRADE(I)
+              MOVE ST-TEACHER(J) TO ST-TEACHER(I)
+              MOVE ST-SECTION(J) TO ST-SECTION(I)
+              MOVE ST-HOUSEHOLD-ID(J) TO ST-HOUSEHOLD-ID(I)
+              MOVE ST-IEP-FLAG(J) TO ST-IEP-FLAG(I)
+           END-PERFORM.
+           SUBTRACT 1 FROM ENTRIES.
+
+
+      * corrects a misspelled name or moves a student to a new grade
+      * without having to withdraw and re-add them.  WS-STUDENT-ID
+      * picks the entry; WS-STUDENTNAME/WS-STUDENTGRADE are the new
+      * values.
+       UPDATE-STUDENT.
+           MOVE 0 TO WS-FOUND-INDX.
+           PERFORM VALIDATE-STUDENT-ID-CHECK-DIGIT.
+           IF ID-CHECK-DIGIT-VALID AND ENTRIES > 0
+              SET INDX TO 1
+              SEARCH ROSTER VARYING INDX
+                  AT END CONTINUE
+                WHEN ST-STUDENT-ID(INDX) = WS-STUDENT-ID
+                      SET WS-FOUND-INDX TO INDX
+              END-SEARCH
+           END-IF.
+           IF WS-FOUND-INDX > 0
+              MOVE ST-NAME(WS-FOUND-INDX) TO AUD-BEFORE-NAME
+              MOVE ST-GRADE(WS-FOUND-INDX) TO AUD-BEFORE-GRADE
+              MOVE WS-STUDENTNAME TO ST-NAME(WS-FOUND-INDX)
+              MOVE WS-STUDENTGRADE TO ST-GRADE(WS-FOUND-INDX)
+              MOVE WS-TEACHER TO ST-TEACHER(WS-FOUND-INDX)
+              MOVE WS-SECTION TO ST-SECTION(WS-FOUND-INDX)
+              MOVE WS-HOUSEHOLD-ID TO ST-HOUSEHOLD-ID(WS-FOUND-INDX)
+              MOVE WS-IEP-FLAG TO ST-IEP-FLAG(WS-FOUND-INDX)
+              SORT ROSTER ASCENDING ST-GRADE ST-NAME
+              MOVE WS-STUDENT-ID TO FR-STUDENT-ID
+              MOVE WS-STUDENTNAME TO FR-NAME
+              MOVE WS-STUDENTGRADE TO FR-GRADE
+              MOVE WS-TEACHER TO FR-TEACHER
+              MOVE WS-SECTION TO FR-SECTION
+              MOVE WS-HOUSEHOLD-ID TO FR-HOUSEHOLD-ID
+              MOVE WS-IEP-FLAG TO FR-IEP-FLAG
+              REWRITE ROSTER-RECORD INVALID KEY CONTINUE END-REWRITE
+              MOVE "UPDATE" TO WS-AUDIT-ACTION
+              MOVE WS-STUDENTNAME TO AUD-AFTER-NAME
+              MOVE WS-STUDENTGRADE TO AUD-AFTER-GRADE
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
+
+      * walks the sorted roster and produces the page-formatted
+      * grade/section listing the front office hands to substitutes
+      * every morning -- grade heading, section subheading, numbered
+      * student lines.
+       PRINT-CLASS-ROSTER.
+           SORT ROSTER ASCENDING ST-GRADE ST-SECTION ST-NAME.
+           OPEN OUTPUT CLASS-ROSTER-RPT.
+           MOVE 0 TO WS-PRIOR-GRADE.
+           MOVE 0 TO WS-PRIOR-SECTION.
+           MOVE 0 TO WS-RPT-PAGE.
+           MOVE 99 TO WS-RPT-LINES-ON-PAGE.
+           SET RPT-FIRST-GRADE-OF-REPORT TO TRUE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ENTRIES
+              IF RPT-FIRST-GRADE-OF-REPORT
+                 OR ST-GRADE(I) NOT = WS-PRIOR-GRADE
+                 MOVE ST-GRADE(I) TO WS-PRIOR-GRADE
+                 MOVE 0 TO WS-PRIOR-SECTION
+                 SET RPT-NOT-FIRST-GRADE-OF-REPORT TO TRUE
+                 PERFORM RPT-NEW-PAGE
+              END-IF
+              IF ST-SECTION(I) NOT = WS-PRIOR-SECTION
+                 MOVE ST-SECTION(I) TO WS-PRIOR-SECTION
+                 MOVE 0 TO WS-RPT-SEQ
+                 PERFORM RPT-SECTION-HEADING
+              END-IF
+              IF WS-RPT-LINES-ON-PAGE >= WS-RPT-MAX-LINES
+                 PERFORM RPT-NEW-PAGE
+                 PERFORM RPT-SECTION-HEADING
+              END-IF
+              ADD 1 TO WS-RPT-SEQ
+              PERFORM RPT-STUDENT-LINE
+           END-PERFORM.
+           CLOSE CLASS-ROSTER-RPT.
+
+
+       RPT-NEW-PAGE.
+           ADD 1 TO WS-RPT-PAGE.
+           MOVE WS-RPT-PAGE TO RPT-PAGE-NUMBER.
+           MOVE SPACES TO RPT-LINE.
+           STRING "GRADE " DELIMITED BY SIZE
+               ST-GRADE(I) DELIMITED BY SIZE
+               "  CLASS ROSTER  PAGE " DELIMITED BY SIZE
+               RPT-PAGE-NUMBER DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           MOVE 0 TO WS-RPT-LINES-ON-PAGE.
+
+
+       RPT-SECTION-HEADING.
+           MOVE SPACES TO RPT-LINE.
+           STRING "  SECTION " DELIMITED BY SIZE
+               ST-SECTION(I) DELIMITED BY SIZE
+               " -- TEACHER: " DELIMITED BY SIZE
+               FUNCTION TRIM(ST-TEACHER(I)) DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-RPT-LINES-ON-PAGE.
+
+
+       RPT-STUDENT-LINE.
+           MOVE WS-RPT-SEQ TO RPT-LINE-NUMBER.
+           MOVE SPACES TO RPT-LINE.
+           STRING "    " DELIMITED BY SIZE
+               RPT-LINE-NUMBER DELIMITED BY SIZE
+               ". " DELIMITED BY SIZE
+               FUNCTION TRIM(ST-NAME(I)) DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-RPT-LINES-ON-PAGE.
+
+
+      * every ADD-STUDENT/WITHDRAW-STUDENT/UPDATE-STUDENT call drops
+      * a dated before/after record here, so "prove student X was
+      * added on this date" is an AUDIT-FILE read, not a shrug.
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE.
+           MOVE WS-AUDIT-ACTION TO AUD-ACTION.
+           MOVE WS-STUDENT-ID TO AUD-STUDENT-ID.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
