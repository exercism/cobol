@@ -0,0 +1,17 @@
+//GSNITELY JOB (ACCTNO),'NIGHTLY ENROLLMENT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS GRADE-SCHOOL-BATCH AGAINST THE DAILY STATE ENROLLMENT    *
+//* EXTRACT (ADDS / WITHDRAWALS / TRANSFERS) AND RECONCILES THEM  *
+//* INTO ROSTERF, THE SAME INDEXED FILE GRADE-SCHOOL READS.       *
+//* CHKPTF HOLDS THE RESTART POSITION -- IF THIS STEP ABENDS,     *
+//* RERUN THE JOB AS-IS AND IT PICKS UP AFTER THE LAST CHECKPOINT.*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=GRADE-SCHOOL-BATCH
+//STEPLIB  DD DSN=DIST.SCHOOL.LOADLIB,DISP=SHR
+//ENROLLTX DD DSN=DIST.SCHOOL.ENROLL.DAILY,DISP=SHR
+//ROSTERF  DD DSN=DIST.SCHOOL.ROSTER,DISP=SHR
+//CHKPTF   DD DSN=DIST.SCHOOL.ENROLL.CHKPT,DISP=SHR
+//ROSTRAUD DD DSN=DIST.SCHOOL.ROSTER.AUDIT,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
