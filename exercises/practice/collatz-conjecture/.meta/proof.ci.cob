@@ -6,9 +6,30 @@
        01 WS-STEPS PIC 9(4).
        01 WS-ERROR PIC X(35).
 
+      * WS-SEQUENCE-COUNT/SEQUENCE-TABLE capture every intermediate
+      * value COLLATZ-CONJECTURE visits (starting number through 1),
+      * not just the final step count, for REPORT-FULL-SEQUENCE.
+       01 WS-SEQUENCE-COUNT PIC 9(4).
+       01 SEQUENCE-TABLE.
+           02 SEQ-ENTRY OCCURS 1 TO 1000 TIMES
+                        DEPENDING ON WS-SEQUENCE-COUNT
+                        INDEXED BY SEQX.
+              05 SEQ-VALUE PIC 9(8).
+       01 WS-SEQ-LINE PIC X(80).
+       01 WS-SEQ-DISPLAY PIC Z(7)9.
+
+      * WS-MODE picks whether COLLATZ-CONJECTURE just reports the step
+      * count (the default) or also lists the full value sequence via
+      * REPORT-FULL-SEQUENCE, when set to "SEQ".
+       01 WS-MODE PIC X(3) VALUE SPACES.
+           88 REPORT-SEQUENCE-MODE VALUE "SEQ".
+
        PROCEDURE DIVISION.
        COLLATZ-CONJECTURE.
-       
+
+       MOVE 0 TO WS-SEQUENCE-COUNT.
+       PERFORM RECORD-SEQUENCE-VALUE.
+
        PERFORM UNTIL WS-NUMBER EQUAL 1
 
            IF WS-NUMBER EQUAL 0
@@ -26,7 +47,48 @@
               WS-NUMBER / 2
               ADD 1 TO WS-STEPS
            END-IF
+           PERFORM RECORD-SEQUENCE-VALUE
        END-PERFORM.
-       
+
        DISPLAY WS-STEPS.
        DISPLAY WS-ERROR.
+       IF REPORT-SEQUENCE-MODE
+          PERFORM REPORT-FULL-SEQUENCE
+       END-IF.
+       EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * COLLATZ-CONJECTURE-EXIT stops a plain top-level call here
+      * instead of falling through into RECORD-SEQUENCE-VALUE;
+      * COLLATZ-CONJECTURE's own PERFORMs above never reach this
+      * paragraph.
+      *----------------------------------------------------------------
+       COLLATZ-CONJECTURE-EXIT.
+       GOBACK.
+
+      *----------------------------------------------------------------
+      * RECORD-SEQUENCE-VALUE appends the current WS-NUMBER to
+      * SEQUENCE-TABLE.
+      *----------------------------------------------------------------
+       RECORD-SEQUENCE-VALUE.
+           IF WS-SEQUENCE-COUNT < 1000
+              ADD 1 TO WS-SEQUENCE-COUNT
+              MOVE WS-NUMBER TO SEQ-VALUE(WS-SEQUENCE-COUNT)
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * REPORT-FULL-SEQUENCE displays the whole value sequence
+      * COLLATZ-CONJECTURE just walked, one value per line, instead of
+      * only the final WS-STEPS count.
+      *----------------------------------------------------------------
+       REPORT-FULL-SEQUENCE.
+           PERFORM VARYING SEQX FROM 1 BY 1
+                    UNTIL SEQX > WS-SEQUENCE-COUNT
+              MOVE SEQ-VALUE(SEQX) TO WS-SEQ-DISPLAY
+              MOVE SPACES TO WS-SEQ-LINE
+              STRING FUNCTION TRIM(WS-SEQ-DISPLAY) DELIMITED BY SIZE
+                  INTO WS-SEQ-LINE
+              END-STRING
+              DISPLAY WS-SEQ-LINE
+           END-PERFORM.
