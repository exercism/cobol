@@ -1,21 +1,89 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. DARTS.
         ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        REPOSITORY. FUNCTION ALL INTRINSIC.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      *    one line per throw, so a whole class period's running
+      *    score can be rebuilt for any student on request.
+            SELECT DARTS-LOG ASSIGN TO "DARTSLOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-LOG-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD  DARTS-LOG.
+        01  DARTS-LOG-RECORD.
+            03 LOG-STUDENT-ID  PIC 9(9).
+            03 LOG-PERIOD      PIC 9(1).
+            03 LOG-RESULT      PIC 99.
+
         WORKING-STORAGE SECTION.
         01 WS-POINT.
           03 WS-X  usage float-short.
           03 WS-Y  usage float-short.
         01 WS-RADIUS  usage float-short.
         01 WS-RESULT PIC 99.
+
+        01 WS-LOG-STATUS      PIC XX.
+        01 WS-STUDENT-ID      PIC 9(9).
+        01 WS-PERIOD          PIC 9(1).
+        01 WS-RUNNING-TOTAL   PIC 9(5).
+
         PROCEDURE DIVISION.
         DARTS.
           COMPUTE WS-RADIUS = FUNCTION SQRT(WS-X * WS-X + WS-Y * WS-Y).
           IF WS-RADIUS > 10
             MOVE 0 TO WS-RESULT
-          ELSE IF WS-RADIUS > 5 
+          ELSE IF WS-RADIUS > 5
             MOVE 1 TO WS-RESULT
           ELSE IF WS-RADIUS > 1
             MOVE 5 TO WS-RESULT
           ELSE
             MOVE 10 TO WS-RESULT.
+          EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * DARTS-EXIT stops a plain top-level call here instead of
+      * falling through into RECORD-THROW's file I/O; PERFORM DARTS
+      * from RECORD-THROW never reaches this paragraph.
+      *----------------------------------------------------------------
+        DARTS-EXIT.
+            GOBACK.
+
+      *----------------------------------------------------------------
+      * RECORD-THROW scores the dart via DARTS and appends it to the
+      * student's running score log for the class period.
+      *----------------------------------------------------------------
+        RECORD-THROW.
+            PERFORM DARTS.
+            OPEN EXTEND DARTS-LOG.
+            IF WS-LOG-STATUS = "35"
+                OPEN OUTPUT DARTS-LOG
+            END-IF.
+            MOVE WS-STUDENT-ID TO LOG-STUDENT-ID.
+            MOVE WS-PERIOD TO LOG-PERIOD.
+            MOVE WS-RESULT TO LOG-RESULT.
+            WRITE DARTS-LOG-RECORD.
+            CLOSE DARTS-LOG.
+
+      *----------------------------------------------------------------
+      * GET-RUNNING-TOTAL replays the log for WS-STUDENT-ID/WS-PERIOD
+      * and sums every throw on record into WS-RUNNING-TOTAL.
+      *----------------------------------------------------------------
+        GET-RUNNING-TOTAL.
+            MOVE ZERO TO WS-RUNNING-TOTAL.
+            OPEN INPUT DARTS-LOG.
+            IF WS-LOG-STATUS = "00"
+                PERFORM UNTIL WS-LOG-STATUS NOT = "00"
+                    READ DARTS-LOG
+                        AT END MOVE "10" TO WS-LOG-STATUS
+                        NOT AT END
+                            IF LOG-STUDENT-ID = WS-STUDENT-ID
+                               AND LOG-PERIOD = WS-PERIOD
+                                ADD LOG-RESULT TO WS-RUNNING-TOTAL
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE DARTS-LOG
+            END-IF.
