@@ -12,12 +12,40 @@
        01 LEN                      PIC 99.
        01 CC                       PIC 99.
 
+      *----------------------------------------------------------------
+      * The arena boundary is configurable (default wide open, -999 to
+      * 999) so a caller can shrink it to a real room size; moves that
+      * would cross a boundary are clipped to the edge instead of
+      * taken.  HISTORY-TABLE logs every position/direction the robot
+      * has passed through, newest entry last.
+      *----------------------------------------------------------------
+       01 WS-ARENA-MIN-X            PIC S999 VALUE -999.
+       01 WS-ARENA-MAX-X            PIC S999 VALUE 999.
+       01 WS-ARENA-MIN-Y            PIC S999 VALUE -999.
+       01 WS-ARENA-MAX-Y            PIC S999 VALUE 999.
+
+       01 WS-HISTORY-COUNT          PIC 9(4) COMP VALUE ZERO.
+       01 HISTORY-TABLE.
+           02 HISTORY-ENTRY OCCURS 1 TO 500 TIMES
+                             DEPENDING ON WS-HISTORY-COUNT
+                             INDEXED BY HISTX.
+               03 HIST-X         PIC S999.
+               03 HIST-Y         PIC S999.
+               03 HIST-DIRECTION PIC X(20).
 
        PROCEDURE DIVISION.
-       
+
+      *----------------------------------------------------------------
+      * CREATE-ROBOT starts the history log over.  A caller that wants
+      * a smaller arena than the wide-open default simply MOVEs its
+      * own limits into WS-ARENA-MIN-X/WS-ARENA-MAX-X/WS-ARENA-MIN-Y/
+      * WS-ARENA-MAX-Y before the first MOVE-ROBOT, the same way the
+      * starting position/direction are set directly.
+      *----------------------------------------------------------------
        CREATE-ROBOT.
-           CONTINUE.
- 
+           MOVE 0 TO WS-HISTORY-COUNT.
+           PERFORM RECORD-HISTORY.
+
 
        MOVE-ROBOT.
            PERFORM VARYING LEN FROM 60 BY -1 
@@ -26,11 +54,20 @@
            END-PERFORM.
            PERFORM VARYING CC FROM 1 BY 1 UNTIL CC > LEN
               MOVE WS-INSTRUCTIONS(CC:1) TO INSTRU
-              PERFORM PROCESS-INSTRUCTION 
+              PERFORM PROCESS-INSTRUCTION
            END-PERFORM.
+           EXIT PARAGRAPH.
 
+      *----------------------------------------------------------------
+      * MOVE-ROBOT-EXIT stops a plain top-level call here instead of
+      * falling through into PROCESS-INSTRUCTION; MOVE-ROBOT's own
+      * PERFORM PROCESS-INSTRUCTION never reaches this paragraph.
+      *----------------------------------------------------------------
+       MOVE-ROBOT-EXIT.
+           GOBACK.
 
-       PROCESS-INSTRUCTION.    
+
+       PROCESS-INSTRUCTION.
            EVALUATE INSTRU 
               WHEN 'L'
                  EVALUATE WS-DIRECTION
@@ -55,14 +92,36 @@
                        MOVE 'south' TO WS-DIRECTION
                  END-EVALUATE 
               WHEN 'A'
-                 EVALUATE WS-DIRECTION 
+                 EVALUATE WS-DIRECTION
                     WHEN 'north'
-                       ADD 1 TO WS-Y-COORD 
+                       IF WS-Y-COORD < WS-ARENA-MAX-Y
+                          ADD 1 TO WS-Y-COORD
+                       END-IF
                     WHEN 'east'
-                       ADD 1 TO WS-X-COORD 
+                       IF WS-X-COORD < WS-ARENA-MAX-X
+                          ADD 1 TO WS-X-COORD
+                       END-IF
                     WHEN 'south'
-                       SUBTRACT 1 FROM WS-Y-COORD 
+                       IF WS-Y-COORD > WS-ARENA-MIN-Y
+                          SUBTRACT 1 FROM WS-Y-COORD
+                       END-IF
                     WHEN 'west'
-                       SUBTRACT 1 FROM WS-X-COORD
+                       IF WS-X-COORD > WS-ARENA-MIN-X
+                          SUBTRACT 1 FROM WS-X-COORD
+                       END-IF
                  END-EVALUATE
            END-EVALUATE.
+           PERFORM RECORD-HISTORY.
+
+      *----------------------------------------------------------------
+      * RECORD-HISTORY appends the robot's current position/direction
+      * to HISTORY-TABLE, so the full path it has walked can be read
+      * back after MOVE-ROBOT finishes.
+      *----------------------------------------------------------------
+       RECORD-HISTORY.
+           IF WS-HISTORY-COUNT < 500
+              ADD 1 TO WS-HISTORY-COUNT
+              MOVE WS-X-COORD TO HIST-X(WS-HISTORY-COUNT)
+              MOVE WS-Y-COORD TO HIST-Y(WS-HISTORY-COUNT)
+              MOVE WS-DIRECTION TO HIST-DIRECTION(WS-HISTORY-COUNT)
+           END-IF.
