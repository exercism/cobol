@@ -2,7 +2,27 @@
        PROGRAM-ID. CIRCULAR-BUFFER.
        AUTHOR. kapitaali.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    the library hold queue is the same FIFO/overwrite buffer
+      *    as CREATE-BUFFER/READ-BUFFER/WRITE-BUFFER/OVERWRITE-BUFFER,
+      *    but file-backed (so a hold list survives between runs) and
+      *    sized for a patron ID instead of one character.
+           SELECT HOLD-QUEUE-FILE ASSIGN TO "HOLDQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLDQ-STATUS.
+           SELECT HOLD-QUEUE-TEMP ASSIGN TO "HOLDQTMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLDQ-TEMP-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HOLD-QUEUE-FILE.
+       01  HOLDQ-RECORD           PIC 9(9).
+
+       FD  HOLD-QUEUE-TEMP.
+       01  HOLDQ-TEMP-RECORD      PIC 9(9).
+
        WORKING-STORAGE SECTION.
        01 WS-CAPACITY              PIC 999.
        01 WS-ITEM                  PIC 9.
@@ -12,6 +32,12 @@
        01 OCCUPIED                 PIC 999.
        01 BUFFER                   PIC X(60).
 
+       01 WS-HOLDQ-STATUS          PIC XX.
+       01 WS-HOLDQ-TEMP-STATUS     PIC XX.
+       01 WS-HOLD-ITEM             PIC 9(9).
+       01 WS-HOLD-CAPACITY         PIC 999.
+       01 WS-HOLD-COUNT            PIC 999.
+
        PROCEDURE DIVISION.
 
        CREATE-BUFFER.
@@ -19,6 +45,7 @@
            MOVE SPACES TO BUFFER.
            MOVE 1 TO WS-SUCCESS.
            MOVE 1 TO BUF-END.
+           EXIT PARAGRAPH.
 
 
        READ-BUFFER.
@@ -60,3 +87,140 @@
 
        CLEAR-BUFFER.
            PERFORM CREATE-BUFFER.
+           EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * CLEAR-BUFFER-EXIT stops a plain top-level call here instead of
+      * falling through into CREATE-HOLD-QUEUE; CLEAR-BUFFER's own
+      * PERFORM CREATE-BUFFER above never reaches this paragraph.
+      *----------------------------------------------------------------
+       CLEAR-BUFFER-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * CREATE-HOLD-QUEUE opens (or starts) the persistent hold queue
+      * for WS-HOLD-CAPACITY patrons.  COUNT-HOLD-QUEUE is the shared
+      * helper the other hold-queue paragraphs use to find out how
+      * many holds are on file right now.
+      *----------------------------------------------------------------
+       CREATE-HOLD-QUEUE.
+           OPEN INPUT HOLD-QUEUE-FILE.
+           IF WS-HOLDQ-STATUS = "35"
+               OPEN OUTPUT HOLD-QUEUE-FILE
+               CLOSE HOLD-QUEUE-FILE
+           ELSE
+               CLOSE HOLD-QUEUE-FILE
+           END-IF
+           MOVE 1 TO WS-SUCCESS.
+
+       COUNT-HOLD-QUEUE.
+           MOVE 0 TO WS-HOLD-COUNT.
+           OPEN INPUT HOLD-QUEUE-FILE.
+           PERFORM UNTIL WS-HOLDQ-STATUS NOT = "00"
+               READ HOLD-QUEUE-FILE
+                   AT END MOVE "10" TO WS-HOLDQ-STATUS
+                   NOT AT END ADD 1 TO WS-HOLD-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE HOLD-QUEUE-FILE.
+
+      *----------------------------------------------------------------
+      * READ-HOLD-QUEUE serves (and removes) the oldest patron on the
+      * hold list, the file-backed counterpart of READ-BUFFER.
+      *----------------------------------------------------------------
+       READ-HOLD-QUEUE.
+           PERFORM COUNT-HOLD-QUEUE.
+           IF WS-HOLD-COUNT > 0
+               OPEN INPUT HOLD-QUEUE-FILE
+               OPEN OUTPUT HOLD-QUEUE-TEMP
+               READ HOLD-QUEUE-FILE
+                   AT END CONTINUE
+               END-READ
+               MOVE HOLDQ-RECORD TO WS-HOLD-ITEM
+               PERFORM UNTIL WS-HOLDQ-STATUS NOT = "00"
+                   READ HOLD-QUEUE-FILE
+                       AT END MOVE "10" TO WS-HOLDQ-STATUS
+                       NOT AT END
+                           MOVE HOLDQ-RECORD TO HOLDQ-TEMP-RECORD
+                           WRITE HOLDQ-TEMP-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE HOLD-QUEUE-FILE
+               CLOSE HOLD-QUEUE-TEMP
+               PERFORM COPY-HOLD-TEMP-BACK
+               MOVE 1 TO WS-SUCCESS
+           ELSE
+               MOVE 0 TO WS-SUCCESS
+           END-IF.
+
+      *----------------------------------------------------------------
+      * WRITE-HOLD-QUEUE adds a patron to the end of the hold list if
+      * there is room, the file-backed counterpart of WRITE-BUFFER.
+      *----------------------------------------------------------------
+       WRITE-HOLD-QUEUE.
+           PERFORM COUNT-HOLD-QUEUE.
+           IF WS-HOLD-COUNT < WS-HOLD-CAPACITY
+               OPEN EXTEND HOLD-QUEUE-FILE
+               IF WS-HOLDQ-STATUS = "35"
+                   OPEN OUTPUT HOLD-QUEUE-FILE
+               END-IF
+               MOVE WS-HOLD-ITEM TO HOLDQ-RECORD
+               WRITE HOLDQ-RECORD
+               CLOSE HOLD-QUEUE-FILE
+               MOVE 1 TO WS-SUCCESS
+           ELSE
+               MOVE 0 TO WS-SUCCESS
+           END-IF.
+
+      *----------------------------------------------------------------
+      * OVERWRITE-HOLD-QUEUE adds a patron even at full capacity by
+      * bumping the oldest hold off the list first, the file-backed
+      * counterpart of OVERWRITE-BUFFER.
+      *----------------------------------------------------------------
+       OVERWRITE-HOLD-QUEUE.
+           PERFORM COUNT-HOLD-QUEUE.
+           IF WS-HOLD-COUNT >= WS-HOLD-CAPACITY
+               OPEN INPUT HOLD-QUEUE-FILE
+               OPEN OUTPUT HOLD-QUEUE-TEMP
+               READ HOLD-QUEUE-FILE
+                   AT END CONTINUE
+               END-READ
+               PERFORM UNTIL WS-HOLDQ-STATUS NOT = "00"
+                   READ HOLD-QUEUE-FILE
+                       AT END MOVE "10" TO WS-HOLDQ-STATUS
+                       NOT AT END
+                           MOVE HOLDQ-RECORD TO HOLDQ-TEMP-RECORD
+                           WRITE HOLDQ-TEMP-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE HOLD-QUEUE-FILE
+               CLOSE HOLD-QUEUE-TEMP
+               PERFORM COPY-HOLD-TEMP-BACK
+           END-IF.
+           MOVE WS-HOLD-ITEM TO HOLDQ-RECORD.
+           OPEN EXTEND HOLD-QUEUE-FILE.
+           IF WS-HOLDQ-STATUS = "35"
+               OPEN OUTPUT HOLD-QUEUE-FILE
+           END-IF.
+           WRITE HOLDQ-RECORD.
+           CLOSE HOLD-QUEUE-FILE.
+           MOVE 1 TO WS-SUCCESS.
+
+       COPY-HOLD-TEMP-BACK.
+           OPEN INPUT HOLD-QUEUE-TEMP.
+           OPEN OUTPUT HOLD-QUEUE-FILE.
+           PERFORM UNTIL WS-HOLDQ-TEMP-STATUS NOT = "00"
+               READ HOLD-QUEUE-TEMP
+                   AT END MOVE "10" TO WS-HOLDQ-TEMP-STATUS
+                   NOT AT END
+                       MOVE HOLDQ-TEMP-RECORD TO HOLDQ-RECORD
+                       WRITE HOLDQ-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE HOLD-QUEUE-TEMP.
+           CLOSE HOLD-QUEUE-FILE.
+
+       CLEAR-HOLD-QUEUE.
+           OPEN OUTPUT HOLD-QUEUE-FILE.
+           CLOSE HOLD-QUEUE-FILE.
+           MOVE 1 TO WS-SUCCESS.
