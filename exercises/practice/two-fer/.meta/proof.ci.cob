@@ -1,10 +1,41 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. two-fer.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ISSUE-CLASS-VOUCHERS reads the class roster GRADE-SCHOOL
+      *    keeps on ROSTERF and runs every name on it through TWO-FER
+      *    in one pass, instead of one name per call.
+           SELECT TF-ROSTER-FILE ASSIGN TO "ROSTERF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TF-STUDENT-ID
+               FILE STATUS IS WS-TF-ROSTER-STATUS.
+           SELECT VOUCHER-FILE ASSIGN TO "TWOFERV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOUCHER-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TF-ROSTER-FILE.
+       01  TF-ROSTER-RECORD.
+           05 TF-STUDENT-ID        PIC 9(9).
+           05 TF-NAME               PIC X(60).
+           05 TF-GRADE              PIC 99.
+           05 TF-TEACHER            PIC X(30).
+           05 TF-SECTION            PIC 9.
+           05 TF-HOUSEHOLD-ID       PIC 9(9).
+           05 TF-IEP-FLAG           PIC X.
+
+       FD  VOUCHER-FILE.
+       01  VOUCHER-LINE             PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 WS-NAME PIC X(16).
-       01 WS-RESULT PIC X(64).
-       
+       01 WS-NAME PIC X(60).
+       01 WS-RESULT PIC X(80).
+       01 WS-TF-ROSTER-STATUS       PIC XX.
+       01 WS-VOUCHER-STATUS         PIC XX.
+
        PROCEDURE DIVISION.
        TWO-FER.
 
@@ -12,7 +43,47 @@
            MOVE "One for you, one for me." TO WS-RESULT
        ELSE
            STRING "One for "
-           FUNCTION TRIM(WS-NAME TRAILING) 
-           ", one for me.")
+           FUNCTION TRIM(WS-NAME TRAILING)
+           ", one for me."
            INTO WS-RESULT
+           END-STRING
        END-IF.
+       EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * TWO-FER-EXIT stops a plain top-level call here instead of
+      * falling through into ISSUE-CLASS-VOUCHERS' file I/O; PERFORM
+      * TWO-FER from ISSUE-ONE-VOUCHER never reaches this paragraph.
+      *----------------------------------------------------------------
+       TWO-FER-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * ISSUE-CLASS-VOUCHERS reads every student off ROSTERF (GRADE-
+      * SCHOOL's roster file) in turn, runs TWO-FER on each name, and
+      * writes one BOGO voucher line per student to TWOFERV.
+      *----------------------------------------------------------------
+       ISSUE-CLASS-VOUCHERS.
+           OPEN INPUT TF-ROSTER-FILE.
+           IF WS-TF-ROSTER-STATUS = "35"
+              MOVE "10" TO WS-TF-ROSTER-STATUS
+           ELSE
+              OPEN OUTPUT VOUCHER-FILE
+              PERFORM UNTIL WS-TF-ROSTER-STATUS NOT = "00"
+                 READ TF-ROSTER-FILE NEXT RECORD
+                     AT END MOVE "10" TO WS-TF-ROSTER-STATUS
+                 END-READ
+                 IF WS-TF-ROSTER-STATUS = "00"
+                    PERFORM ISSUE-ONE-VOUCHER
+                 END-IF
+              END-PERFORM
+              CLOSE VOUCHER-FILE
+              CLOSE TF-ROSTER-FILE
+           END-IF.
+
+       ISSUE-ONE-VOUCHER.
+           MOVE TF-NAME TO WS-NAME.
+           PERFORM TWO-FER.
+           MOVE SPACES TO VOUCHER-LINE.
+           MOVE WS-RESULT TO VOUCHER-LINE.
+           WRITE VOUCHER-LINE.
