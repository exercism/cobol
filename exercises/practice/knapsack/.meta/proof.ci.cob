@@ -13,14 +13,28 @@
            05 NO-OF-ITEMS       PIC 99.
        
        01 KNAPSACKTABLE.
-           05 TABLEROW          OCCURS 1 TO 20 DEPENDING ON NO-OF-ITEMS
+           05 TABLEROW          OCCURS 1 TO 99 DEPENDING ON NO-OF-ITEMS
                                    INDEXED BY INDX.
               10 WS-WEIGHT      PIC 9999.
               10 WS-VALUE       PIC 9999.
-       
+
        01 WS-OUTPUTS.
            05 WS-RESULT         PIC 9999.
 
+      *----------------------------------------------------------------
+      * SELECTED-ITEMS lists which of the (sorted) TABLEROW items were
+      * actually packed for WS-RESULT, filled in by BACKTRACK-SELECTED
+      * once the M table has been computed.
+      *----------------------------------------------------------------
+       01 WS-SELECTED-COUNT     PIC 99.
+       01 SELECTED-ITEMS.
+           05 SELECTED-ITEM     OCCURS 1 TO 99 TIMES
+                                 DEPENDING ON WS-SELECTED-COUNT
+                                 INDEXED BY SELX.
+              10 SEL-ITEM-INDEX PIC 99.
+              10 SEL-WEIGHT     PIC 9999.
+              10 SEL-VALUE      PIC 9999.
+
        01 MY-VARS.
            05 A                 PIC 9999.
            05 B                 PIC 9999.
@@ -32,7 +46,7 @@
 
        01 MY-TABLE.
            05 W           OCCURS 1 TO 9999 DEPENDING ON MAXIMUM-WEIGHT.
-              10 ITEMS    OCCURS 20 TIMES.
+              10 ITEMS    OCCURS 99 TIMES.
                  15 M     PIC 9999.
  
 
@@ -56,8 +70,8 @@
            INITIALIZE WS-RESULT.
            SET INDX TO NO-OF-ITEMS.
            IF NO-OF-ITEMS = 1
-              IF WS-WEIGHT(1) > MAXIMUM-WEIGHT 
-                 EXIT PROGRAM 
+              IF WS-WEIGHT(1) > MAXIMUM-WEIGHT
+                 EXIT PARAGRAPH
               END-IF
            END-IF.
            SORT TABLEROW DESCENDING WS-VALUE WS-WEIGHT.
@@ -83,3 +97,43 @@
               END-PERFORM
            END-PERFORM.
            MOVE M(MAXIMUM-WEIGHT, NO-OF-ITEMS) TO WS-RESULT.
+           PERFORM BACKTRACK-SELECTED.
+           EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * MAXIMUM-VALUE-EXIT stops a plain top-level call here instead of
+      * falling through into BACKTRACK-SELECTED; MAXIMUM-VALUE's own
+      * PERFORM BACKTRACK-SELECTED never reaches this paragraph, since
+      * a single-paragraph PERFORM returns as soon as BACKTRACK-SELECTED
+      * itself ends.
+      *----------------------------------------------------------------
+       MAXIMUM-VALUE-EXIT.
+           GOBACK.
+
+
+      *----------------------------------------------------------------
+      * BACKTRACK-SELECTED walks the M table backward from the final
+      * (MAXIMUM-WEIGHT, NO-OF-ITEMS) cell to recover which items were
+      * actually packed, so callers can get the list and not just the
+      * total value in WS-RESULT.
+      *----------------------------------------------------------------
+       BACKTRACK-SELECTED.
+           MOVE 0 TO WS-SELECTED-COUNT.
+           MOVE MAXIMUM-WEIGHT TO J.
+           MOVE NO-OF-ITEMS TO I.
+           PERFORM UNTIL I = 0
+              COMPUTE C = I - 1
+              IF C = 0
+                 MOVE 0 TO A
+              ELSE
+                 MOVE M(J, C) TO A
+              END-IF
+              IF M(J, I) NOT = A
+                 ADD 1 TO WS-SELECTED-COUNT
+                 MOVE I TO SEL-ITEM-INDEX(WS-SELECTED-COUNT)
+                 MOVE WS-WEIGHT(I) TO SEL-WEIGHT(WS-SELECTED-COUNT)
+                 MOVE WS-VALUE(I) TO SEL-VALUE(WS-SELECTED-COUNT)
+                 SUBTRACT WS-WEIGHT(I) FROM J
+              END-IF
+              SUBTRACT 1 FROM I
+           END-PERFORM.
