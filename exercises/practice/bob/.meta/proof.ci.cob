@@ -1,8 +1,30 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BOB.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    phone-tree demo: CONDUCT-CONVERSATION runs a whole call
+      *    (one remark per line of BOBCONV) through BOB in order,
+      *    numbering each exchange as it goes.
+           SELECT BOB-CONVERSATION-FILE ASSIGN TO "BOBCONV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONVERSATION-STATUS.
+           SELECT BOB-TRANSCRIPT-FILE ASSIGN TO "BOBXCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSCRIPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  BOB-CONVERSATION-FILE.
+       01  BOB-CONVERSATION-LINE    PIC X(60).
+
+       FD  BOB-TRANSCRIPT-FILE.
+       01  BOB-TRANSCRIPT-LINE      PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 WS-CONVERSATION-STATUS   PIC XX.
+       01 WS-TRANSCRIPT-STATUS     PIC XX.
+       01 WS-EXCHANGE-COUNT        PIC 999 VALUE 0.
        01 WS-HEYBOB                PIC X(60).
        01 WS-HEYBOB-ARRAY REDEFINES WS-HEYBOB.
           02 WS-HEYBOB-CHAR        PIC X OCCURS 60 TIMES
@@ -84,4 +106,45 @@
                       MOVE "Whatever." TO WS-RESULT
                    END-IF
               END-EVALUATE
-           END-IF.
\ No newline at end of file
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * BOB-EXIT stops a plain top-level call here instead of falling
+      * through into CONDUCT-CONVERSATION's file I/O; PERFORM BOB from
+      * RECORD-ONE-EXCHANGE never reaches this paragraph.
+      *----------------------------------------------------------------
+       BOB-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * CONDUCT-CONVERSATION plays an entire call (one remark per line
+      * of BOBCONV) through BOB, carrying WS-EXCHANGE-COUNT forward as
+      * the running state across the exchanges and numbering each
+      * response on the way into BOBXCRPT.
+      *----------------------------------------------------------------
+       CONDUCT-CONVERSATION.
+           MOVE 0 TO WS-EXCHANGE-COUNT.
+           OPEN INPUT BOB-CONVERSATION-FILE.
+           OPEN OUTPUT BOB-TRANSCRIPT-FILE.
+           PERFORM UNTIL WS-CONVERSATION-STATUS NOT = "00"
+               READ BOB-CONVERSATION-FILE
+                   AT END MOVE "10" TO WS-CONVERSATION-STATUS
+                   NOT AT END PERFORM RECORD-ONE-EXCHANGE
+               END-READ
+           END-PERFORM.
+           CLOSE BOB-CONVERSATION-FILE.
+           CLOSE BOB-TRANSCRIPT-FILE.
+
+       RECORD-ONE-EXCHANGE.
+           ADD 1 TO WS-EXCHANGE-COUNT.
+           MOVE BOB-CONVERSATION-LINE TO WS-HEYBOB.
+           PERFORM BOB.
+           STRING WS-EXCHANGE-COUNT DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               FUNCTION TRIM(BOB-CONVERSATION-LINE) DELIMITED BY SIZE
+               " -> " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RESULT) DELIMITED BY SIZE
+               INTO BOB-TRANSCRIPT-LINE
+           END-STRING.
+           WRITE BOB-TRANSCRIPT-LINE.
