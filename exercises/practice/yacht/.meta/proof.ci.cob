@@ -1,7 +1,30 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YACHT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    one line per category a player has already scored, so a
+      *    player's scorecard survives across turns and a category
+      *    can't be scored twice.
+           SELECT YACHT-SCORECARD ASSIGN TO "YACHTCRD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CARD-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  YACHT-SCORECARD.
+       01  CARD-RECORD.
+           03 CARD-PLAYER-ID  PIC 9(9).
+           03 CARD-CATEGORY   PIC X(15).
+           03 CARD-SCORE      PIC 99.
+
        WORKING-STORAGE SECTION.
+       01 WS-CARD-STATUS    PIC XX.
+       01 WS-PLAYER-ID      PIC 9(9).
+       01 WS-SCORE-SWITCH   PIC X VALUE "N".
+          88 SCORE-REJECTED VALUE "Y".
+          88 SCORE-ACCEPTED VALUE "N".
        01 WS-CATEGORY PIC X(15).
        01 WS-DICE PIC 9(5).
         88 LITTLE-STRAIGHT VALUE 12345.
@@ -63,8 +86,16 @@
              PERFORM SCORE-YACHT-ROLL 
                 THRU SCORE-YACHT-ROLL-EXIT
          END-EVALUATE.
+         EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * YACHT-EXIT stops a plain top-level call here instead of
+      * falling through into SCORE-ONES-ROLL; RECORD-SCORE's
+      * PERFORM YACHT never reaches this paragraph, since a
+      * single-paragraph PERFORM returns as soon as YACHT itself ends.
+      *----------------------------------------------------------------
        YACHT-EXIT.
-         EXIT.
+         GOBACK.
         
        SCORE-ONES-ROLL.
          MOVE 1 TO WS-DOTS.
@@ -208,4 +239,46 @@
          END-PERFORM.
        BUBBLE-SORT-EXIT.
         EXIT.
+
+      *----------------------------------------------------------------
+      * RECORD-SCORE is the persisted-scorecard entry point: it scores
+      * the roll with YACHT only if WS-PLAYER-ID hasn't already used
+      * WS-CATEGORY, then appends the category to that player's card
+      * so it can't be scored again.
+      *----------------------------------------------------------------
+       RECORD-SCORE.
+         SET SCORE-ACCEPTED TO TRUE.
+         PERFORM CHECK-CATEGORY-USED.
+         IF SCORE-ACCEPTED
+            PERFORM YACHT
+            OPEN EXTEND YACHT-SCORECARD
+            IF WS-CARD-STATUS = "35"
+               OPEN OUTPUT YACHT-SCORECARD
+            END-IF
+            MOVE WS-PLAYER-ID TO CARD-PLAYER-ID
+            MOVE WS-CATEGORY TO CARD-CATEGORY
+            MOVE WS-RESULT TO CARD-SCORE
+            WRITE CARD-RECORD
+            CLOSE YACHT-SCORECARD
+         END-IF.
+       RECORD-SCORE-EXIT.
+         EXIT.
+
+       CHECK-CATEGORY-USED.
+         OPEN INPUT YACHT-SCORECARD.
+         IF WS-CARD-STATUS = "00"
+            PERFORM UNTIL WS-CARD-STATUS NOT = "00"
+               READ YACHT-SCORECARD
+                  AT END MOVE "10" TO WS-CARD-STATUS
+                  NOT AT END
+                     IF CARD-PLAYER-ID = WS-PLAYER-ID
+                        AND CARD-CATEGORY = WS-CATEGORY
+                        SET SCORE-REJECTED TO TRUE
+                     END-IF
+               END-READ
+            END-PERFORM
+            CLOSE YACHT-SCORECARD
+         END-IF.
+       CHECK-CATEGORY-USED-EXIT.
+         EXIT.
         
