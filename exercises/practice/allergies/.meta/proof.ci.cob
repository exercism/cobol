@@ -1,31 +1,79 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. allergies.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    the allergen list is district-configurable -- if no file
+      *    is on hand yet the original 8-allergen default list below
+      *    is used and nothing is written out, so this program still
+      *    runs standalone with no setup.
+           SELECT ALLERGEN-LIST-FILE ASSIGN TO "ALLERGLS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALLERGEN-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ALLERGEN-LIST-FILE.
+       01  ALLERGEN-LIST-RECORD PIC X(12).
+
        WORKING-STORAGE SECTION.
-       01 WS-SCORE       PIC 999.
-       01 WS-ITEM        PIC X(12).
-       01 WS-RESULT      PIC A.
-       01 WS-RESULT-LIST PIC X(108).
-
-       01 ALLERGENS.
-           02 ALLERGEN-NAMES.
-               03 FILLER    PIC X(24) VALUE "eggs        peanuts".
-               03 FILLER    PIC X(24) VALUE "shellfish   strawberries".
-               03 FILLER    PIC X(24) VALUE "tomatoes    chocolate".
-               03 FILLER    PIC X(24) VALUE "pollen      cats".
-           02 FILLER REDEFINES ALLERGEN-NAMES.
-               03 ALLERGEN  PIC X(12) OCCURS 8 TIMES
-                            INDEXED BY INDEX-1 INDEX-2.
+       01 WS-STUDENT-ID   PIC 9(9).
+       01 WS-SCORE        PIC 999.
+       01 WS-ITEM         PIC X(12).
+       01 WS-RESULT       PIC A.
+       01 WS-RESULT-LIST  PIC X(108).
+
+       01 WS-ALLERGEN-FILE-STATUS PIC XX.
+       01 WS-ALLERGEN-COUNT       PIC 99 COMP VALUE 8.
+       01 ALLERGEN-TABLE.
+           02 ALLERGEN-ROW OCCURS 1 TO 32 TIMES
+                           DEPENDING ON WS-ALLERGEN-COUNT
+                           INDEXED BY INDEX-1 INDEX-2.
+               03 ALLERGEN  PIC X(12).
+
+       01 DEFAULT-ALLERGENS.
+           02 FILLER    PIC X(24) VALUE "eggs        peanuts".
+           02 FILLER    PIC X(24) VALUE "shellfish   strawberries".
+           02 FILLER    PIC X(24) VALUE "tomatoes    chocolate".
+           02 FILLER    PIC X(24) VALUE "pollen      cats".
+       01 FILLER REDEFINES DEFAULT-ALLERGENS.
+           02 DEFAULT-ALLERGEN PIC X(12) OCCURS 8 TIMES.
 
        01 ALLERGEN-VALUE PIC 999.
        01 SHIFTED        PIC 999.
        01 LIST-SEPARATOR PIC X.
 
+      * ALLERGIC-TO/LIST-ALLERGENS are this program's public entry
+      * points and must work standalone with zero setup, the way the
+      * baseline's VALUE-clause ALLERGEN-NAMES table always did -- this
+      * switch lets them lazily run INIT-ALLERGENS themselves exactly
+      * once instead of depending on a caller to have run it first.
+       01 WS-ALLERGENS-LOADED-SWITCH PIC X VALUE "N".
+           88 ALLERGENS-LOADED               VALUE "Y".
+           88 ALLERGENS-NOT-LOADED           VALUE "N".
+
+      *----------------------------------------------------------------
+      * SCORE-TABLE replaces the single shared WS-SCORE with one
+      * entry per student, so a school-wide allergy roll call doesn't
+      * make every student share one card's results.
+      *----------------------------------------------------------------
+       01 WS-SCORE-COUNT  PIC 9(4) COMP VALUE ZERO.
+       01 SCORE-TABLE.
+           02 SCORE-ROW OCCURS 1 TO 2000 TIMES
+                        DEPENDING ON WS-SCORE-COUNT
+                        INDEXED BY SCOREX.
+               03 SCORE-T-STUDENT-ID PIC 9(9).
+               03 SCORE-T-VALUE      PIC 999.
+
        PROCEDURE DIVISION.
        ALLERGIC-TO.
+           PERFORM INIT-ALLERGENS-IF-NEEDED.
            MOVE "N" TO WS-RESULT
-           PERFORM VARYING INDEX-1 FROM 1 BY 1 UNTIL index-1 > 8
+           PERFORM VARYING INDEX-1 FROM 1 BY 1
+                   UNTIL INDEX-1 > WS-ALLERGEN-COUNT
                IF ALLERGEN(INDEX-1) EQUAL TO WS-ITEM THEN
                    COMPUTE ALLERGEN-VALUE = 2 ** (INDEX-1 - 1)
                    DIVIDE WS-SCORE BY ALLERGEN-VALUE GIVING SHIFTED
@@ -35,11 +83,23 @@
                    END-IF
                END-IF
            END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * ALLERGIC-TO-EXIT stops a plain top-level call here instead of
+      * falling through into LIST-ALLERGENS and on into the allergen
+      * setup/scorecard paragraphs; PERFORM ALLERGIC-TO from
+      * LIST-ALLERGENS never reaches this paragraph.
+      *----------------------------------------------------------------
+       ALLERGIC-TO-EXIT.
+           GOBACK.
 
        LIST-ALLERGENS.
+           PERFORM INIT-ALLERGENS-IF-NEEDED.
            MOVE SPACES TO WS-RESULT-LIST
            MOVE SPACE TO LIST-SEPARATOR
-           PERFORM VARYING INDEX-2 FROM 1 BY 1 UNTIL index-2 > 8
+           PERFORM VARYING INDEX-2 FROM 1 BY 1
+                   UNTIL INDEX-2 > WS-ALLERGEN-COUNT
                MOVE ALLERGEN(INDEX-2) TO WS-ITEM
                PERFORM ALLERGIC-TO
                IF WS-RESULT EQUAL TO "Y" THEN
@@ -52,3 +112,79 @@
                    MOVE "," TO LIST-SEPARATOR
                END-IF
            END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * LIST-ALLERGENS-EXIT stops a plain top-level call here instead
+      * of falling through into INIT-ALLERGENS; LIST-ALLERGENS' own
+      * PERFORM ALLERGIC-TO/INIT-ALLERGENS-IF-NEEDED never reach this
+      * paragraph.
+      *----------------------------------------------------------------
+       LIST-ALLERGENS-EXIT.
+           GOBACK.
+
+       INIT-ALLERGENS.
+           MOVE 8 TO WS-ALLERGEN-COUNT.
+           PERFORM VARYING INDEX-1 FROM 1 BY 1 UNTIL INDEX-1 > 8
+               MOVE DEFAULT-ALLERGEN(INDEX-1) TO ALLERGEN(INDEX-1)
+           END-PERFORM.
+           PERFORM LOAD-ALLERGEN-LIST.
+           SET ALLERGENS-LOADED TO TRUE.
+
+      * INIT-ALLERGENS-IF-NEEDED is what ALLERGIC-TO/LIST-ALLERGENS
+      * actually call -- it runs INIT-ALLERGENS the first time either
+      * is reached and is a no-op on every call after that.
+       INIT-ALLERGENS-IF-NEEDED.
+           IF ALLERGENS-NOT-LOADED
+               PERFORM INIT-ALLERGENS
+           END-IF.
+
+       LOAD-ALLERGEN-LIST.
+           OPEN INPUT ALLERGEN-LIST-FILE.
+           IF WS-ALLERGEN-FILE-STATUS = "00"
+               MOVE ZERO TO WS-ALLERGEN-COUNT
+               PERFORM UNTIL WS-ALLERGEN-FILE-STATUS NOT = "00"
+                   READ ALLERGEN-LIST-FILE
+                       AT END MOVE "10" TO WS-ALLERGEN-FILE-STATUS
+                       NOT AT END
+                           IF WS-ALLERGEN-COUNT < 32
+                               ADD 1 TO WS-ALLERGEN-COUNT
+                               MOVE ALLERGEN-LIST-RECORD
+                                   TO ALLERGEN(WS-ALLERGEN-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ALLERGEN-LIST-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * SET-STUDENT-SCORE records (or updates) one student's allergy
+      * test score.  GET-STUDENT-SCORE looks it up again into
+      * WS-SCORE for ALLERGIC-TO/LIST-ALLERGENS to use.
+      *----------------------------------------------------------------
+       SET-STUDENT-SCORE.
+           PERFORM FIND-STUDENT-SCORE-ROW.
+           IF SCOREX > WS-SCORE-COUNT
+               IF WS-SCORE-COUNT >= 2000
+                   EXIT PARAGRAPH
+               END-IF
+               ADD 1 TO WS-SCORE-COUNT
+               SET SCOREX TO WS-SCORE-COUNT
+               MOVE WS-STUDENT-ID TO SCORE-T-STUDENT-ID(SCOREX)
+           END-IF
+           MOVE WS-SCORE TO SCORE-T-VALUE(SCOREX).
+
+       GET-STUDENT-SCORE.
+           MOVE ZERO TO WS-SCORE.
+           PERFORM FIND-STUDENT-SCORE-ROW.
+           IF SCOREX <= WS-SCORE-COUNT
+               MOVE SCORE-T-VALUE(SCOREX) TO WS-SCORE
+           END-IF.
+
+       FIND-STUDENT-SCORE-ROW.
+           SET SCOREX TO 1.
+           SEARCH SCORE-ROW
+               AT END COMPUTE SCOREX = WS-SCORE-COUNT + 1
+               WHEN SCORE-T-STUDENT-ID(SCOREX) = WS-STUDENT-ID
+                   CONTINUE
+           END-SEARCH.
