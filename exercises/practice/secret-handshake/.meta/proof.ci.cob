@@ -2,66 +2,118 @@
        PROGRAM-ID. SECRET-HANDSHAKE.
        AUTHOR. kapitaali.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    the four action phrases are club-configurable -- if no file
+      *    is on hand yet the original four-phrase default table below
+      *    is used and nothing is written out, so this program still
+      *    runs standalone with no setup.
+           SELECT HANDSHAKE-VOCAB-FILE ASSIGN TO "HSVOCAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOCAB-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HANDSHAKE-VOCAB-FILE.
+       01  HANDSHAKE-VOCAB-RECORD PIC X(17).
+
        WORKING-STORAGE SECTION.
        01 WS-INPUT                 PIC 999.
        01 WS-RESULT                PIC X(60).
        01 STR                      PIC X(5) VALUE '00000'.
        01 CC                       PIC 99.
 
+      *----------------------------------------------------------------
+      * ACTION-PHRASE/ACTION-LEN hold the four handshake actions as a
+      * lookup table instead of literals, so adding or renaming an
+      * action is a table edit, not a change to NORMAL-ORDER and
+      * REVERSE-ORDER.  Index order matches bit order wink(5),
+      * double blink(4), close your eyes(3), jump(2).  INIT-ACTIONS
+      * below loads a club-supplied replacement table from
+      * HANDSHAKE-VOCAB-FILE over this default when that file exists.
+      *----------------------------------------------------------------
+       01 ACTION-PHRASES.
+           02 FILLER PIC X(17) VALUE "wink,".
+           02 FILLER PIC X(17) VALUE "double blink,".
+           02 FILLER PIC X(17) VALUE "close your eyes,".
+           02 FILLER PIC X(17) VALUE "jump,".
+       01 FILLER REDEFINES ACTION-PHRASES.
+           02 ACTION-PHRASE PIC X(17) OCCURS 4 TIMES
+                            INDEXED BY ACTX.
+
+       01 ACTION-LEN-TABLE.
+           02 FILLER PIC 99 VALUE 5.
+           02 FILLER PIC 99 VALUE 13.
+           02 FILLER PIC 99 VALUE 16.
+           02 FILLER PIC 99 VALUE 5.
+       01 FILLER REDEFINES ACTION-LEN-TABLE.
+           02 ACTION-LEN PIC 99 OCCURS 4 TIMES.
+
+       01 WS-ACTION-INDEX PIC 9.
+
+       01 WS-VOCAB-FILE-STATUS PIC XX.
+       01 WS-VOCAB-IDX         PIC 9 VALUE 0.
+       01 WS-SCANPOS           PIC 99.
+       01 WS-ACTIONS-LOADED-SWITCH PIC X VALUE "N".
+           88 ACTIONS-LOADED              VALUE "Y".
+           88 ACTIONS-NOT-LOADED          VALUE "N".
+
        PROCEDURE DIVISION.
 
-       COMMANDS. 
+       COMMANDS.
+           PERFORM INIT-ACTIONS-IF-NEEDED.
            MOVE '00000' TO STR.
-           MOVE SPACES TO WS-RESULT. 
+           MOVE SPACES TO WS-RESULT.
            IF WS-INPUT = 0
-              MOVE SPACES TO WS-RESULT 
-              EXIT PARAGRAPH 
+              MOVE SPACES TO WS-RESULT
+              EXIT PARAGRAPH
            END-IF.
            IF WS-INPUT >= 16
-              SUBTRACT 16 FROM WS-INPUT 
+              SUBTRACT 16 FROM WS-INPUT
               MOVE '1' TO STR(1:1)
            END-IF.
            IF WS-INPUT >= 8
-              SUBTRACT 8 FROM WS-INPUT 
-              MOVE '1' TO STR(2:1) 
+              SUBTRACT 8 FROM WS-INPUT
+              MOVE '1' TO STR(2:1)
            END-IF.
            IF WS-INPUT >= 4
-              SUBTRACT 4 FROM WS-INPUT 
-              MOVE '1' TO STR(3:1) 
+              SUBTRACT 4 FROM WS-INPUT
+              MOVE '1' TO STR(3:1)
            END-IF.
            IF WS-INPUT >= 2
-              SUBTRACT 2 FROM WS-INPUT 
-              MOVE '1' TO STR(4:1) 
+              SUBTRACT 2 FROM WS-INPUT
+              MOVE '1' TO STR(4:1)
            END-IF.
            IF WS-INPUT = 1
-              SUBTRACT 1 FROM WS-INPUT 
-              MOVE '1' TO STR(5:1)              
+              SUBTRACT 1 FROM WS-INPUT
+              MOVE '1' TO STR(5:1)
            END-IF.
            IF STR(1:1) IS EQUAL TO "0"
-              PERFORM NORMAL-ORDER 
-           ELSE 
-              PERFORM REVERSE-ORDER 
+              PERFORM NORMAL-ORDER
+           ELSE
+              PERFORM REVERSE-ORDER
            END-IF.
 
 
        NORMAL-ORDER.
            MOVE 1 TO CC.
            IF STR(5:1) = '1'
-              MOVE "wink," TO WS-RESULT(CC:5)
-              ADD 5 TO CC
+              MOVE 1 TO WS-ACTION-INDEX
+              PERFORM APPEND-ACTION
            END-IF.
            IF STR(4:1) = '1'
-              MOVE "double blink," TO WS-RESULT(CC:13)
-              ADD 13 TO CC
+              MOVE 2 TO WS-ACTION-INDEX
+              PERFORM APPEND-ACTION
            END-IF.
            IF STR(3:1) = '1'
-              MOVE "close your eyes," TO WS-RESULT(CC:16)
-              ADD 16 TO CC
+              MOVE 3 TO WS-ACTION-INDEX
+              PERFORM APPEND-ACTION
            END-IF.
            IF STR(2:1) = '1'
-              MOVE "jump," TO WS-RESULT(CC:5)
-              ADD 5 TO CC
+              MOVE 4 TO WS-ACTION-INDEX
+              PERFORM APPEND-ACTION
            END-IF.
            SUBTRACT 1 FROM CC.
            MOVE SPACE TO WS-RESULT(CC:1).
@@ -70,21 +122,75 @@
        REVERSE-ORDER.
            MOVE 1 TO CC.
            IF STR(2:1) = '1'
-              MOVE "jump," TO WS-RESULT(CC:5)
-              ADD 5 TO CC
+              MOVE 4 TO WS-ACTION-INDEX
+              PERFORM APPEND-ACTION
            END-IF.
            IF STR(3:1) = '1'
-              MOVE "close your eyes," TO WS-RESULT(CC:16)
-              ADD 16 TO CC
-           END-IF. 
+              MOVE 3 TO WS-ACTION-INDEX
+              PERFORM APPEND-ACTION
+           END-IF.
            IF STR(4:1) = '1'
-              MOVE "double blink," TO WS-RESULT(CC:13)
-              ADD 13 TO CC
+              MOVE 2 TO WS-ACTION-INDEX
+              PERFORM APPEND-ACTION
            END-IF.
            IF STR(5:1) = '1'
-              MOVE "wink," TO WS-RESULT(CC:5)
-              ADD 5 TO CC
+              MOVE 1 TO WS-ACTION-INDEX
+              PERFORM APPEND-ACTION
            END-IF.
            SUBTRACT 1 FROM CC.
            MOVE SPACE TO WS-RESULT(CC:1).
 
+       APPEND-ACTION.
+           MOVE ACTION-PHRASE(WS-ACTION-INDEX)
+                   (1:ACTION-LEN(WS-ACTION-INDEX))
+               TO WS-RESULT(CC:ACTION-LEN(WS-ACTION-INDEX)).
+           ADD ACTION-LEN(WS-ACTION-INDEX) TO CC.
+
+      * INIT-ACTIONS-IF-NEEDED is what COMMANDS actually calls -- it
+      * runs INIT-ACTIONS the first time COMMANDS is reached and is a
+      * no-op on every call after that, the same lazy-init pattern
+      * ALLERGIC-TO/LIST-ALLERGENS use for the allergen list.
+       INIT-ACTIONS-IF-NEEDED.
+           IF ACTIONS-NOT-LOADED
+               PERFORM LOAD-VOCAB-LIST
+               SET ACTIONS-LOADED TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * LOAD-VOCAB-LIST overlays the default ACTION-PHRASE/ACTION-LEN
+      * table above with up to four club-supplied phrases read from
+      * HANDSHAKE-VOCAB-FILE, one phrase per line, comma-terminated
+      * the same way the VALUE-clause defaults are.  If the file isn't
+      * present the defaults are left standing.
+      *----------------------------------------------------------------
+       LOAD-VOCAB-LIST.
+           OPEN INPUT HANDSHAKE-VOCAB-FILE.
+           IF WS-VOCAB-FILE-STATUS = "00"
+               MOVE 0 TO WS-VOCAB-IDX
+               PERFORM UNTIL WS-VOCAB-FILE-STATUS NOT = "00"
+                   READ HANDSHAKE-VOCAB-FILE
+                       AT END MOVE "10" TO WS-VOCAB-FILE-STATUS
+                       NOT AT END
+                           IF WS-VOCAB-IDX < 4
+                               ADD 1 TO WS-VOCAB-IDX
+                               MOVE HANDSHAKE-VOCAB-RECORD
+                                   TO ACTION-PHRASE(WS-VOCAB-IDX)
+                               PERFORM COMPUTE-ACTION-LEN
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HANDSHAKE-VOCAB-FILE
+           END-IF.
+
+      * COMPUTE-ACTION-LEN derives ACTION-LEN(WS-VOCAB-IDX) from the
+      * phrase just loaded into ACTION-PHRASE(WS-VOCAB-IDX), scanning
+      * back from the end for the last non-space character (the
+      * trailing comma), the same trailing-space scan STR-LENGTH uses
+      * elsewhere in this program.
+       COMPUTE-ACTION-LEN.
+           PERFORM VARYING WS-SCANPOS FROM 17 BY -1
+                   UNTIL ACTION-PHRASE(WS-VOCAB-IDX)(WS-SCANPOS:1)
+                       NOT = SPACE
+                   OR WS-SCANPOS = 1
+           END-PERFORM.
+           MOVE WS-SCANPOS TO ACTION-LEN(WS-VOCAB-IDX).
