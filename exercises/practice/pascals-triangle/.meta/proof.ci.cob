@@ -10,7 +10,19 @@
        PROGRAM-ID. PASCALS-TRIANGLE.
        AUTHOR. kapitaali.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    the printed report centers each row and breaks to a new
+      *    page (with a fresh header) every WS-LINES-PER-PAGE rows.
+           SELECT PASCAL-REPORT ASSIGN TO "PASCALRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PASCAL-REPORT.
+       01  PASCAL-REPORT-LINE          PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-COUNT               PIC 99.       
        01 WS-RESULT. 
@@ -36,9 +48,24 @@
          02 Taulukko PIC 999 OCCURS 1 TO 20
             DEPENDING ON IDX.        
 
-       01 Teibel2. 
+       01 Teibel2.
          02 Taulukko2 PIC 999 OCCURS 1 TO 20
-            DEPENDING ON IDX2.        
+            DEPENDING ON IDX2.
+
+       01 WS-RPT-STATUS             PIC XX.
+       01 WS-LINES-PER-PAGE         PIC 99 VALUE 20.
+       01 WS-PAGE-WIDTH             PIC 99 VALUE 80.
+       01 WS-PAGE-NO                PIC 999.
+       01 WS-LINE-ON-PAGE           PIC 99.
+       01 WS-ROW-OFFSET             PIC 99.
+       01 WS-ROW-NO                 PIC 99.
+       01 WS-REPORT-LINE            PIC X(80).
+
+      * WS-MODE picks whether ROWS just builds WS-RESULT (the default)
+      * or also writes it to PASCALRPT via PRINT-PASCALS-TRIANGLE, when
+      * set to "PRINT".
+       01 WS-MODE                   PIC X(5) VALUE SPACES.
+           88 PRINT-MODE            VALUE "PRINT".
 
        PROCEDURE DIVISION.
 
@@ -66,8 +93,18 @@
                    ADD 1 TO IDX
                END-PERFORM
            END-IF.
+           IF PRINT-MODE
+               PERFORM PRINT-PASCALS-TRIANGLE
+           END-IF.
+           EXIT PARAGRAPH.
+
+      * ROWS-EXIT stops a plain top-level call here instead of
+      * falling through into COMPUTE-NEW-ROW; ROWS' own PERFORMs
+      * above never reach this paragraph.
+       ROWS-EXIT.
+           GOBACK.
 
-      * Teibel is previous row, 
+      * Teibel is previous row,
       * Teibel2 is the new row to be computed from Teibel
        COMPUTE-NEW-ROW.
            SUBTRACT 1 FROM IDX GIVING NUM3.
@@ -151,3 +188,51 @@
            MOVE WS-RESULT2 TO WS-DIGITS.
            PERFORM STR-LENGTH.
            MOVE SPACE TO WS-RESULT2(LEN:1).
+
+      *----------------------------------------------------------------
+      * PRINT-PASCALS-TRIANGLE writes WS-COUNT rows (already built by
+      * ROWS) to PASCALRPT, each one centered on an 80-column page,
+      * with a new page header every WS-LINES-PER-PAGE rows.
+      *----------------------------------------------------------------
+       PRINT-PASCALS-TRIANGLE.
+           MOVE 0 TO WS-PAGE-NO.
+           MOVE WS-LINES-PER-PAGE TO WS-LINE-ON-PAGE.
+           OPEN OUTPUT PASCAL-REPORT.
+           PERFORM VARYING WS-ROW-NO FROM 1 BY 1
+                   UNTIL WS-ROW-NO > WS-COUNT
+               IF WS-LINE-ON-PAGE >= WS-LINES-PER-PAGE
+                   PERFORM WRITE-PAGE-HEADER
+               END-IF
+               MOVE ROWELEM(WS-ROW-NO) TO WS-DIGITS
+               PERFORM STR-LENGTH
+               MOVE SPACES TO WS-REPORT-LINE
+               COMPUTE WS-ROW-OFFSET =
+                   (WS-PAGE-WIDTH - LEN) / 2
+               MOVE ROWELEM(WS-ROW-NO)(1:LEN)
+                   TO WS-REPORT-LINE(WS-ROW-OFFSET + 1:LEN)
+               MOVE WS-REPORT-LINE TO PASCAL-REPORT-LINE
+               WRITE PASCAL-REPORT-LINE
+               ADD 1 TO WS-LINE-ON-PAGE
+           END-PERFORM.
+           CLOSE PASCAL-REPORT.
+
+      *----------------------------------------------------------------
+      * WRITE-PAGE-HEADER starts a fresh page: blank line, centered
+      * "Pascal's Triangle - Page n" title, blank line under it.
+      *----------------------------------------------------------------
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NO.
+           IF WS-PAGE-NO > 1
+               MOVE SPACES TO PASCAL-REPORT-LINE
+               WRITE PASCAL-REPORT-LINE
+           END-IF.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "Pascal's Triangle - Page " DELIMITED BY SIZE
+               WS-PAGE-NO DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+           MOVE WS-REPORT-LINE TO PASCAL-REPORT-LINE.
+           WRITE PASCAL-REPORT-LINE.
+           MOVE SPACES TO PASCAL-REPORT-LINE.
+           WRITE PASCAL-REPORT-LINE.
+           MOVE 0 TO WS-LINE-ON-PAGE.
