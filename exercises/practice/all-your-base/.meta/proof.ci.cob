@@ -2,8 +2,32 @@
        PROGRAM-ID. ALL-YOUR-BASE.
        AUTHOR. kapitaali.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    batch mode: one (input base, digits, output base) triple
+      *    per fixed-width input row, one result/error line out per
+      *    row.
+           SELECT BASE-CONVERT-FILE ASSIGN TO "BASECONV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BCV-IN-STATUS.
+           SELECT BASE-CONVERT-RPT ASSIGN TO "BASERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BCV-OUT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  BASE-CONVERT-FILE.
+       01  BCV-IN-RECORD.
+           03 BCV-INPUTBASE             PIC 999.
+           03 BCV-DIGITS                PIC X(60).
+           03 BCV-OUTPUTBASE            PIC 999.
+
+       FD  BASE-CONVERT-RPT.
+       01  BCV-OUT-RECORD               PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 WS-BCV-IN-STATUS         PIC XX.
+       01 WS-BCV-OUT-STATUS        PIC XX.
       * these variable names are somewhat non-descriptive, sry 
        01 WS-INPUTBASE             PIC S999.
        01 WS-OUTPUTBASE            PIC S999.
@@ -34,28 +58,28 @@
       * check for errors
            IF WS-INPUTBASE < 2
                MOVE "input base must be >= 2" TO WS-ERROR
-               GOBACK
-           ELSE IF WS-OUTPUTBASE < 2 
+               EXIT PARAGRAPH
+           ELSE IF WS-OUTPUTBASE < 2
                MOVE "output base must be >= 2" TO WS-ERROR
-               GOBACK               
+               EXIT PARAGRAPH
            END-IF.
            PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER = IDX
-               IF Taulukko(COUNTER) IS GREATER 
+               IF Taulukko(COUNTER) IS GREATER
                  THAN OR EQUAL TO WS-INPUTBASE
                    MOVE "all digits must satisfy 0 <= d < input base"
                     TO WS-ERROR
-                   GOBACK
+                   EXIT PARAGRAPH
                ELSE IF Taulukko(COUNTER) < 0
                    MOVE "all digits must satisfy 0 <= d < input base"
                     TO WS-ERROR
-                   GOBACK
+                   EXIT PARAGRAPH
                END-IF
                COMPUTE NUM3 = NUM3 + Taulukko(COUNTER)
            END-PERFORM.
            IF NUM3 = 0
                MOVE 0 TO WS-RESULT
-               GOBACK
-           END-IF.   
+               EXIT PARAGRAPH
+           END-IF.
            MOVE SPACES TO WS-DIGITS.
            MOVE 1 TO IDX.
       * compute the number in new base to table
@@ -63,12 +87,19 @@
                  COMPUTE EXP = NUM / WS-OUTPUTBASE
                  COMPUTE NUM2 = FUNCTION MOD(NUM, WS-OUTPUTBASE)
                  MOVE NUM2 TO Taulukko(IDX)
-                 ADD 1 TO IDX  
+                 ADD 1 TO IDX
                  MOVE EXP TO NUM
            END-PERFORM.
       * format answer string from table to string
            PERFORM RESULT-STRING.
-      
+           EXIT PARAGRAPH.
+
+      * REBASE-EXIT stops a plain top-level call here instead of
+      * falling through into MOVE-TO-TABLE; REBASE's own PERFORMs
+      * above never reach this paragraph.
+       REBASE-EXIT.
+           GOBACK.
+
 
        MOVE-TO-TABLE.
            PERFORM STR-LENGTH.
@@ -141,5 +172,81 @@
            END-PERFORM.
            MOVE WS-RESULT TO WS-DIGITS.
            PERFORM STR-LENGTH.
-           MOVE SPACES TO WS-RESULT(LEN:1).           
+           MOVE SPACES TO WS-RESULT(LEN:1).
+
+      *----------------------------------------------------------------
+      * BATCH-REBASE reads BASECONV a row at a time and writes one
+      * result or error line per row to BASERPT.
+      *----------------------------------------------------------------
+       BATCH-REBASE.
+           OPEN INPUT BASE-CONVERT-FILE.
+           OPEN OUTPUT BASE-CONVERT-RPT.
+           PERFORM UNTIL WS-BCV-IN-STATUS NOT = "00"
+               READ BASE-CONVERT-FILE
+                   AT END MOVE "10" TO WS-BCV-IN-STATUS
+                   NOT AT END PERFORM BATCH-REBASE-ONE
+               END-READ
+           END-PERFORM.
+           CLOSE BASE-CONVERT-FILE.
+           CLOSE BASE-CONVERT-RPT.
+
+      *----------------------------------------------------------------
+      * BATCH-REBASE-ONE is REBASE's own logic run against one batch
+      * row, using EXIT PARAGRAPH the same way REBASE itself does so a
+      * bad row reports its error and lets the batch carry on to the
+      * next one.
+      *----------------------------------------------------------------
+       BATCH-REBASE-ONE.
+           MOVE SPACES TO WS-ERROR.
+           MOVE BCV-INPUTBASE TO WS-INPUTBASE.
+           MOVE BCV-DIGITS TO WS-DIGITS.
+           MOVE BCV-OUTPUTBASE TO WS-OUTPUTBASE.
+           PERFORM MOVE-TO-TABLE.
+           PERFORM BASE10.
+           MOVE 0 TO NUM3.
+           IF WS-INPUTBASE < 2
+               MOVE "input base must be >= 2" TO WS-ERROR
+           ELSE IF WS-OUTPUTBASE < 2
+               MOVE "output base must be >= 2" TO WS-ERROR
+           END-IF.
+           IF WS-ERROR = SPACES
+               PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER = IDX
+                   IF Taulukko(COUNTER) IS GREATER
+                     THAN OR EQUAL TO WS-INPUTBASE
+                       MOVE
+                        "all digits must satisfy 0 <= d < input base"
+                        TO WS-ERROR
+                   ELSE IF Taulukko(COUNTER) < 0
+                       MOVE
+                        "all digits must satisfy 0 <= d < input base"
+                        TO WS-ERROR
+                   END-IF
+                   COMPUTE NUM3 = NUM3 + Taulukko(COUNTER)
+               END-PERFORM
+           END-IF.
+           IF WS-ERROR NOT = SPACES
+               STRING "ERROR: " DELIMITED BY SIZE
+                   WS-ERROR DELIMITED BY SIZE
+                   INTO BCV-OUT-RECORD
+               END-STRING
+               WRITE BCV-OUT-RECORD
+               EXIT PARAGRAPH
+           END-IF.
+           IF NUM3 = 0
+               MOVE "0" TO BCV-OUT-RECORD
+               WRITE BCV-OUT-RECORD
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE SPACES TO WS-DIGITS.
+           MOVE 1 TO IDX.
+           PERFORM UNTIL NUM = 0
+                 COMPUTE EXP = NUM / WS-OUTPUTBASE
+                 COMPUTE NUM2 = FUNCTION MOD(NUM, WS-OUTPUTBASE)
+                 MOVE NUM2 TO Taulukko(IDX)
+                 ADD 1 TO IDX
+                 MOVE EXP TO NUM
+           END-PERFORM.
+           PERFORM RESULT-STRING.
+           MOVE WS-RESULT TO BCV-OUT-RECORD.
+           WRITE BCV-OUT-RECORD.
 
