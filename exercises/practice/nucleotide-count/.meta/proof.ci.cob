@@ -3,9 +3,31 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    FASTA-style batch scan: FASTAIN holds one or more records
+      *    (a ">" header line followed by one or more sequence lines,
+      *    which BATCH-NUCLEOTIDE-SCAN concatenates into WS-DNA before
+      *    running NUCLEOTIDE-COUNT), one count-and-error line per
+      *    record out to NUCRPT.
+           SELECT FASTA-FILE ASSIGN TO "FASTAIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FASTA-STATUS.
+           SELECT NUCLEOTIDE-REPORT ASSIGN TO "NUCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUC-RPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FASTA-FILE.
+       01  FASTA-LINE                PIC X(1000).
+
+       FD  NUCLEOTIDE-REPORT.
+       01  NUC-REPORT-LINE           PIC X(132).
+
        WORKING-STORAGE SECTION.
-       01 WS-DNA PIC X(128).
+      * widened off the old single-strand PIC X(128) limit so a
+      * whole FASTA sequence record can be accumulated in one field.
+       01 WS-DNA PIC X(1000).
        01 WS-INDEX PIC 9(8).
        01 WS-ERROR PIC X(32).
        01 WS-A PIC 9(4).
@@ -13,6 +35,18 @@
        01 WS-G PIC 9(4).
        01 WS-T PIC 9(4).
 
+       01 WS-FASTA-STATUS           PIC XX.
+       01 WS-NUC-RPT-STATUS         PIC XX.
+       01 WS-HEADER                 PIC X(80).
+       01 WS-HAVE-RECORD            PIC X VALUE 'N'.
+           88 HAVE-RECORD           VALUE 'Y'.
+           88 NO-RECORD-YET         VALUE 'N'.
+       01 WS-DNA-LEN                PIC 9(4).
+       01 WS-LINE-LEN                PIC 9(4).
+       01 WS-DNA-OVERFLOW-SWITCH    PIC X VALUE 'N'.
+           88 DNA-OVERFLOWED        VALUE 'Y'.
+           88 DNA-NOT-OVERFLOWED    VALUE 'N'.
+
        PROCEDURE DIVISION.
        NUCLEOTIDE-COUNT.
 
@@ -39,3 +73,83 @@
        DISPLAY "G: " WS-G.
        DISPLAY "T: " WS-T.
        DISPLAY WS-ERROR.
+       EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * NUCLEOTIDE-COUNT-EXIT stops a plain top-level call here instead
+      * of falling through into BATCH-NUCLEOTIDE-SCAN's file I/O;
+      * PERFORM NUCLEOTIDE-COUNT from REPORT-ONE-STRAND never reaches
+      * this paragraph.
+      *----------------------------------------------------------------
+       NUCLEOTIDE-COUNT-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * BATCH-NUCLEOTIDE-SCAN reads FASTAIN line by line, joining every
+      * sequence line under a ">" header into WS-DNA, running
+      * NUCLEOTIDE-COUNT on each completed record, and writing one
+      * counts-and-error line per record to NUCRPT.
+      *----------------------------------------------------------------
+       BATCH-NUCLEOTIDE-SCAN.
+           SET NO-RECORD-YET TO TRUE.
+           OPEN INPUT FASTA-FILE.
+           OPEN OUTPUT NUCLEOTIDE-REPORT.
+           PERFORM UNTIL WS-FASTA-STATUS NOT = "00"
+               READ FASTA-FILE
+                   AT END MOVE "10" TO WS-FASTA-STATUS
+                   NOT AT END PERFORM SCAN-ONE-FASTA-LINE
+               END-READ
+           END-PERFORM.
+           IF HAVE-RECORD
+               PERFORM REPORT-ONE-STRAND
+           END-IF.
+           CLOSE FASTA-FILE.
+           CLOSE NUCLEOTIDE-REPORT.
+
+       SCAN-ONE-FASTA-LINE.
+           IF FASTA-LINE(1:1) = ">"
+               IF HAVE-RECORD
+                   PERFORM REPORT-ONE-STRAND
+               END-IF
+               MOVE FASTA-LINE TO WS-HEADER
+               MOVE SPACES TO WS-DNA
+               MOVE 0 TO WS-DNA-LEN
+               SET DNA-NOT-OVERFLOWED TO TRUE
+               SET HAVE-RECORD TO TRUE
+           ELSE
+               MOVE LENGTH(TRIM(FASTA-LINE)) TO WS-LINE-LEN
+               IF WS-LINE-LEN > 0
+                   AND WS-DNA-LEN + WS-LINE-LEN <= LENGTH(WS-DNA)
+                   MOVE FASTA-LINE(1:WS-LINE-LEN)
+                       TO WS-DNA(WS-DNA-LEN + 1:WS-LINE-LEN)
+                   ADD WS-LINE-LEN TO WS-DNA-LEN
+               ELSE IF WS-LINE-LEN > 0
+                   SET DNA-OVERFLOWED TO TRUE
+               END-IF
+           END-IF.
+
+       REPORT-ONE-STRAND.
+           MOVE 0 TO WS-A.
+           MOVE 0 TO WS-C.
+           MOVE 0 TO WS-G.
+           MOVE 0 TO WS-T.
+           MOVE SPACES TO WS-ERROR.
+           PERFORM NUCLEOTIDE-COUNT.
+           IF DNA-OVERFLOWED
+               MOVE "ERROR: strand too long for record" TO WS-ERROR
+           END-IF.
+           STRING FUNCTION TRIM(WS-HEADER) DELIMITED BY SIZE
+               " A=" DELIMITED BY SIZE
+               WS-A DELIMITED BY SIZE
+               " C=" DELIMITED BY SIZE
+               WS-C DELIMITED BY SIZE
+               " G=" DELIMITED BY SIZE
+               WS-G DELIMITED BY SIZE
+               " T=" DELIMITED BY SIZE
+               WS-T DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ERROR) DELIMITED BY SIZE
+               INTO NUC-REPORT-LINE
+           END-STRING.
+           WRITE NUC-REPORT-LINE.
+           SET NO-RECORD-YET TO TRUE.
