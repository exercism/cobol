@@ -2,8 +2,28 @@
        PROGRAM-ID. PIG-LATIN.
        AUTHOR. kapitaali.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    whole-worksheet batch: every line of PIGLATIN is fed through
+      *    TRANSLATE in turn and the pig-latin form written to PIGLATRS.
+           SELECT PIGLATIN-WORKSHEET ASSIGN TO "PIGLATIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WORKSHEET-STATUS.
+           SELECT PIGLATIN-RESULTS ASSIGN TO "PIGLATRS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PIGLATIN-WORKSHEET.
+       01  PIGLATIN-WORKSHEET-LINE    PIC X(60).
+
+       FD  PIGLATIN-RESULTS.
+       01  PIGLATIN-RESULTS-LINE      PIC X(60).
+
        WORKING-STORAGE SECTION.
+       01 WS-WORKSHEET-STATUS      PIC XX.
+       01 WS-RESULTS-STATUS        PIC XX.
        01 VOWELS                   PIC X(6) VALUE 'aeiouy'.
        01 WS-INPUT                 PIC X(60).
        01 WS-RESULT                PIC X(60).
@@ -20,8 +40,10 @@
        01 LEN2                     PIC 99.
        01 INPUTLEN                 PIC 99.
        
+       01 WS-WORD-COUNT            PIC 99 VALUE 0.
        01 Wordstable.
-           02 WORDSLIST            PIC X(60) OCCURS 10 TIMES.
+           02 WORDSLIST            PIC X(60) OCCURS 1 TO 30 TIMES
+                                    DEPENDING ON WS-WORD-COUNT.
        
 
        PROCEDURE DIVISION.
@@ -104,15 +126,37 @@
            END-IF.
 
 
+      *----------------------------------------------------------------
+      * WORDSLIST is sized by WS-WORD-COUNT (an OCCURS DEPENDING ON
+      * table), so SPLIT-INTO-WORDSLIST below counts the words in
+      * WS-INPUT first and unstrings them one at a time with a POINTER
+      * instead of the old fixed-at-10 UNSTRING target list.
+      *----------------------------------------------------------------
+       SPLIT-INTO-WORDSLIST.
+           MOVE 0 TO WS-WORD-COUNT.
+           PERFORM STR-LENGTH-OF-INPUT.
+           MOVE 1 TO C.
+           PERFORM UNTIL C > LEN
+              ADD 1 TO WS-WORD-COUNT
+              UNSTRING WS-INPUT DELIMITED BY ALL SPACE
+                  INTO WORDSLIST(WS-WORD-COUNT)
+                  WITH POINTER C
+              END-UNSTRING
+           END-PERFORM.
+
+       STR-LENGTH-OF-INPUT.
+           MOVE 0 TO LEN.
+           PERFORM VARYING A FROM FUNCTION LENGTH(WS-INPUT)
+                   BY -1 UNTIL WS-INPUT(A:1) IS NOT EQUAL TO " "
+               ADD 1 TO LEN
+           END-PERFORM.
+           COMPUTE LEN = FUNCTION LENGTH(WS-INPUT) - LEN.
+
        PROCESS-MULTIPLE-WORDS.
-           INITIALIZE Wordstable.
            MOVE SPACES TO TEMP2.
            MOVE 1 TO INPUTLEN.
-           UNSTRING WS-INPUT DELIMITED BY ' ' 
-            INTO WORDSLIST(1), WORDSLIST(2), WORDSLIST(3), WORDSLIST(4),
-             WORDSLIST(5), WORDSLIST(6), WORDSLIST(7), WORDSLIST(8),
-             WORDSLIST(9), WORDSLIST(10).
-           PERFORM VARYING C FROM 1 BY 1 UNTIL C > 10
+           PERFORM SPLIT-INTO-WORDSLIST.
+           PERFORM VARYING C FROM 1 BY 1 UNTIL C > WS-WORD-COUNT
               MOVE WORDSLIST(C) TO STR
               PERFORM BEGINS-WITH-VOWEL 
               MOVE WS-RESULT TO STR
@@ -236,7 +280,40 @@
       * move stuff before y to the end
            COMPUTE A = LEN + 1.
            MOVE TEMP TO STR(A:B).
-      * add ay to the end 
+      * add ay to the end
            ADD B TO A.
            MOVE "ay" TO STR(A:2).
            MOVE STR TO WS-RESULT.
+           EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * RULE-4-EXIT stops a plain top-level call to TRANSLATE here
+      * instead of falling through into TRANSLATE-WORKSHEET's file I/O;
+      * PERFORM RULE-4 from BEGINS-WITH-VOWEL never reaches this
+      * paragraph.
+      *----------------------------------------------------------------
+       RULE-4-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * TRANSLATE-WORKSHEET reads PIGLATIN a line at a time, runs
+      * TRANSLATE on each, and writes the pig-latin form to PIGLATRS,
+      * so a whole worksheet of sentences can be run in one pass.
+      *----------------------------------------------------------------
+       TRANSLATE-WORKSHEET.
+           OPEN INPUT PIGLATIN-WORKSHEET.
+           OPEN OUTPUT PIGLATIN-RESULTS.
+           PERFORM UNTIL WS-WORKSHEET-STATUS NOT = "00"
+               READ PIGLATIN-WORKSHEET
+                   AT END MOVE "10" TO WS-WORKSHEET-STATUS
+                   NOT AT END PERFORM TRANSLATE-ONE-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE PIGLATIN-WORKSHEET.
+           CLOSE PIGLATIN-RESULTS.
+
+       TRANSLATE-ONE-LINE.
+           MOVE PIGLATIN-WORKSHEET-LINE TO WS-INPUT.
+           PERFORM TRANSLATE.
+           MOVE WS-RESULT TO PIGLATIN-RESULTS-LINE.
+           WRITE PIGLATIN-RESULTS-LINE.
