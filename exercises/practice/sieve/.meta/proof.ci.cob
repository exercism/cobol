@@ -3,21 +3,23 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 FLAGS PIC 9 OCCURS 1000 TIMES.
+       01 WS-LIMIT PIC 9(6).
+       01 FLAGS PIC 9 OCCURS 1 TO 999999 TIMES
+                      DEPENDING ON WS-LIMIT.
            88 OK VALUE 1 FALSE 0.
-       01 WS-LIMIT PIC 9999.
-       01 WS-COUNTER PIC 9999.
-       01 WS-INNER-COUNTER PIC 9999.
-       01 WS-INNER-START PIC 9999.
-       01 WS-RESULT PIC 999 OCCURS 1000 TIMES. 
-       01 WS-RESULT-INDEX PIC 9999.
-       01 WS-SQRT-LIMIT PIC 9999.
-       01 WS-COUNT PIC 9999.
+       01 WS-COUNTER PIC 9(6).
+       01 WS-INNER-COUNTER PIC 9(6).
+       01 WS-INNER-START PIC 9(6).
+       01 WS-RESULT PIC 9(6) OCCURS 1 TO 999999 TIMES
+                             DEPENDING ON WS-LIMIT.
+       01 WS-RESULT-INDEX PIC 9(6).
+       01 WS-SQRT-LIMIT PIC 9(6).
+       01 WS-COUNT PIC 9(6).
        PROCEDURE DIVISION.
        SIEVE.
            MOVE ZERO TO FLAGS(1).
-           PERFORM VARYING WS-COUNTER FROM 2 BY 1 
-               UNTIL WS-COUNTER GREATER 1000
+           PERFORM VARYING WS-COUNTER FROM 2 BY 1
+               UNTIL WS-COUNTER GREATER WS-LIMIT
                    MOVE 1 TO FLAGS(WS-COUNTER)
            END-PERFORM.
            MOVE FUNCTION SQRT(WS-LIMIT) TO WS-SQRT-LIMIT.
