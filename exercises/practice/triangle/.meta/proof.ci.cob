@@ -1,8 +1,30 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRIANGLE.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    batch grading mode: one claimed-sides/claimed-property pair
+      *    per line in, one PASS/FAIL line out per row.
+           SELECT TRIANGLE-GRADE-FILE ASSIGN TO "TRIGRADE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADE-STATUS.
+           SELECT TRIANGLE-REPORT-FILE ASSIGN TO "TRIRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRIANGLE-GRADE-FILE.
+       01  GRADE-IN-RECORD.
+           03 GRD-SIDES     PIC X(20).
+           03 GRD-PROPERTY  PIC X(11).
+
+       FD  TRIANGLE-REPORT-FILE.
+       01  GRADE-OUT-RECORD PIC X(40).
+
        WORKING-STORAGE SECTION.
+       01 WS-GRADE-STATUS  PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
       *Incoming
        01 WS-SIDES PIC X(20).
        01 WS-PROPERTY PIC X(11).
@@ -38,6 +60,16 @@
            PERFORM EQUILATERAL
           WHEN "scalene"
            PERFORM SCALENE.
+        EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * TRIANGLE-EXIT stops a plain top-level call here instead of
+      * falling through into ISOSCELES/EQUILATERAL/SCALENE and on into
+      * BATCH-GRADE-TRIANGLES' file I/O; PERFORM TRIANGLE from
+      * GRADE-ONE-TRIANGLE never reaches this paragraph.
+      *----------------------------------------------------------------
+       TRIANGLE-EXIT.
+        GOBACK.
 
        ISOSCELES.
         IF WS-SIDE-A = WS-SIDE-B 
@@ -56,6 +88,45 @@
            AND WS-SIDE-C NOT = WS-SIDE-A         
             MOVE 1 TO WS-RESULT.
           
+      *----------------------------------------------------------------
+      * BATCH-GRADE-TRIANGLES reads TRIGRADE, classifies each row's
+      * sides against its claimed property through the same TRIANGLE
+      * paragraph a single lookup call would use, and writes one
+      * PASS/FAIL line per row to TRIRPT.
+      *----------------------------------------------------------------
+       BATCH-GRADE-TRIANGLES.
+        OPEN INPUT TRIANGLE-GRADE-FILE.
+        OPEN OUTPUT TRIANGLE-REPORT-FILE.
+        PERFORM UNTIL WS-GRADE-STATUS NOT = "00"
+           READ TRIANGLE-GRADE-FILE
+              AT END MOVE "10" TO WS-GRADE-STATUS
+              NOT AT END PERFORM GRADE-ONE-TRIANGLE
+           END-READ
+        END-PERFORM.
+        CLOSE TRIANGLE-GRADE-FILE.
+        CLOSE TRIANGLE-REPORT-FILE.
+
+       GRADE-ONE-TRIANGLE.
+        MOVE GRD-SIDES TO WS-SIDES.
+        MOVE GRD-PROPERTY TO WS-PROPERTY.
+        PERFORM TRIANGLE.
+        IF WS-RESULT = 1
+           STRING GRD-SIDES DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               GRD-PROPERTY DELIMITED BY SIZE
+               " PASS" DELIMITED BY SIZE
+               INTO GRADE-OUT-RECORD
+           END-STRING
+        ELSE
+           STRING GRD-SIDES DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               GRD-PROPERTY DELIMITED BY SIZE
+               " FAIL" DELIMITED BY SIZE
+               INTO GRADE-OUT-RECORD
+           END-STRING
+        END-IF.
+        WRITE GRADE-OUT-RECORD.
+
        SORT-SIDES.
         IF WS-SIDE-A > WS-SIDE-B
             MOVE WS-SIDE-A TO WS-SIDE
