@@ -5,8 +5,12 @@
        WORKING-STORAGE SECTION.
        01 WS-PROPERTY       PIC A(20).
        01 WS-SCORES.
-           02 SCORES        PIC X(3) OCCURS 20 TIMES
-                            INDEXED BY IDX.
+      *    each entry now carries the student ID the score belongs
+      *    to, so a whole grade's worth of scores can be ranked
+      *    together instead of just one player's.
+           02 SCORE-ENTRY    OCCURS 20 TIMES INDEXED BY IDX.
+               03 SCORE-STUDENT-ID PIC 9(9).
+               03 SCORE-VALUE       PIC X(3).
 
        01 WS-RESULT-STRING  PIC X(60).
        01 WS-RESULT-VALUE   PIC 999.
@@ -16,40 +20,97 @@
       *        for sorting, we need a key
                03 TEMP-VALUE PIC X(3).
 
+       01 WS-HONOR-ROLL-N      PIC 99 VALUE 3.
+       01 TEMP-HONOR-TABLE.
+           02 TEMP-HONOR-ENTRY OCCURS 20 TIMES INDEXED BY HIDX.
+      *        for sorting, we need a key
+               03 TEMP-HONOR-VALUE      PIC X(3).
+               03 TEMP-HONOR-STUDENT-ID PIC 9(9).
+
        PROCEDURE DIVISION.
        HIGH-SCORES.
            EVALUATE WS-PROPERTY
                WHEN "scores"
-                   MOVE WS-SCORES TO WS-RESULT-STRING
+                   PERFORM GET-SCORES-STRING
                WHEN "latest"
                    PERFORM GET-LATEST
                WHEN "personalBest"
                    PERFORM GET-BEST
                WHEN "personalTopThree"
                    PERFORM GET-TOP-THREE
+               WHEN "honorRoll"
+                   PERFORM GET-HONOR-ROLL
            END-EVALUATE.
+           EXIT PARAGRAPH.
+
+      *----------------------------------------------------------------
+      * HIGH-SCORES-EXIT stops a plain top-level call here instead of
+      * falling through into GET-SCORES-STRING; HIGH-SCORES' own
+      * PERFORMs above never reach this paragraph.
+      *----------------------------------------------------------------
+       HIGH-SCORES-EXIT.
+           GOBACK.
+
+       GET-SCORES-STRING.
+           MOVE SPACES TO WS-RESULT-STRING
+           MOVE 1 TO IDX
+           PERFORM WITH TEST BEFORE UNTIL SCORE-VALUE(IDX) = "   "
+               STRING WS-RESULT-STRING DELIMITED BY SPACE
+                   SCORE-VALUE(IDX) DELIMITED BY SIZE
+                   INTO WS-RESULT-STRING
+               END-STRING
+               ADD 1 TO IDX
+           END-PERFORM.
 
        GET-LATEST.
            MOVE 1 TO IDX
-           PERFORM WITH TEST BEFORE UNTIL SCORES(IDX) = "   "
+           PERFORM WITH TEST BEFORE UNTIL SCORE-VALUE(IDX) = "   "
                ADD 1 TO IDX
            END-PERFORM
            SUBTRACT 1 FROM IDX
-           MOVE SCORES(IDX) TO WS-RESULT-VALUE.
+           MOVE SCORE-VALUE(IDX) TO WS-RESULT-VALUE.
 
        GET-BEST.
            MOVE ZERO TO WS-RESULT-VALUE.
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL SCORES(IDX) = "   "
-               IF SCORES(IDX) > WS-RESULT-VALUE THEN
-                   MOVE SCORES(IDX) TO WS-RESULT-VALUE
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL SCORE-VALUE(IDX) = "   "
+               IF SCORE-VALUE(IDX) > WS-RESULT-VALUE THEN
+                   MOVE SCORE-VALUE(IDX) TO WS-RESULT-VALUE
                END-IF
            END-PERFORM.
 
        GET-TOP-THREE.
            MOVE SPACES TO WS-RESULT-STRING
-           MOVE WS-SCORES TO TEMP-TABLE
+           MOVE SPACES TO TEMP-TABLE
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 20
+               MOVE SCORE-VALUE(IDX) TO TEMP-VALUE(IDX)
+           END-PERFORM
            SORT TEMP-VALUES DESCENDING KEY TEMP-VALUE
-           STRING 
+           STRING
                TEMP-VALUES(1) TEMP-VALUES(2) TEMP-VALUES(3)
                INTO WS-RESULT-STRING
            END-STRING.
+
+      *----------------------------------------------------------------
+      * GET-HONOR-ROLL ranks every student in WS-SCORES by score and
+      * returns the top WS-HONOR-ROLL-N student IDs, highest first --
+      * the whole-grade counterpart to GET-TOP-THREE's single-player
+      * ranking, built the same sort-a-copy-of-the-table way.
+      *----------------------------------------------------------------
+       GET-HONOR-ROLL.
+           MOVE SPACES TO WS-RESULT-STRING
+           MOVE SPACES TO TEMP-HONOR-TABLE
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 20
+               MOVE SCORE-VALUE(IDX) TO TEMP-HONOR-VALUE(IDX)
+               MOVE SCORE-STUDENT-ID(IDX) TO TEMP-HONOR-STUDENT-ID(IDX)
+           END-PERFORM
+           SORT TEMP-HONOR-ENTRY DESCENDING KEY TEMP-HONOR-VALUE
+           PERFORM VARYING HIDX FROM 1 BY 1
+                   UNTIL HIDX > WS-HONOR-ROLL-N
+                      OR TEMP-HONOR-VALUE(HIDX) = "   "
+               STRING WS-RESULT-STRING DELIMITED BY SPACE
+                   TEMP-HONOR-STUDENT-ID(HIDX) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO WS-RESULT-STRING
+               END-STRING
+           END-PERFORM.
