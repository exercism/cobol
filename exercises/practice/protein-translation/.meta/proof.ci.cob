@@ -14,6 +14,39 @@
        01 LEN                       PIC 99.
        01 A                         PIC 99.
 
+      *----------------------------------------------------------------
+      * AMBIG-TABLE maps each IUPAC ambiguity code to the concrete RNA
+      * bases it stands for, so a wobble-position code (e.g. "UCN")
+      * can be resolved to a single amino acid when every base it
+      * expands to already agrees on one, instead of falling straight
+      * to ERROR.
+      *----------------------------------------------------------------
+       01 AMBIG-DEFS.
+           02 FILLER PIC X(6) VALUE "RAG  2".
+           02 FILLER PIC X(6) VALUE "YCU  2".
+           02 FILLER PIC X(6) VALUE "SGC  2".
+           02 FILLER PIC X(6) VALUE "WAU  2".
+           02 FILLER PIC X(6) VALUE "KGU  2".
+           02 FILLER PIC X(6) VALUE "MAC  2".
+           02 FILLER PIC X(6) VALUE "BCGU 3".
+           02 FILLER PIC X(6) VALUE "DAGU 3".
+           02 FILLER PIC X(6) VALUE "HACU 3".
+           02 FILLER PIC X(6) VALUE "VACG 3".
+           02 FILLER PIC X(6) VALUE "NACGU4".
+       01 FILLER REDEFINES AMBIG-DEFS.
+           02 AMBIG-ENTRY OCCURS 11 TIMES INDEXED BY AMBX.
+               03 AMBIG-CODE   PIC X.
+               03 AMBIG-BASES  PIC X(4).
+               03 AMBIG-COUNT  PIC 9.
+
+       01 WS-CANDIDATE               PIC X(3).
+       01 WS-ORIGINAL-PROT           PIC X(3).
+       01 WS-RESOLVED                PIC X(14).
+       01 WS-BASE-IDX                PIC 9.
+       01 WS-AGREE                   PIC X VALUE 'Y'.
+           88 BASES-AGREE            VALUE 'Y'.
+           88 BASES-DISAGREE         VALUE 'N'.
+
        PROCEDURE DIVISION.
 
        TRANSLATE-CODON.
@@ -28,7 +61,19 @@
 
 
        CHECK-CODON.
-           MOVE SPACES TO WS-PROTEIN. 
+           MOVE SPACES TO WS-PROTEIN.
+           MOVE FUNCTION UPPER-CASE(PROT) TO PROT.
+           PERFORM CHECK-CODON-EXACT.
+           IF CHECKED = "ERROR"
+              PERFORM RESOLVE-AMBIGUOUS-CODON
+           END-IF.
+
+
+      *----------------------------------------------------------------
+      * CHECK-CODON-EXACT is the original table lookup, unchanged; it
+      * only ever sees an upper-case, unambiguous codon.
+      *----------------------------------------------------------------
+       CHECK-CODON-EXACT.
            MOVE SPACES TO CHECKED.
            EVALUATE PROT 
               WHEN " " MOVE " " TO CHECKED
@@ -53,6 +98,51 @@
            END-EVALUATE.
 
 
+      *----------------------------------------------------------------
+      * RESOLVE-AMBIGUOUS-CODON expands each ambiguity code in PROT
+      * (one position at a time) against AMBIG-TABLE and re-checks the
+      * resulting concrete codon.  If every expansion that contains an
+      * ambiguity code agrees on one amino acid, that is the result;
+      * any disagreement, or a code not in AMBIG-TABLE, stays ERROR.
+      *----------------------------------------------------------------
+       RESOLVE-AMBIGUOUS-CODON.
+           MOVE 'Y' TO WS-AGREE.
+           MOVE SPACES TO WS-RESOLVED.
+           MOVE PROT TO WS-ORIGINAL-PROT.
+           PERFORM VARYING A FROM 1 BY 1 UNTIL A > 3
+              SET AMBX TO 1
+              SEARCH AMBIG-ENTRY
+                 AT END CONTINUE
+                 WHEN AMBIG-CODE(AMBX) = WS-ORIGINAL-PROT(A:1)
+                    MOVE WS-ORIGINAL-PROT TO WS-CANDIDATE
+                    PERFORM VARYING WS-BASE-IDX FROM 1 BY 1
+                            UNTIL WS-BASE-IDX > AMBIG-COUNT(AMBX)
+                       MOVE AMBIG-BASES(AMBX)(WS-BASE-IDX:1)
+                           TO WS-CANDIDATE(A:1)
+                       MOVE WS-CANDIDATE TO PROT
+                       PERFORM CHECK-CODON-EXACT
+                       IF CHECKED = "ERROR"
+                          SET BASES-DISAGREE TO TRUE
+                       ELSE
+                          IF WS-RESOLVED = SPACES
+                             MOVE CHECKED TO WS-RESOLVED
+                          ELSE
+                             IF CHECKED NOT = WS-RESOLVED
+                                SET BASES-DISAGREE TO TRUE
+                             END-IF
+                          END-IF
+                       END-IF
+                    END-PERFORM
+              END-SEARCH
+           END-PERFORM.
+           MOVE WS-ORIGINAL-PROT TO PROT.
+           IF BASES-AGREE AND WS-RESOLVED NOT = SPACES
+              MOVE WS-RESOLVED TO CHECKED
+           ELSE
+              MOVE "ERROR" TO CHECKED
+           END-IF.
+
+
        STR-LENGTH.
            MOVE 0 TO LEN.
            PERFORM VARYING A FROM FUNCTION LENGTH(CHECKED)
